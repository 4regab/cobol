@@ -18,8 +18,8 @@
       *   5. Generates report file (STUDENT-REPORT.TXT)
       *
       * GRADING FORMULAS:
-      *   - Average = (Prelim + Midterm + Final) / 3
-      *   - Passing Grade = 75 or higher
+      *   - Average = (Prelim * 20%) + (Midterm * 30%) + (Final * 50%)
+      *   - Passing Grade = configurable per year level (default 75)
       *
       * INPUT FILE FORMAT (CSV):
       *   YearLevel,StudentID,PrelimGrade,MidtermGrade,FinalGrade
@@ -50,10 +50,51 @@
        FILE-CONTROL.
            SELECT STUDENT-INPUT-FILE ASSIGN TO "STUDENT-INPUT.TXT"
       * Input file containing student grade records
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+      * Without this, OPEN INPUT on a missing file abends the whole
+      * run instead of letting CHECK-INPUT-LAYOUT/READ-INPUT-FILE
+      * report it
+               FILE STATUS IS WS-STUDENT-INPUT-STATUS.
            SELECT STUDENT-REPORT-FILE ASSIGN TO "STUDENT-REPORT.TXT"
       * Output file for the generated report
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-CSV-FILE ASSIGN TO "STUDENT-REPORT.CSV"
+      * Structured export of the same per-year summary, for
+      * spreadsheets/downstream systems.
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL STUDENT-GRADE-HISTORY-FILE
+               ASSIGN TO "STUDENT-GRADE-HISTORY.TXT"
+      * Last run's per-student grades, one record per student, so a
+      * later run can tell whether a resubmitted grade actually
+      * changed. Overwritten with this run's grades on every
+      * successful report.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GHIST-FILE-STATUS.
+           SELECT OPTIONAL STUDENT-GRADE-AUDIT-FILE
+               ASSIGN TO "STUDENT-GRADE-AUDIT.TXT"
+      * Append-only log of grade changes/overrides across runs, kept
+      * separate from STUDENT-GRADE-HISTORY.TXT (which only ever
+      * holds the latest grades) so a change is never overwritten.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT OPTIONAL STUDENT-GWA-FILE
+               ASSIGN TO "STUDENT-GWA-HISTORY.TXT"
+      * One record per student ID (independent of year level, since a
+      * student's ID stays the same as they move up year levels each
+      * term), carrying the running term count and sum of averages so
+      * a cumulative GWA can be reported across terms/runs.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GWA-FILE-STATUS.
+           SELECT OPTIONAL STUDENT-LEVELS-FILE
+               ASSIGN TO "STUDENT-LEVELS.TXT"
+      * Configurable year/grade-level list: one "LevelName,PassingGrade"
+      * line per level, up to WS-MAX-YEAR-LEVELS. Lets the same program
+      * be pointed at either the 4 college year levels (the default
+      * when this file is absent) or a different list such as the
+      * Senior High School grades/strands (Grade 11 STEM, Grade 11 ABM,
+      * Grade 12 STEM, ...) without a hard-coded 4-slot assumption.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEVELS-FILE-STATUS.
 
        DATA DIVISION.
       *----------------------------------------------------------------
@@ -69,18 +110,136 @@
        01  STUDENT-REPORT-REC PIC X(120).
       * Buffer for writing report lines
 
+       FD  STUDENT-CSV-FILE.
+       01  STUDENT-CSV-REC PIC X(120).
+
+       FD  STUDENT-GRADE-HISTORY-FILE.
+       01  STUDENT-GRADE-HISTORY-RECORD.
+               05 GHIST-YEAR           PIC 9.
+               05 GHIST-ID             PIC X(10).
+               05 GHIST-PRELIM         PIC 999V99.
+               05 GHIST-MIDTERM        PIC 999V99.
+               05 GHIST-FINAL          PIC 999V99.
+
+       FD  STUDENT-GRADE-AUDIT-FILE.
+       01  STUDENT-GRADE-AUDIT-RECORD  PIC X(150).
+
+       FD  STUDENT-GWA-FILE.
+       01  STUDENT-GWA-RECORD.
+               05 GWA-ID               PIC X(10).
+               05 GWA-TERMS            PIC 99.
+               05 GWA-SUM              PIC 9(5)V99.
+
+       FD  STUDENT-LEVELS-FILE.
+       01  STUDENT-LEVELS-REC          PIC X(30).
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------
       * WORKING-STORAGE - Program variables and constants
       *----------------------------------------------------------------
 
        01  PASSING-GRADE        PIC 99 VALUE 75.
-      * Constant: Minimum grade to pass (75%)
+      * Default minimum grade to pass (75%), used as a fallback
       * VALUE 75 = Initialize at program start
 
+       01  WS-HONOR-THRESHOLD PIC 999V99 VALUE 90.00.
+      * Minimum weighted average to qualify for the Dean's Lister
+       01  WS-HONOR-COUNT     PIC 999 VALUE 0.
+      * Running count of students meeting WS-HONOR-THRESHOLD
+
+       01  WS-GRADE-WEIGHTS.
+      * Weighted-average factors applied when computing AVERAGE-GRADE
+           05 WS-WEIGHT-PRELIM  PIC V99 VALUE .20.
+           05 WS-WEIGHT-MIDTERM PIC V99 VALUE .30.
+           05 WS-WEIGHT-FINAL   PIC V99 VALUE .50.
+
+       01  WS-PASSING-GRADES.
+      * Per-year-level (curriculum) passing grade, OCCURS in the same
+      * order as YEAR-NAME so PASSING-GRADE-FOR(Y) lines up with
+      * YEAR-NAME(Y). Lets each curriculum set its own cutoff instead
+      * of sharing one hard-coded PASSING-GRADE.
+           05 PASSING-GRADE-FOR OCCURS 8 TIMES PIC 99 VALUE 75.
+
        01  WS-EOF-FLAG          PIC 9 VALUE 0.
       * End-of-file indicator: 0 = more data, 1 = end reached
 
+       01  WS-STUDENT-INPUT-STATUS PIC XX.
+      * "00" = opened/read successfully; anything else (e.g. "35" =
+      * file does not exist) means STUDENT-INPUT.TXT could not be
+      * read this run - checked after every OPEN INPUT of this file
+      * instead of letting a missing file abend the whole program.
+
+      *----------------------------------------------------------------
+      * CONFIGURABLE YEAR/GRADE-LEVEL LIST
+      * WS-MAX-YEAR-LEVELS is the size of every table keyed by year
+      * level; WS-NUM-YEAR-LEVELS is how many of those slots are
+      * actually in use this run, set by LOAD-YEAR-LEVELS from the
+      * optional STUDENT-LEVELS.TXT config file (or left at the
+      * default 4 college year levels when that file is absent).
+      *----------------------------------------------------------------
+       01  WS-MAX-YEAR-LEVELS    PIC 99 VALUE 8.
+       01  WS-NUM-YEAR-LEVELS    PIC 99 VALUE 4.
+       01  WS-LEVELS-FILE-STATUS PIC XX.
+       01  WS-LEVELS-LINE        PIC X(30).
+       01  WS-LEVELS-NAME        PIC X(15).
+       01  WS-LEVELS-GRADE-TXT   PIC X(5).
+
+      *----------------------------------------------------------------
+      * GRADE CHANGE / OVERRIDE AUDIT TRAIL
+      * WS-GHIST-ENTRY holds last run's grades (loaded from
+      * STUDENT-GRADE-HISTORY.TXT) so STORE-STUDENT-DATA can tell
+      * when a resubmitted student's grade was actually changed.
+      *----------------------------------------------------------------
+       01  WS-GHIST-FILE-STATUS       PIC XX.
+       01  WS-AUDIT-FILE-STATUS       PIC XX.
+       01  WS-GRADE-HISTORY-AVAILABLE PIC 9 VALUE 0.
+       01  WS-MAX-GRADE-HISTORY       PIC 9999 VALUE 2400.
+      * WS-MAX-YEAR-LEVELS (8) x WS-MAX-STUDENTS-PER-YEAR (300)
+       01  WS-GHIST-COUNT             PIC 9999 VALUE 0.
+       01  WS-GHIST-TABLE.
+           05 WS-GHIST-ENTRY OCCURS 2400 TIMES.
+               10 WS-GHIST-YEAR       PIC 9.
+               10 WS-GHIST-ID         PIC X(10).
+               10 WS-GHIST-PRELIM     PIC 999V99.
+               10 WS-GHIST-MIDTERM    PIC 999V99.
+               10 WS-GHIST-FINAL      PIC 999V99.
+       01  WS-GHIST-IDX               PIC 9999 VALUE 0.
+       01  WS-GHIST-MATCH-IDX         PIC 9999 VALUE 0.
+       01  WS-AUDIT-CHANGE-COUNT      PIC 999 VALUE 0.
+       01  WS-AUDIT-LINE              PIC X(150).
+       01  WS-AUDIT-OLD-ED            PIC ZZ9.99.
+       01  WS-AUDIT-NEW-ED            PIC ZZ9.99.
+
+      *----------------------------------------------------------------
+      * CUMULATIVE GWA ACROSS TERMS
+      * WS-GWA-TABLE carries each student's running term count and
+      * sum of weighted averages, keyed by ID only (not year level),
+      * so the cumulative GWA keeps accumulating as a student is
+      * promoted to the next year level in a later term.
+      *----------------------------------------------------------------
+       01  WS-GWA-FILE-STATUS         PIC XX.
+       01  WS-GWA-HISTORY-AVAILABLE   PIC 9 VALUE 0.
+       01  WS-MAX-GWA-STUDENTS        PIC 9999 VALUE 2400.
+      * WS-MAX-YEAR-LEVELS (8) x WS-MAX-STUDENTS-PER-YEAR, same
+      * ceiling as WS-MAX-GRADE-HISTORY
+       01  WS-GWA-COUNT               PIC 9999 VALUE 0.
+       01  WS-GWA-TABLE.
+           05 WS-GWA-ENTRY OCCURS 2400 TIMES.
+               10 WS-GWAT-ID          PIC X(10).
+               10 WS-GWAT-TERMS       PIC 99.
+               10 WS-GWAT-SUM         PIC 9(5)V99.
+       01  WS-GWA-IDX                 PIC 9999 VALUE 0.
+       01  WS-GWA-MATCH-IDX           PIC 9999 VALUE 0.
+
+      *----------------------------------------------------------------
+      * CSV EXPORT
+      * WS-CSV-LINE is assembled with STRING, the same way the
+      * headcount-mismatch exception line is built in program1.
+      *----------------------------------------------------------------
+       01  WS-CSV-LINE          PIC X(120).
+       01  WS-CSV-COUNT-ED      PIC ZZ9.
+       01  WS-CSV-GRADE-ED      PIC ZZ9.99.
+
       *----------------------------------------------------------------
       * VALIDATION VARIABLES
       * Support input validation logic
@@ -109,52 +268,88 @@
       *----------------------------------------------------------------
        01  YEAR-LEVELS.
       * Names of the 4 year levels
-           05 YEAR-NAME OCCURS 4 TIMES PIC X(10).
+           05 YEAR-NAME OCCURS 8 TIMES PIC X(15).
+      * Wide enough for a full SHS grade/strand name like "Grade 11
+      * STEM" - matching against the input is done on the full name;
+      * the printed report column truncates to its existing 10-char
+      * width, same as it always has for the college year levels.
       * Array: (1)=Freshmen, (2)=Sophomore, (3)=Junior, (4)=Senior
 
        01  STUDENT-COUNTS.
       * Number of students in each year level
-           05 NUM-STUDENTS OCCURS 4 TIMES PIC 999 VALUE 0.
+           05 NUM-STUDENTS OCCURS 8 TIMES PIC 999 VALUE 0.
       * Array of counters, initialized to 0
 
       *----------------------------------------------------------------
       * STUDENT GRADE TABLE - 2D Array Structure
       * This is a TWO-DIMENSIONAL array:
       *   - First dimension: Year level (1-4)
-      *   - Second dimension: Student number (1-50)
+      *   - Second dimension: Student number (1-WS-MAX-STUDENTS-PER-YEAR)
       * Access: PRELIM-GRADE(year, student)
       *----------------------------------------------------------------
+       01  WS-MAX-STUDENTS-PER-YEAR PIC 999 VALUE 300.
+      * Raised from the original 50-student cap, then to 200; now to
+      * 300 per req005's "over 300 students some semesters" scenario
+      * plus headroom. Kept as a named constant so the roster size can
+      * be changed in one place.
+
        01  STUDENT-TABLE.
-           05 YEAR-TABLE OCCURS 4 TIMES.
+           05 YEAR-TABLE OCCURS 8 TIMES.
       * Outer array: 4 year levels
-              10 STUDENT-RECORD OCCURS 50 TIMES.
-      * Inner array: up to 50 students per year
+              10 STUDENT-RECORD OCCURS 300 TIMES.
+      * Inner array: up to WS-MAX-STUDENTS-PER-YEAR students per year
+                 15 STUDENT-ID     PIC X(10).
+      * Student ID, kept so the roster can be printed per student
                  15 PRELIM-GRADE   PIC 999V99.
       * Prelim grade with 2 decimal places
                  15 MIDTERM-GRADE  PIC 999V99.
                  15 FINAL-GRADE    PIC 999V99.
                  15 AVERAGE-GRADE  PIC 999V99.
       * Calculated: (Prelim + Midterm + Final) / 3
+                 15 SECTION-CODE   PIC X(10).
+      * Multi-section support: which section within the year level
+      * this student belongs to. Defaults to "MAIN" when the input
+      * line has no 6th field, so older input files still work.
+                 15 CUM-GWA        PIC 999V99.
+      * Cumulative General Weighted Average across every term this
+      * student has been in STUDENT-GWA-HISTORY.TXT, including this
+      * term. Equals AVERAGE-GRADE the first term a student appears.
+                 15 CUM-TERMS      PIC 99.
+      * Number of terms folded into CUM-GWA
+                 15 GRADE-STATUS   PIC X(3) VALUE "REG".
+      * "REG" for a normal numeric grade set, "INC" if any of the
+      * three period grades came in as INC (incomplete), or "DRP" if
+      * any came in as DRP (dropped) - DRP takes priority over INC
+      * when a record somehow carries both. INC/DRP students are
+      * excluded from averages and pass/fail counts.
 
       *----------------------------------------------------------------
       * PASS/FAIL COUNTERS
       *----------------------------------------------------------------
        01  YEAR-TOTALS.
-           05 PASSED-COUNT OCCURS 4 TIMES PIC 999 VALUE 0.
+           05 PASSED-COUNT OCCURS 8 TIMES PIC 999 VALUE 0.
       * Students who passed (avg >= 75) per year level
-           05 FAILED-COUNT OCCURS 4 TIMES PIC 999 VALUE 0.
+           05 FAILED-COUNT OCCURS 8 TIMES PIC 999 VALUE 0.
       * Students who failed (avg < 75) per year level
+           05 REG-COUNT OCCURS 8 TIMES PIC 999 VALUE 0.
+      * Students with a complete (REG) grade set per year level - the
+      * denominator for the year-level PRELIM/MIDTERM/FINAL/AVERAGE
+      * columns, so INC/DRP students (0 grades) don't dilute them
+           05 INC-COUNT OCCURS 8 TIMES PIC 999 VALUE 0.
+      * Students with an INC (incomplete) grade this term
+           05 DRP-COUNT OCCURS 8 TIMES PIC 999 VALUE 0.
+      * Students with a DRP (dropped) grade this term
 
       *----------------------------------------------------------------
       * GRADE SUMS FOR AVERAGING
       * Accumulate totals to calculate averages per year level
       *----------------------------------------------------------------
        01  YEAR-SUMS.
-           05 SUM-PRELIM   OCCURS 4 TIMES PIC 9(7)V99 VALUE 0.
+           05 SUM-PRELIM   OCCURS 8 TIMES PIC 9(7)V99 VALUE 0.
       * Sum of all prelim grades per year
-           05 SUM-MIDTERM  OCCURS 4 TIMES PIC 9(7)V99 VALUE 0.
-           05 SUM-FINAL    OCCURS 4 TIMES PIC 9(7)V99 VALUE 0.
-           05 SUM-AVG      OCCURS 4 TIMES PIC 9(7)V99 VALUE 0.
+           05 SUM-MIDTERM  OCCURS 8 TIMES PIC 9(7)V99 VALUE 0.
+           05 SUM-FINAL    OCCURS 8 TIMES PIC 9(7)V99 VALUE 0.
+           05 SUM-AVG      OCCURS 8 TIMES PIC 9(7)V99 VALUE 0.
       * Sum of all average grades per year
 
       *----------------------------------------------------------------
@@ -167,14 +362,20 @@
       * Total passed across all years
            05 GRAND-FAILED   PIC 999 VALUE 0.
       * Total failed across all years
+           05 GRAND-OVERFLOW PIC 999 VALUE 0.
+      * Students rejected because their year level was already full
+           05 GRAND-INC      PIC 999 VALUE 0.
+      * Total INC (incomplete) students across all years
+           05 GRAND-DRP      PIC 999 VALUE 0.
+      * Total DRP (dropped) students across all years
 
       *----------------------------------------------------------------
       * LOOP COUNTERS
       *----------------------------------------------------------------
        01  Y PIC 9.
       * Year level loop counter (1-4)
-       01  S PIC 99.
-      * Student loop counter (1-50)
+       01  S PIC 999.
+      * Student loop counter (1-WS-MAX-STUDENTS-PER-YEAR)
 
       *----------------------------------------------------------------
       * INPUT PARSING VARIABLES
@@ -184,14 +385,17 @@
       * Entire line read from file
            05 WS-TXT-YEAR       PIC X(15).
       * Year level field from CSV
-           05 WS-TXT-DUMMY      PIC X(10).
-      * Student ID (not used in calculations, hence "dummy")
+           05 WS-TXT-STUDENT-ID PIC X(10).
+      * Student ID - kept for the per-student roster detail section
            05 WS-TXT-PRELIM     PIC X(10).
       * Prelim grade as text
            05 WS-TXT-MIDTERM    PIC X(10).
       * Midterm grade as text
            05 WS-TXT-FINAL      PIC X(10).
       * Final grade as text
+           05 WS-TXT-SECTION    PIC X(10).
+      * Optional 6th field: section within the year level. Blank
+      * (older 5-field input lines) defaults to section "MAIN".
 
       *----------------------------------------------------------------
       * CALCULATED AVERAGES FOR REPORT
@@ -205,11 +409,45 @@
 
        01  WS-CURRENT-YEAR PIC 9 VALUE 0.
       * Current year level being processed (1-4)
-       01  WS-CURRENT-STU  PIC 99 VALUE 0.
+       01  WS-CURRENT-STU  PIC 999 VALUE 0.
       * Current student number within year
        01  WS-RECORD-NUM   PIC 999 VALUE 0.
       * Record counter for error messages
 
+      *----------------------------------------------------------------
+      * INPUT FILE LAYOUT PRE-FLIGHT CHECK
+      * CHECK-INPUT-LAYOUT scans STUDENT-INPUT.TXT once, before
+      * INIT-YEAR-NAMES opens it for real reading, and reports any
+      * line whose comma-separated field count does not match the
+      * expected Year,ID,Prelim,Midterm,Final shape (plus the optional
+      * 6th Section field) - a diagnostic only, so a malformed line is
+      * called out clearly instead of silently mis-parsing later.
+      *----------------------------------------------------------------
+       01  WS-LAYOUT-MIN-FIELDS PIC 99 VALUE 5.
+       01  WS-LAYOUT-MAX-FIELDS PIC 99 VALUE 6.
+       01  WS-LAYOUT-LINE       PIC X(100).
+       01  WS-LAYOUT-LINE-NUM   PIC 999 VALUE 0.
+       01  WS-LAYOUT-COMMA-COUNT PIC 99 VALUE 0.
+       01  WS-LAYOUT-FIELD-COUNT PIC 99 VALUE 0.
+       01  WS-LAYOUT-ISSUE-COUNT PIC 999 VALUE 0.
+       01  WS-LAYOUT-EOF-FLAG   PIC 9 VALUE 0.
+
+      *----------------------------------------------------------------
+      * MULTI-SECTION SUPPORT
+      * Distinct sections found within the year level currently being
+      * reported, built by scanning that year's students - there is
+      * no separate "declare your sections up front" input, so the
+      * set of sections is discovered from the data itself.
+      *----------------------------------------------------------------
+       01  WS-MAX-SECTIONS-PER-YEAR PIC 99 VALUE 20.
+       01  WS-SECTION-LIST OCCURS 20 TIMES PIC X(10).
+       01  WS-SECTION-COUNT       PIC 99 VALUE 0.
+       01  WS-SEC-IDX             PIC 99 VALUE 0.
+       01  WS-SEC-FOUND           PIC 9 VALUE 0.
+       01  WS-SEC-STUDENTS        PIC 999 VALUE 0.
+       01  WS-SEC-PASSED          PIC 999 VALUE 0.
+       01  WS-SEC-FAILED          PIC 999 VALUE 0.
+
       *----------------------------------------------------------------
       * REPORT LAYOUT VARIABLES
       *----------------------------------------------------------------
@@ -290,6 +528,128 @@
               10 FILLER         PIC X(10) VALUE SPACES.
               10 WS-TL-FAILED   PIC Z9.
 
+      *----------------------------------------------------------------
+      * PER-STUDENT ROSTER DETAIL SECTION
+      * Printed under each year-level block so the registrar's office
+      * can hand individual students their own grades, not just the
+      * year-level average.
+      *----------------------------------------------------------------
+           05 WS-ROSTER-HDR.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(16) VALUE "STUDENT ID".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(7) VALUE "PRELIM".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(8) VALUE "MIDTERM".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(6) VALUE "FINAL".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(8) VALUE "AVERAGE".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(6) VALUE "STATUS".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(8) VALUE "CUM GWA".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(5) VALUE "TERMS".
+           05 WS-ROSTER-LINE.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-RL-ID       PIC X(16).
+              10 WS-RL-PRELIM   PIC Z9.99.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-RL-MIDTERM  PIC Z9.99.
+              10 FILLER         PIC X(5) VALUE SPACES.
+              10 WS-RL-FINAL    PIC Z9.99.
+              10 FILLER         PIC X(5) VALUE SPACES.
+              10 WS-RL-AVG      PIC Z9.99.
+              10 FILLER         PIC X(5) VALUE SPACES.
+              10 WS-RL-STATUS   PIC X(6).
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-RL-CUMGWA   PIC Z9.99.
+              10 FILLER         PIC X(6) VALUE SPACES.
+              10 WS-RL-TERMS    PIC Z9.
+
+      *----------------------------------------------------------------
+      * DEAN'S LISTER / HONOR ROLL SECTION
+      * Printed once after the grand totals, listing every student
+      * whose weighted average meets WS-HONOR-THRESHOLD.
+      *----------------------------------------------------------------
+           05 WS-HONOR-HEADER.
+              10 FILLER         PIC X(30) VALUE SPACES.
+              10 FILLER         PIC X(26)
+                             VALUE "DEAN'S LISTER / HONOR ROLL".
+           05 WS-HONOR-COL-HDR.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(12) VALUE "YEAR LEVEL".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(16) VALUE "STUDENT ID".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(8) VALUE "AVERAGE".
+           05 WS-HONOR-LINE.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-HL-YEAR     PIC X(12).
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-HL-ID       PIC X(16).
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-HL-AVG      PIC Z9.99.
+           05 WS-HONOR-NONE-LINE.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(40)
+                             VALUE "No honor students this term.".
+
+      *----------------------------------------------------------------
+      * INC/DRP SUMMARY
+      * Printed once after the Dean's Lister section, one line per
+      * year level that has at least one INC or DRP student this
+      * term, so a term with none of these sees no report change.
+      *----------------------------------------------------------------
+           05 WS-INCDRP-HEADER.
+              10 FILLER         PIC X(32) VALUE SPACES.
+              10 FILLER         PIC X(28)
+                             VALUE "INCOMPLETE / DROPPED GRADES".
+           05 WS-INCDRP-COL-HDR.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(12) VALUE "YEAR LEVEL".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(3) VALUE "INC".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(3) VALUE "DRP".
+           05 WS-INCDRP-LINE.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-IDL-YEAR    PIC X(12).
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-IDL-INC     PIC Z9.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-IDL-DRP     PIC Z9.
+           05 WS-INCDRP-NONE-LINE.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(40)
+                             VALUE "No incomplete or dropped grades.".
+
+      *----------------------------------------------------------------
+      * SECTION BREAKDOWN
+      * Printed under a year level only when its students span more
+      * than one section, so the common single-section case stays
+      * uncluttered.
+      *----------------------------------------------------------------
+           05 WS-SECTION-COL-HDR.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(12) VALUE "SECTION".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(8) VALUE "STUDENTS".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(6) VALUE "PASSED".
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 FILLER         PIC X(6) VALUE "FAILED".
+           05 WS-SECTION-LINE.
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-SCL-SECTION PIC X(12).
+              10 FILLER         PIC X(4) VALUE SPACES.
+              10 WS-SCL-COUNT   PIC Z9.
+              10 FILLER         PIC X(9) VALUE SPACES.
+              10 WS-SCL-PASSED  PIC Z9.
+              10 FILLER         PIC X(9) VALUE SPACES.
+              10 WS-SCL-FAILED  PIC Z9.
+
        PROCEDURE DIVISION.
       *================================================================
       * PROCEDURE DIVISION - Program logic
@@ -300,9 +660,20 @@
       * MAIN - Program entry point and control flow
       * Controls overall execution with validation check.
       *----------------------------------------------------------------
+           PERFORM CHECK-INPUT-LAYOUT
+      * Step 0: Pre-flight structural check of STUDENT-INPUT.TXT
+
            PERFORM INIT-YEAR-NAMES
       * Initialize year level names and open files
 
+           PERFORM LOAD-GRADE-HISTORY
+      * Load last run's grades so a resubmitted student's grade
+      * change can be caught and logged as it is parsed
+
+           PERFORM LOAD-GWA-HISTORY
+      * Load each student's running term count/sum of averages so
+      * this term's average can be folded into a cumulative GWA
+
            PERFORM READ-INPUT-FILE
       * Read and validate all input records
 
@@ -310,16 +681,40 @@
       * Only proceed if NO validation errors
                PERFORM COMPUTE-RESULTS
       * Calculate averages and pass/fail counts
+               PERFORM UPDATE-CUMULATIVE-GWA
+      * Fold this term's average into each student's cumulative GWA
                PERFORM WRITE-REPORT
       * Generate the report
                CLOSE STUDENT-REPORT-FILE
                DISPLAY "Report generated: STUDENT-REPORT.TXT"
+               PERFORM WRITE-CSV-REPORT
+               DISPLAY "Structured export generated: "
+                   "STUDENT-REPORT.CSV"
+               PERFORM SAVE-GRADE-HISTORY
+      * Record this run's grades so the next run can detect changes
+               PERFORM SAVE-GWA-HISTORY
+      * Record the updated cumulative GWA table for the next term
+               IF WS-AUDIT-CHANGE-COUNT > 0
+                   DISPLAY WS-AUDIT-CHANGE-COUNT
+                       " grade change(s) logged to "
+                       "STUDENT-GRADE-AUDIT.TXT"
+               END-IF
+               IF GRAND-OVERFLOW > 0
+                   DISPLAY GRAND-OVERFLOW
+                       " student(s) rejected, year level(s) full"
+               END-IF
            ELSE
       * Validation failed
                DISPLAY "Report not generated due to validation error/s."
                CLOSE STUDENT-REPORT-FILE
            END-IF
-           STOP RUN.
+           MOVE WS-HAS-ERROR TO RETURN-CODE
+      * RETURN-CODE lets a caller (e.g. the batch driver) see whether
+      * this run succeeded without parsing console output.
+           GOBACK.
+      * GOBACK instead of STOP RUN so this program can also be CALLed
+      * as a subprogram by the batch driver - GOBACK still ends the
+      * run unit when this program is the one actually started.
 
        INIT-YEAR-NAMES.
       *----------------------------------------------------------------
@@ -331,8 +726,427 @@
            MOVE "Senior" TO YEAR-NAME(4)
       * Populate the year level name array
 
+           MOVE 75 TO PASSING-GRADE-FOR(1)
+           MOVE 75 TO PASSING-GRADE-FOR(2)
+           MOVE 75 TO PASSING-GRADE-FOR(3)
+           MOVE 75 TO PASSING-GRADE-FOR(4)
+           MOVE 4 TO WS-NUM-YEAR-LEVELS
+      * Default: the 4 college year levels, per-curriculum passing
+      * grade one line per year level so a later curriculum change
+      * only touches the value that changed. Overridden by
+      * LOAD-YEAR-LEVELS below when STUDENT-LEVELS.TXT is present, so
+      * e.g. a Senior High School campus can list its own grades/
+      * strands instead.
+
+           PERFORM LOAD-YEAR-LEVELS
+
            OPEN INPUT STUDENT-INPUT-FILE
-           OPEN OUTPUT STUDENT-REPORT-FILE.
+      * WS-STUDENT-INPUT-STATUS is checked by READ-INPUT-FILE before
+      * it tries to READ, so a missing file is reported as a normal
+      * validation failure instead of an abend
+           OPEN OUTPUT STUDENT-REPORT-FILE
+           IF WS-STUDENT-INPUT-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-INPUT.TXT not found or could"
+                   " not be opened (status " WS-STUDENT-INPUT-STATUS
+                   ")"
+               MOVE 1 TO WS-HAS-ERROR
+           END-IF.
+
+       LOAD-YEAR-LEVELS.
+      *----------------------------------------------------------------
+      * LOAD-YEAR-LEVELS - Optionally replace the default 4 college
+      * year levels with a list read from STUDENT-LEVELS.TXT, one
+      * "LevelName,PassingGrade" line per level (e.g. "Grade 11
+      * STEM,75"), up to WS-MAX-YEAR-LEVELS. Leaves the college
+      * defaults from INIT-YEAR-NAMES untouched when the file is
+      * absent or empty, so existing STUDENT-INPUT.TXT files still
+      * work with no config file at all.
+      *----------------------------------------------------------------
+           OPEN INPUT STUDENT-LEVELS-FILE
+           IF WS-LEVELS-FILE-STATUS = "00"
+               MOVE 0 TO WS-NUM-YEAR-LEVELS
+               PERFORM UNTIL WS-NUM-YEAR-LEVELS >= WS-MAX-YEAR-LEVELS
+                   READ STUDENT-LEVELS-FILE INTO WS-LEVELS-LINE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   IF FUNCTION TRIM(WS-LEVELS-LINE) NOT = SPACES
+                       ADD 1 TO WS-NUM-YEAR-LEVELS
+                       UNSTRING WS-LEVELS-LINE DELIMITED BY ","
+                           INTO WS-LEVELS-NAME WS-LEVELS-GRADE-TXT
+                       END-UNSTRING
+                       MOVE FUNCTION TRIM(WS-LEVELS-NAME)
+                           TO YEAR-NAME(WS-NUM-YEAR-LEVELS)
+                       IF FUNCTION TEST-NUMVAL(
+                               FUNCTION TRIM(WS-LEVELS-GRADE-TXT))
+                               IS ZERO
+                           MOVE FUNCTION NUMVAL(
+                                   FUNCTION TRIM(WS-LEVELS-GRADE-TXT))
+                               TO PASSING-GRADE-FOR(WS-NUM-YEAR-LEVELS)
+                       ELSE
+                           MOVE 75 TO
+                               PASSING-GRADE-FOR(WS-NUM-YEAR-LEVELS)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-NUM-YEAR-LEVELS = 0
+      * File existed but had no usable lines - keep the college
+      * defaults rather than run with zero year levels.
+                   MOVE 4 TO WS-NUM-YEAR-LEVELS
+               ELSE
+                   DISPLAY WS-NUM-YEAR-LEVELS
+                       " year/grade level(s) loaded from "
+                       "STUDENT-LEVELS.TXT"
+               END-IF
+           END-IF
+           CLOSE STUDENT-LEVELS-FILE.
+
+       LOAD-GRADE-HISTORY.
+      *----------------------------------------------------------------
+      * LOAD-GRADE-HISTORY - Read last run's per-student grades from
+      * STUDENT-GRADE-HISTORY.TXT into WS-GHIST-TABLE so a
+      * resubmitted student's grade change can be detected. Silently
+      * does nothing if there is no prior run yet.
+      *----------------------------------------------------------------
+           OPEN INPUT STUDENT-GRADE-HISTORY-FILE
+           IF WS-GHIST-FILE-STATUS = "00"
+               MOVE 1 TO WS-GRADE-HISTORY-AVAILABLE
+               PERFORM UNTIL WS-EOF-FLAG = 1
+                   OR WS-GHIST-COUNT >= WS-MAX-GRADE-HISTORY
+                   READ STUDENT-GRADE-HISTORY-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-GHIST-COUNT
+                           MOVE GHIST-YEAR
+                               TO WS-GHIST-YEAR(WS-GHIST-COUNT)
+                           MOVE GHIST-ID
+                               TO WS-GHIST-ID(WS-GHIST-COUNT)
+                           MOVE GHIST-PRELIM
+                               TO WS-GHIST-PRELIM(WS-GHIST-COUNT)
+                           MOVE GHIST-MIDTERM
+                               TO WS-GHIST-MIDTERM(WS-GHIST-COUNT)
+                           MOVE GHIST-FINAL
+                               TO WS-GHIST-FINAL(WS-GHIST-COUNT)
+                   END-READ
+               END-PERFORM
+               MOVE 0 TO WS-EOF-FLAG
+      * Reset for READ-INPUT-FILE's own use of WS-EOF-FLAG
+           END-IF
+      * Close unconditionally - a failed OPEN (no prior history yet)
+      * still leaves the file logically open, which would make the
+      * later OPEN OUTPUT in SAVE-GRADE-HISTORY fail with status 41.
+           CLOSE STUDENT-GRADE-HISTORY-FILE.
+
+       LOAD-GWA-HISTORY.
+      *----------------------------------------------------------------
+      * LOAD-GWA-HISTORY - Read every student's running term count and
+      * sum of averages from STUDENT-GWA-HISTORY.TXT into WS-GWA-TABLE
+      * so this term's average can be added on top. Silently does
+      * nothing if there is no prior run yet.
+      *----------------------------------------------------------------
+           OPEN INPUT STUDENT-GWA-FILE
+           IF WS-GWA-FILE-STATUS = "00"
+               MOVE 1 TO WS-GWA-HISTORY-AVAILABLE
+               PERFORM UNTIL WS-EOF-FLAG = 1
+                   OR WS-GWA-COUNT >= WS-MAX-GWA-STUDENTS
+                   READ STUDENT-GWA-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-GWA-COUNT
+                           MOVE GWA-ID TO WS-GWAT-ID(WS-GWA-COUNT)
+                           MOVE GWA-TERMS
+                               TO WS-GWAT-TERMS(WS-GWA-COUNT)
+                           MOVE GWA-SUM TO WS-GWAT-SUM(WS-GWA-COUNT)
+                   END-READ
+               END-PERFORM
+               MOVE 0 TO WS-EOF-FLAG
+      * Reset for READ-INPUT-FILE's own use of WS-EOF-FLAG
+           END-IF
+      * Close unconditionally - see LOAD-GRADE-HISTORY for why
+           CLOSE STUDENT-GWA-FILE.
+
+       CHECK-GRADE-CHANGE.
+      *----------------------------------------------------------------
+      * CHECK-GRADE-CHANGE - Compare the student just stored in
+      * STUDENT-RECORD against last run's grade for the same year
+      * level and student ID. Logs an override to
+      * STUDENT-GRADE-AUDIT.TXT whenever any of the three grades
+      * differ. A student not found in history is a new submission,
+      * not a change, and is not logged.
+      *----------------------------------------------------------------
+           MOVE 0 TO WS-GHIST-MATCH-IDX
+           PERFORM VARYING WS-GHIST-IDX FROM 1 BY 1
+               UNTIL WS-GHIST-IDX > WS-GHIST-COUNT
+               IF WS-GHIST-YEAR(WS-GHIST-IDX) = WS-CURRENT-YEAR
+                   AND WS-GHIST-ID(WS-GHIST-IDX) =
+                       STUDENT-ID(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                   MOVE WS-GHIST-IDX TO WS-GHIST-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-GHIST-MATCH-IDX > 0
+               IF WS-GHIST-PRELIM(WS-GHIST-MATCH-IDX) NOT =
+                       PRELIM-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                   OR WS-GHIST-MIDTERM(WS-GHIST-MATCH-IDX) NOT =
+                       MIDTERM-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                   OR WS-GHIST-FINAL(WS-GHIST-MATCH-IDX) NOT =
+                       FINAL-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                   PERFORM OPEN-AUDIT-FOR-APPEND
+                   IF WS-AUDIT-FILE-STATUS = "00"
+                       ADD 1 TO WS-AUDIT-CHANGE-COUNT
+                       MOVE SPACES TO WS-AUDIT-LINE
+                       MOVE WS-GHIST-PRELIM(WS-GHIST-MATCH-IDX)
+                           TO WS-AUDIT-OLD-ED
+                       MOVE
+                           PRELIM-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                           TO WS-AUDIT-NEW-ED
+                       STRING "GRADE CHANGE: " DELIMITED BY SIZE
+                           FUNCTION TRIM(YEAR-NAME(WS-CURRENT-YEAR))
+                               DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           STUDENT-ID(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                               DELIMITED BY " "
+                           " prelim " DELIMITED BY SIZE
+                           WS-AUDIT-OLD-ED DELIMITED BY SIZE
+                           "->" DELIMITED BY SIZE
+                           WS-AUDIT-NEW-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-LINE
+                       IF WS-GHIST-PRELIM(WS-GHIST-MATCH-IDX) NOT =
+                           PRELIM-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                           WRITE STUDENT-GRADE-AUDIT-RECORD
+                               FROM WS-AUDIT-LINE
+                       END-IF
+
+                       MOVE SPACES TO WS-AUDIT-LINE
+                       MOVE WS-GHIST-MIDTERM(WS-GHIST-MATCH-IDX)
+                           TO WS-AUDIT-OLD-ED
+                       MOVE MIDTERM-GRADE(WS-CURRENT-YEAR,
+                               WS-CURRENT-STU)
+                           TO WS-AUDIT-NEW-ED
+                       STRING "GRADE CHANGE: " DELIMITED BY SIZE
+                           FUNCTION TRIM(YEAR-NAME(WS-CURRENT-YEAR))
+                               DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           STUDENT-ID(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                               DELIMITED BY " "
+                           " midterm " DELIMITED BY SIZE
+                           WS-AUDIT-OLD-ED DELIMITED BY SIZE
+                           "->" DELIMITED BY SIZE
+                           WS-AUDIT-NEW-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-LINE
+                       IF WS-GHIST-MIDTERM(WS-GHIST-MATCH-IDX) NOT =
+                           MIDTERM-GRADE(WS-CURRENT-YEAR,
+                               WS-CURRENT-STU)
+                           WRITE STUDENT-GRADE-AUDIT-RECORD
+                               FROM WS-AUDIT-LINE
+                       END-IF
+
+                       MOVE SPACES TO WS-AUDIT-LINE
+                       MOVE WS-GHIST-FINAL(WS-GHIST-MATCH-IDX)
+                           TO WS-AUDIT-OLD-ED
+                       MOVE
+                           FINAL-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                           TO WS-AUDIT-NEW-ED
+                       STRING "GRADE CHANGE: " DELIMITED BY SIZE
+                           FUNCTION TRIM(YEAR-NAME(WS-CURRENT-YEAR))
+                               DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           STUDENT-ID(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                               DELIMITED BY " "
+                           " final " DELIMITED BY SIZE
+                           WS-AUDIT-OLD-ED DELIMITED BY SIZE
+                           "->" DELIMITED BY SIZE
+                           WS-AUDIT-NEW-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-LINE
+                       IF WS-GHIST-FINAL(WS-GHIST-MATCH-IDX) NOT =
+                           FINAL-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                           WRITE STUDENT-GRADE-AUDIT-RECORD
+                               FROM WS-AUDIT-LINE
+                       END-IF
+
+                       CLOSE STUDENT-GRADE-AUDIT-FILE
+                   END-IF
+               END-IF
+           END-IF.
+
+       OPEN-AUDIT-FOR-APPEND.
+      *----------------------------------------------------------------
+      * OPEN-AUDIT-FOR-APPEND - Open STUDENT-GRADE-AUDIT.TXT for
+      * appending, creating it first if this is the very first change
+      * ever logged (OPEN EXTEND fails on a file that does not exist
+      * yet).
+      *----------------------------------------------------------------
+           OPEN EXTEND STUDENT-GRADE-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT STUDENT-GRADE-AUDIT-FILE
+               CLOSE STUDENT-GRADE-AUDIT-FILE
+               OPEN EXTEND STUDENT-GRADE-AUDIT-FILE
+           END-IF.
+
+       SAVE-GRADE-HISTORY.
+      *----------------------------------------------------------------
+      * SAVE-GRADE-HISTORY - Overwrite STUDENT-GRADE-HISTORY.TXT with
+      * every student's grades from this run, so the next run can
+      * tell whether a resubmitted grade actually changed.
+      *----------------------------------------------------------------
+           OPEN OUTPUT STUDENT-GRADE-HISTORY-FILE
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-NUM-YEAR-LEVELS
+               PERFORM VARYING S FROM 1 BY 1 UNTIL S > NUM-STUDENTS(Y)
+                   MOVE Y TO GHIST-YEAR
+                   MOVE STUDENT-ID(Y, S) TO GHIST-ID
+                   MOVE PRELIM-GRADE(Y, S) TO GHIST-PRELIM
+                   MOVE MIDTERM-GRADE(Y, S) TO GHIST-MIDTERM
+                   MOVE FINAL-GRADE(Y, S) TO GHIST-FINAL
+                   WRITE STUDENT-GRADE-HISTORY-RECORD
+               END-PERFORM
+           END-PERFORM
+           CLOSE STUDENT-GRADE-HISTORY-FILE.
+
+       UPDATE-CUMULATIVE-GWA.
+      *----------------------------------------------------------------
+      * UPDATE-CUMULATIVE-GWA - For every student computed this term,
+      * find (or create) their entry in WS-GWA-TABLE, add this term's
+      * AVERAGE-GRADE to the running sum, and set CUM-GWA/CUM-TERMS
+      * from the updated running total. Looked up by student ID only,
+      * so a student promoted to the next year level next term still
+      * keeps accumulating against the same entry.
+      *----------------------------------------------------------------
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-NUM-YEAR-LEVELS
+               PERFORM VARYING S FROM 1 BY 1 UNTIL S > NUM-STUDENTS(Y)
+                   MOVE 0 TO WS-GWA-MATCH-IDX
+                   PERFORM VARYING WS-GWA-IDX FROM 1 BY 1
+                       UNTIL WS-GWA-IDX > WS-GWA-COUNT
+                       IF WS-GWAT-ID(WS-GWA-IDX) = STUDENT-ID(Y, S)
+                           MOVE WS-GWA-IDX TO WS-GWA-MATCH-IDX
+                       END-IF
+                   END-PERFORM
+
+                   IF GRADE-STATUS(Y, S) NOT = "REG"
+      * An INC/DRP student has no real average this term - show
+      * their prior cumulative figure unchanged (or 0/0 terms if
+      * they have never had a REG term yet) instead of folding a
+      * zero average into the running sum.
+                       IF WS-GWA-MATCH-IDX > 0
+                           MOVE WS-GWAT-TERMS(WS-GWA-MATCH-IDX)
+                               TO CUM-TERMS(Y, S)
+                           IF WS-GWAT-TERMS(WS-GWA-MATCH-IDX) > 0
+                               COMPUTE CUM-GWA(Y, S) =
+                                   WS-GWAT-SUM(WS-GWA-MATCH-IDX) /
+                                   WS-GWAT-TERMS(WS-GWA-MATCH-IDX)
+                           ELSE
+                               MOVE 0 TO CUM-GWA(Y, S)
+                           END-IF
+                       ELSE
+                           MOVE 0 TO CUM-TERMS(Y, S)
+                           MOVE 0 TO CUM-GWA(Y, S)
+                       END-IF
+                   ELSE
+                       IF WS-GWA-MATCH-IDX = 0
+                           AND WS-GWA-COUNT < WS-MAX-GWA-STUDENTS
+      * New student, not seen in any prior term - start a fresh entry
+                           ADD 1 TO WS-GWA-COUNT
+                           MOVE WS-GWA-COUNT TO WS-GWA-MATCH-IDX
+                           MOVE STUDENT-ID(Y, S)
+                               TO WS-GWAT-ID(WS-GWA-MATCH-IDX)
+                           MOVE 0 TO WS-GWAT-TERMS(WS-GWA-MATCH-IDX)
+                           MOVE 0 TO WS-GWAT-SUM(WS-GWA-MATCH-IDX)
+                       END-IF
+
+                       IF WS-GWA-MATCH-IDX > 0
+                           ADD 1 TO WS-GWAT-TERMS(WS-GWA-MATCH-IDX)
+                           ADD AVERAGE-GRADE(Y, S)
+                               TO WS-GWAT-SUM(WS-GWA-MATCH-IDX)
+                           MOVE WS-GWAT-TERMS(WS-GWA-MATCH-IDX)
+                               TO CUM-TERMS(Y, S)
+                           COMPUTE CUM-GWA(Y, S) =
+                               WS-GWAT-SUM(WS-GWA-MATCH-IDX) /
+                               WS-GWAT-TERMS(WS-GWA-MATCH-IDX)
+                       ELSE
+      * WS-MAX-GWA-STUDENTS reached - this term's own average is
+      * still shown, just not folded into a cumulative figure
+                           MOVE 1 TO CUM-TERMS(Y, S)
+                           MOVE AVERAGE-GRADE(Y, S) TO CUM-GWA(Y, S)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SAVE-GWA-HISTORY.
+      *----------------------------------------------------------------
+      * SAVE-GWA-HISTORY - Overwrite STUDENT-GWA-HISTORY.TXT with the
+      * updated WS-GWA-TABLE (last run's entries plus this run's new
+      * students and updated running sums), so the next run's cumul-
+      * ative GWA continues where this one left off.
+      *----------------------------------------------------------------
+           OPEN OUTPUT STUDENT-GWA-FILE
+           PERFORM VARYING WS-GWA-IDX FROM 1 BY 1
+               UNTIL WS-GWA-IDX > WS-GWA-COUNT
+               MOVE WS-GWAT-ID(WS-GWA-IDX) TO GWA-ID
+               MOVE WS-GWAT-TERMS(WS-GWA-IDX) TO GWA-TERMS
+               MOVE WS-GWAT-SUM(WS-GWA-IDX) TO GWA-SUM
+               WRITE STUDENT-GWA-RECORD
+           END-PERFORM
+           CLOSE STUDENT-GWA-FILE.
+
+       CHECK-INPUT-LAYOUT.
+      *----------------------------------------------------------------
+      * CHECK-INPUT-LAYOUT - Pre-flight structural check of
+      * STUDENT-INPUT.TXT, run before INIT-YEAR-NAMES opens the file
+      * for real reading. Counts the comma-separated fields on every
+      * non-blank line and warns about any that don't match the
+      * expected Year,ID,Prelim,Midterm,Final shape (5 fields) or that
+      * shape plus the optional Section field (6 fields), so a
+      * malformed line is flagged up front instead of quietly
+      * mis-parsing later. Advisory only - does not set WS-HAS-ERROR,
+      * since PARSE-INPUT-LINE already validates each field's own
+      * content once it is read.
+      *----------------------------------------------------------------
+           MOVE 0 TO WS-LAYOUT-LINE-NUM
+           MOVE 0 TO WS-LAYOUT-ISSUE-COUNT
+           MOVE 0 TO WS-LAYOUT-EOF-FLAG
+           OPEN INPUT STUDENT-INPUT-FILE
+           IF WS-STUDENT-INPUT-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-LAYOUT-EOF-FLAG = 1
+                   READ STUDENT-INPUT-FILE INTO WS-LAYOUT-LINE
+                       AT END
+                           MOVE 1 TO WS-LAYOUT-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-LAYOUT-LINE-NUM
+                           IF FUNCTION TRIM(WS-LAYOUT-LINE) NOT = SPACES
+                               MOVE 0 TO WS-LAYOUT-COMMA-COUNT
+                               INSPECT WS-LAYOUT-LINE TALLYING
+                                   WS-LAYOUT-COMMA-COUNT FOR ALL ","
+                               COMPUTE WS-LAYOUT-FIELD-COUNT =
+                                   WS-LAYOUT-COMMA-COUNT + 1
+                               IF WS-LAYOUT-FIELD-COUNT <
+                                       WS-LAYOUT-MIN-FIELDS
+                                   OR WS-LAYOUT-FIELD-COUNT >
+                                       WS-LAYOUT-MAX-FIELDS
+                                   ADD 1 TO WS-LAYOUT-ISSUE-COUNT
+                                   DISPLAY
+                                     "WARNING: STUDENT-INPUT.TXT line "
+                                     WS-LAYOUT-LINE-NUM " has "
+                                     WS-LAYOUT-FIELD-COUNT
+                                     " field(s), expected "
+                                     WS-LAYOUT-MIN-FIELDS " or "
+                                     WS-LAYOUT-MAX-FIELDS
+                                     " - record may not parse as"
+                                     " intended"
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE STUDENT-INPUT-FILE
+           IF WS-LAYOUT-ISSUE-COUNT > 0
+               DISPLAY WS-LAYOUT-ISSUE-COUNT
+                   " line(s) in STUDENT-INPUT.TXT have an unexpected"
+                   " field count - see warnings above"
+           END-IF.
 
        READ-INPUT-FILE.
       *----------------------------------------------------------------
@@ -343,16 +1157,20 @@
            MOVE 0 TO WS-RECORD-NUM
       * Initialize counters
 
-           PERFORM UNTIL WS-EOF-FLAG = 1
-               READ STUDENT-INPUT-FILE INTO WS-TXT-LINE
-                   AT END
-                       MOVE 1 TO WS-EOF-FLAG
-                   NOT AT END
-                       ADD 1 TO WS-RECORD-NUM
+           IF WS-STUDENT-INPUT-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-EOF-FLAG = 1
+                   READ STUDENT-INPUT-FILE INTO WS-TXT-LINE
+                       AT END
+                           MOVE 1 TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-NUM
       * Track record number for error messages
-                       PERFORM PARSE-INPUT-LINE
-               END-READ
-           END-PERFORM
+                           PERFORM PARSE-INPUT-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
            CLOSE STUDENT-INPUT-FILE.
 
        PARSE-INPUT-LINE.
@@ -365,16 +1183,26 @@
       *   4. Final Grade (numeric)
       * If any validation fails, sets error flag.
       *----------------------------------------------------------------
+           MOVE SPACES TO WS-TXT-SECTION
+      * UNSTRING leaves a receiving field untouched (not spaces) when
+      * the line runs out of delimited values, so an older 5-field
+      * input line would otherwise pick up the previous line's
+      * section instead of defaulting to "MAIN"
            UNSTRING WS-TXT-LINE DELIMITED BY ","
       * Split by comma
                INTO WS-TXT-YEAR
-                    WS-TXT-DUMMY
-      * Student ID - parsed but not validated/used
+                    WS-TXT-STUDENT-ID
+      * Student ID - kept for the per-student roster detail section
                     WS-TXT-PRELIM
                     WS-TXT-MIDTERM
                     WS-TXT-FINAL
+                    WS-TXT-SECTION
            END-UNSTRING
 
+           IF FUNCTION TRIM(WS-TXT-SECTION) = SPACES
+               MOVE "MAIN" TO WS-TXT-SECTION
+           END-IF
+
       * Trim whitespace from all fields
            MOVE FUNCTION TRIM(WS-TXT-YEAR) TO WS-TRIMMED-YEAR
            MOVE FUNCTION TRIM(WS-TXT-PRELIM) TO WS-TRIMMED-PRELIM
@@ -419,10 +1247,13 @@
 
        VALIDATE-YEAR-LEVEL.
       *----------------------------------------------------------------
-      * VALIDATE-YEAR-LEVEL - Check if year level is alphabetic
+      * VALIDATE-YEAR-LEVEL - Check if year/grade level is alphanumeric
       * Algorithm: Linear search through each character
       * Time Complexity: O(n) where n = string length
-      * Valid: A-Z, a-z, space
+      * Valid: A-Z, a-z, 0-9, space - digits allowed so a
+      * config-driven level list (req 026) can name levels like
+      * "Grade 11" / "Grade 12 STEM", not just the alphabetic college
+      * year level names.
       *----------------------------------------------------------------
            MOVE 0 TO WS-VALID-FLAG
            MOVE 1 TO WS-CHAR-INDEX
@@ -435,8 +1266,9 @@
       * Reference modification: extract 1 char at position
 
                IF NOT (WS-CURRENT-CHAR IS ALPHABETIC
+                   OR WS-CURRENT-CHAR IS NUMERIC
                    OR WS-CURRENT-CHAR = SPACE)
-      * IS ALPHABETIC = COBOL class test
+      * IS ALPHABETIC / IS NUMERIC = COBOL class tests
                    MOVE 1 TO WS-VALID-FLAG
                END-IF
                ADD 1 TO WS-CHAR-INDEX
@@ -444,30 +1276,65 @@
 
        VALIDATE-PRELIM-GRADE.
       *----------------------------------------------------------------
-      * VALIDATE-PRELIM-GRADE - Check if prelim is numeric
+      * VALIDATE-PRELIM-GRADE - Check if prelim is numeric, or the
+      * literal status INC (incomplete) / DRP (dropped)
       * Uses TEST-NUMVAL: returns 0 if valid, non-zero if invalid
       *----------------------------------------------------------------
            MOVE 0 TO WS-VALID-FLAG
-           IF FUNCTION TEST-NUMVAL(WS-TRIMMED-PRELIM) IS NOT ZERO
-               MOVE 1 TO WS-VALID-FLAG
+           IF FUNCTION UPPER-CASE(WS-TRIMMED-PRELIM) = "INC"
+               OR FUNCTION UPPER-CASE(WS-TRIMMED-PRELIM) = "DRP"
+               CONTINUE
+           ELSE
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED-PRELIM) IS NOT ZERO
+                   MOVE 1 TO WS-VALID-FLAG
+               ELSE
+      * TEST-NUMVAL alone accepts negative numbers as "valid". The
+      * target field is an unsigned PIC 999V99, which would silently
+      * strip the sign, so a negative grade must be rejected here.
+                   IF WS-TRIMMED-PRELIM(1:1) = "-"
+                       MOVE 1 TO WS-VALID-FLAG
+                   END-IF
+               END-IF
            END-IF.
 
        VALIDATE-MIDTERM-GRADE.
       *----------------------------------------------------------------
-      * VALIDATE-MIDTERM-GRADE - Check if midterm is numeric
+      * VALIDATE-MIDTERM-GRADE - Check if midterm is numeric, or the
+      * literal status INC / DRP
       *----------------------------------------------------------------
            MOVE 0 TO WS-VALID-FLAG
-           IF FUNCTION TEST-NUMVAL(WS-TRIMMED-MIDTERM) IS NOT ZERO
-               MOVE 1 TO WS-VALID-FLAG
+           IF FUNCTION UPPER-CASE(WS-TRIMMED-MIDTERM) = "INC"
+               OR FUNCTION UPPER-CASE(WS-TRIMMED-MIDTERM) = "DRP"
+               CONTINUE
+           ELSE
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED-MIDTERM) IS NOT ZERO
+                   MOVE 1 TO WS-VALID-FLAG
+               ELSE
+      * Same unsigned-field sign-loss concern as VALIDATE-PRELIM-GRADE.
+                   IF WS-TRIMMED-MIDTERM(1:1) = "-"
+                       MOVE 1 TO WS-VALID-FLAG
+                   END-IF
+               END-IF
            END-IF.
 
        VALIDATE-FINAL-GRADE.
       *----------------------------------------------------------------
-      * VALIDATE-FINAL-GRADE - Check if final is numeric
+      * VALIDATE-FINAL-GRADE - Check if final is numeric, or the
+      * literal status INC / DRP
       *----------------------------------------------------------------
            MOVE 0 TO WS-VALID-FLAG
-           IF FUNCTION TEST-NUMVAL(WS-TRIMMED-FINAL) IS NOT ZERO
-               MOVE 1 TO WS-VALID-FLAG
+           IF FUNCTION UPPER-CASE(WS-TRIMMED-FINAL) = "INC"
+               OR FUNCTION UPPER-CASE(WS-TRIMMED-FINAL) = "DRP"
+               CONTINUE
+           ELSE
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED-FINAL) IS NOT ZERO
+                   MOVE 1 TO WS-VALID-FLAG
+               ELSE
+      * Same unsigned-field sign-loss concern as VALIDATE-PRELIM-GRADE.
+                   IF WS-TRIMMED-FINAL(1:1) = "-"
+                       MOVE 1 TO WS-VALID-FLAG
+                   END-IF
+               END-IF
            END-IF.
 
        STORE-STUDENT-DATA.
@@ -475,41 +1342,135 @@
       * STORE-STUDENT-DATA - Store validated data in arrays
       * Maps year level name to array index using EVALUATE.
       *----------------------------------------------------------------
-           EVALUATE WS-TRIMMED-YEAR
-      * EVALUATE = COBOL's CASE/SWITCH statement
-               WHEN "Freshmen"
-                   MOVE 1 TO WS-CURRENT-YEAR
-               WHEN "Sophomore"
-                   MOVE 2 TO WS-CURRENT-YEAR
-               WHEN "Junior"
-                   MOVE 3 TO WS-CURRENT-YEAR
-               WHEN "Senior"
-                   MOVE 4 TO WS-CURRENT-YEAR
-               WHEN OTHER
-      * Unknown year level - skip this record
-                   MOVE 0 TO WS-CURRENT-YEAR
-           END-EVALUATE
+      * Matched case/whitespace-tolerantly so "freshmen" or "FRESHMEN "
+      * in the input still lands on the right year/grade level. Looked
+      * up against YEAR-NAME(1..WS-NUM-YEAR-LEVELS) rather than a
+      * fixed WHEN list so a config-driven level list (req 026) works
+      * the same way as the 4 built-in college year levels.
+           MOVE 0 TO WS-CURRENT-YEAR
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-NUM-YEAR-LEVELS
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TRIMMED-YEAR)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(YEAR-NAME(Y)))
+                   MOVE Y TO WS-CURRENT-YEAR
+                   MOVE WS-MAX-YEAR-LEVELS TO Y
+      * Force loop exit once matched
+               END-IF
+           END-PERFORM
+
+           IF WS-CURRENT-YEAR = 0
+      * Unknown year/grade level - skip this record, but say so
+               DISPLAY "WARNING: Unrecognized year/grade level '"
+                   FUNCTION TRIM(WS-TRIMMED-YEAR)
+                   "' at record " WS-RECORD-NUM " - record skipped"
+           END-IF
 
            IF WS-CURRENT-YEAR > 0
-      * Valid year level found
-               ADD 1 TO NUM-STUDENTS(WS-CURRENT-YEAR)
+               IF NUM-STUDENTS(WS-CURRENT-YEAR)
+                       >= WS-MAX-STUDENTS-PER-YEAR
+      * Year level is already at capacity - reject this record
+                   DISPLAY "ERROR: Year level full (max "
+                       WS-MAX-STUDENTS-PER-YEAR
+                       ") at record " WS-RECORD-NUM ": "
+                       FUNCTION TRIM(WS-TXT-STUDENT-ID)
+                   ADD 1 TO GRAND-OVERFLOW
+               ELSE
+      * Valid year level found, room available
+                   ADD 1 TO NUM-STUDENTS(WS-CURRENT-YEAR)
       * Increment student count for this year
 
-               MOVE NUM-STUDENTS(WS-CURRENT-YEAR)
-                   TO WS-CURRENT-STU
+                   MOVE NUM-STUDENTS(WS-CURRENT-YEAR)
+                       TO WS-CURRENT-STU
       * Get the student slot number
 
-               ADD 1 TO GRAND-STUDENTS
+                   ADD 1 TO GRAND-STUDENTS
       * Increment total student count
 
       * Store grades in 2D array
       * Access: GRADE(year-level, student-number)
-               MOVE FUNCTION NUMVAL(WS-TRIMMED-PRELIM)
-                   TO PRELIM-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
-               MOVE FUNCTION NUMVAL(WS-TRIMMED-MIDTERM)
-                   TO MIDTERM-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
-               MOVE FUNCTION NUMVAL(WS-TRIMMED-FINAL)
-                   TO FINAL-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                   MOVE FUNCTION TRIM(WS-TXT-STUDENT-ID)
+                       TO STUDENT-ID(WS-CURRENT-YEAR, WS-CURRENT-STU)
+
+      * A grade field may hold a numeric score, or the literal status
+      * INC (incomplete) or DRP (dropped) instead - validated as one
+      * of those three shapes by VALIDATE-*-GRADE. FUNCTION NUMVAL is
+      * only safe to call on the numeric shape, so INC/DRP short-
+      * circuit to a 0 grade and set GRADE-STATUS. DRP always wins if
+      * more than one field carries a status, since it is checked
+      * first and INC only sets the status when it is not already DRP.
+                   MOVE "REG" TO GRADE-STATUS(WS-CURRENT-YEAR,
+                       WS-CURRENT-STU)
+
+                   IF FUNCTION UPPER-CASE(WS-TRIMMED-PRELIM) = "DRP"
+                       MOVE 0 TO
+                           PRELIM-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                       MOVE "DRP" TO GRADE-STATUS(WS-CURRENT-YEAR,
+                           WS-CURRENT-STU)
+                   ELSE
+                       IF FUNCTION UPPER-CASE(WS-TRIMMED-PRELIM) = "INC"
+                           MOVE 0 TO PRELIM-GRADE(WS-CURRENT-YEAR,
+                               WS-CURRENT-STU)
+                           IF GRADE-STATUS(WS-CURRENT-YEAR,
+                                   WS-CURRENT-STU) NOT = "DRP"
+                               MOVE "INC" TO GRADE-STATUS(
+                                   WS-CURRENT-YEAR, WS-CURRENT-STU)
+                           END-IF
+                       ELSE
+                           MOVE FUNCTION NUMVAL(WS-TRIMMED-PRELIM)
+                               TO PRELIM-GRADE(WS-CURRENT-YEAR,
+                                   WS-CURRENT-STU)
+                       END-IF
+                   END-IF
+
+                   IF FUNCTION UPPER-CASE(WS-TRIMMED-MIDTERM) = "DRP"
+                       MOVE 0 TO MIDTERM-GRADE(WS-CURRENT-YEAR,
+                           WS-CURRENT-STU)
+                       MOVE "DRP" TO GRADE-STATUS(WS-CURRENT-YEAR,
+                           WS-CURRENT-STU)
+                   ELSE
+                       IF FUNCTION UPPER-CASE(WS-TRIMMED-MIDTERM)
+                               = "INC"
+                           MOVE 0 TO MIDTERM-GRADE(WS-CURRENT-YEAR,
+                               WS-CURRENT-STU)
+                           IF GRADE-STATUS(WS-CURRENT-YEAR,
+                                   WS-CURRENT-STU) NOT = "DRP"
+                               MOVE "INC" TO GRADE-STATUS(
+                                   WS-CURRENT-YEAR, WS-CURRENT-STU)
+                           END-IF
+                       ELSE
+                           MOVE FUNCTION NUMVAL(WS-TRIMMED-MIDTERM)
+                               TO MIDTERM-GRADE(WS-CURRENT-YEAR,
+                                   WS-CURRENT-STU)
+                       END-IF
+                   END-IF
+
+                   IF FUNCTION UPPER-CASE(WS-TRIMMED-FINAL) = "DRP"
+                       MOVE 0 TO
+                           FINAL-GRADE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+                       MOVE "DRP" TO GRADE-STATUS(WS-CURRENT-YEAR,
+                           WS-CURRENT-STU)
+                   ELSE
+                       IF FUNCTION UPPER-CASE(WS-TRIMMED-FINAL) = "INC"
+                           MOVE 0 TO FINAL-GRADE(WS-CURRENT-YEAR,
+                               WS-CURRENT-STU)
+                           IF GRADE-STATUS(WS-CURRENT-YEAR,
+                                   WS-CURRENT-STU) NOT = "DRP"
+                               MOVE "INC" TO GRADE-STATUS(
+                                   WS-CURRENT-YEAR, WS-CURRENT-STU)
+                           END-IF
+                       ELSE
+                           MOVE FUNCTION NUMVAL(WS-TRIMMED-FINAL)
+                               TO FINAL-GRADE(WS-CURRENT-YEAR,
+                                   WS-CURRENT-STU)
+                       END-IF
+                   END-IF
+
+                   MOVE FUNCTION TRIM(WS-TXT-SECTION)
+                       TO SECTION-CODE(WS-CURRENT-YEAR, WS-CURRENT-STU)
+
+                   IF WS-GRADE-HISTORY-AVAILABLE = 1
+                       PERFORM CHECK-GRADE-CHANGE
+                   END-IF
+               END-IF
            END-IF.
 
        COMPUTE-RESULTS.
@@ -521,33 +1482,47 @@
       *   2. Accumulate sums for year-level averages
       *   3. Determine pass/fail status
       *----------------------------------------------------------------
-           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 4
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-NUM-YEAR-LEVELS
       * Loop through 4 year levels
                PERFORM VARYING S FROM 1 BY 1
                    UNTIL S > NUM-STUDENTS(Y)
       * Loop through students in this year level
 
-                   COMPUTE AVERAGE-GRADE(Y, S) =
-                       ( PRELIM-GRADE(Y, S)
-                       + MIDTERM-GRADE(Y, S)
-                       + FINAL-GRADE(Y, S) ) / 3
-      * Calculate student's average
+                   IF GRADE-STATUS(Y, S) = "REG"
+                       ADD 1 TO REG-COUNT(Y)
+                       COMPUTE AVERAGE-GRADE(Y, S) =
+                           ( PRELIM-GRADE(Y, S)  * WS-WEIGHT-PRELIM )
+                         + ( MIDTERM-GRADE(Y, S) * WS-WEIGHT-MIDTERM )
+                         + ( FINAL-GRADE(Y, S)   * WS-WEIGHT-FINAL )
+      * Weighted average: 20% Prelim, 30% Midterm, 50% Final
 
       * Accumulate sums for year-level averages
-                   ADD PRELIM-GRADE(Y, S)  TO SUM-PRELIM(Y)
-                   ADD MIDTERM-GRADE(Y, S) TO SUM-MIDTERM(Y)
-                   ADD FINAL-GRADE(Y, S)   TO SUM-FINAL(Y)
-                   ADD AVERAGE-GRADE(Y, S) TO SUM-AVG(Y)
+                       ADD PRELIM-GRADE(Y, S)  TO SUM-PRELIM(Y)
+                       ADD MIDTERM-GRADE(Y, S) TO SUM-MIDTERM(Y)
+                       ADD FINAL-GRADE(Y, S)   TO SUM-FINAL(Y)
+                       ADD AVERAGE-GRADE(Y, S) TO SUM-AVG(Y)
 
       * Determine pass/fail
-                   IF AVERAGE-GRADE(Y, S) >= PASSING-GRADE
+                       IF AVERAGE-GRADE(Y, S) >= PASSING-GRADE-FOR(Y)
       * Student passed (average >= 75)
-                       ADD 1 TO PASSED-COUNT(Y)
-                       ADD 1 TO GRAND-PASSED
-                   ELSE
+                           ADD 1 TO PASSED-COUNT(Y)
+                           ADD 1 TO GRAND-PASSED
+                       ELSE
       * Student failed (average < 75)
-                       ADD 1 TO FAILED-COUNT(Y)
-                       ADD 1 TO GRAND-FAILED
+                           ADD 1 TO FAILED-COUNT(Y)
+                           ADD 1 TO GRAND-FAILED
+                       END-IF
+                   ELSE
+      * INC/DRP students are excluded from averages and pass/fail -
+      * there is no complete score to grade them on this term.
+                       MOVE 0 TO AVERAGE-GRADE(Y, S)
+                       IF GRADE-STATUS(Y, S) = "DRP"
+                           ADD 1 TO DRP-COUNT(Y)
+                           ADD 1 TO GRAND-DRP
+                       ELSE
+                           ADD 1 TO INC-COUNT(Y)
+                           ADD 1 TO GRAND-INC
+                       END-IF
                    END-IF
                END-PERFORM
            END-PERFORM.
@@ -568,22 +1543,24 @@
            WRITE STUDENT-REPORT-REC FROM WS-BLANK-LINE
 
       * Write data row for each year level
-           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 4
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-NUM-YEAR-LEVELS
                MOVE SPACES TO WS-DETAIL-LINE
       * Clear the detail line
 
-               IF NUM-STUDENTS(Y) > 0
-      * Calculate averages for this year level
-                   COMPUTE WS-AVG-PRELIM = 
-                       SUM-PRELIM(Y) / NUM-STUDENTS(Y)
-                   COMPUTE WS-AVG-MIDTERM = 
-                       SUM-MIDTERM(Y) / NUM-STUDENTS(Y)
-                   COMPUTE WS-AVG-FINAL = 
-                       SUM-FINAL(Y) / NUM-STUDENTS(Y)
-                   COMPUTE WS-AVG-AVERAGE = 
-                       SUM-AVG(Y) / NUM-STUDENTS(Y)
+               IF REG-COUNT(Y) > 0
+      * Calculate averages for this year level - divided by REG-COUNT
+      * (not NUM-STUDENTS) so INC/DRP students' 0 grades don't drag
+      * the year-level averages down
+                   COMPUTE WS-AVG-PRELIM =
+                       SUM-PRELIM(Y) / REG-COUNT(Y)
+                   COMPUTE WS-AVG-MIDTERM =
+                       SUM-MIDTERM(Y) / REG-COUNT(Y)
+                   COMPUTE WS-AVG-FINAL =
+                       SUM-FINAL(Y) / REG-COUNT(Y)
+                   COMPUTE WS-AVG-AVERAGE =
+                       SUM-AVG(Y) / REG-COUNT(Y)
                ELSE
-      * No students in this year level
+      * No REG students in this year level
                    MOVE 0 TO WS-AVG-PRELIM
                    MOVE 0 TO WS-AVG-MIDTERM
                    MOVE 0 TO WS-AVG-FINAL
@@ -602,10 +1579,246 @@
 
                WRITE STUDENT-REPORT-REC FROM WS-DETAIL-LINE
                WRITE STUDENT-REPORT-REC FROM WS-BLANK-LINE
+
+      * Per-student roster detail for this year level
+               IF NUM-STUDENTS(Y) > 0
+                   WRITE STUDENT-REPORT-REC FROM WS-ROSTER-HDR
+                   PERFORM VARYING S FROM 1 BY 1
+                           UNTIL S > NUM-STUDENTS(Y)
+                       MOVE STUDENT-ID(Y, S) TO WS-RL-ID
+                       MOVE PRELIM-GRADE(Y, S) TO WS-RL-PRELIM
+                       MOVE MIDTERM-GRADE(Y, S) TO WS-RL-MIDTERM
+                       MOVE FINAL-GRADE(Y, S) TO WS-RL-FINAL
+                       MOVE AVERAGE-GRADE(Y, S) TO WS-RL-AVG
+                       IF GRADE-STATUS(Y, S) NOT = "REG"
+                           MOVE GRADE-STATUS(Y, S) TO WS-RL-STATUS
+                       ELSE
+                           IF AVERAGE-GRADE(Y, S) >=
+                                   PASSING-GRADE-FOR(Y)
+                               MOVE "PASS" TO WS-RL-STATUS
+                           ELSE
+                               MOVE "FAIL" TO WS-RL-STATUS
+                           END-IF
+                       END-IF
+                       MOVE CUM-GWA(Y, S) TO WS-RL-CUMGWA
+                       MOVE CUM-TERMS(Y, S) TO WS-RL-TERMS
+                       WRITE STUDENT-REPORT-REC FROM WS-ROSTER-LINE
+                   END-PERFORM
+                   WRITE STUDENT-REPORT-REC FROM WS-BLANK-LINE
+               END-IF
+
+               PERFORM WRITE-SECTION-BREAKDOWN
            END-PERFORM
 
       * Write grand totals row
            MOVE GRAND-STUDENTS TO WS-TL-COUNT
            MOVE GRAND-PASSED TO WS-TL-PASSED
            MOVE GRAND-FAILED TO WS-TL-FAILED
-           WRITE STUDENT-REPORT-REC FROM WS-TOTAL-LINE.
+           WRITE STUDENT-REPORT-REC FROM WS-TOTAL-LINE
+
+      * Dean's Lister / Honor Roll section
+           WRITE STUDENT-REPORT-REC FROM WS-BLANK-LINE
+           WRITE STUDENT-REPORT-REC FROM WS-HONOR-HEADER
+           MOVE 0 TO WS-HONOR-COUNT
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-NUM-YEAR-LEVELS
+               PERFORM VARYING S FROM 1 BY 1
+                       UNTIL S > NUM-STUDENTS(Y)
+                   IF GRADE-STATUS(Y, S) = "REG"
+                       AND AVERAGE-GRADE(Y, S) >= WS-HONOR-THRESHOLD
+                       AND PRELIM-GRADE(Y, S) >= PASSING-GRADE-FOR(Y)
+                       AND MIDTERM-GRADE(Y, S) >= PASSING-GRADE-FOR(Y)
+                       AND FINAL-GRADE(Y, S) >= PASSING-GRADE-FOR(Y)
+      * Average alone can mask one failing term under the 20/30/50
+      * weighting (req008) - a Dean's Lister must also individually
+      * pass every term, and be a regular (non-INC/DRP) enrollee.
+                       IF WS-HONOR-COUNT = 0
+                           WRITE STUDENT-REPORT-REC
+                               FROM WS-HONOR-COL-HDR
+                       END-IF
+                       ADD 1 TO WS-HONOR-COUNT
+                       MOVE YEAR-NAME(Y) TO WS-HL-YEAR
+                       MOVE STUDENT-ID(Y, S) TO WS-HL-ID
+                       MOVE AVERAGE-GRADE(Y, S) TO WS-HL-AVG
+                       WRITE STUDENT-REPORT-REC FROM WS-HONOR-LINE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           IF WS-HONOR-COUNT = 0
+               WRITE STUDENT-REPORT-REC FROM WS-HONOR-NONE-LINE
+           END-IF
+
+           PERFORM WRITE-INCDRP-SUMMARY.
+
+       WRITE-INCDRP-SUMMARY.
+      *----------------------------------------------------------------
+      * WRITE-INCDRP-SUMMARY - One INC/DRP count line per year level
+      * that has at least one this term; a single "none" line if no
+      * year level does.
+      *----------------------------------------------------------------
+           WRITE STUDENT-REPORT-REC FROM WS-BLANK-LINE
+           WRITE STUDENT-REPORT-REC FROM WS-INCDRP-HEADER
+           IF GRAND-INC = 0 AND GRAND-DRP = 0
+               WRITE STUDENT-REPORT-REC FROM WS-INCDRP-NONE-LINE
+           ELSE
+               WRITE STUDENT-REPORT-REC FROM WS-INCDRP-COL-HDR
+               PERFORM VARYING Y FROM 1 BY 1
+                   UNTIL Y > WS-NUM-YEAR-LEVELS
+                   IF INC-COUNT(Y) > 0 OR DRP-COUNT(Y) > 0
+                       MOVE YEAR-NAME(Y) TO WS-IDL-YEAR
+                       MOVE INC-COUNT(Y) TO WS-IDL-INC
+                       MOVE DRP-COUNT(Y) TO WS-IDL-DRP
+                       WRITE STUDENT-REPORT-REC FROM WS-INCDRP-LINE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       WRITE-SECTION-BREAKDOWN.
+      *----------------------------------------------------------------
+      * WRITE-SECTION-BREAKDOWN - For the year level Y currently being
+      * printed, discover the distinct sections among its students
+      * and print a per-section student/passed/failed line. Skipped
+      * when the year level has one section or none, so a school not
+      * using sections sees no change to its report.
+      *----------------------------------------------------------------
+           MOVE 0 TO WS-SECTION-COUNT
+           PERFORM VARYING S FROM 1 BY 1 UNTIL S > NUM-STUDENTS(Y)
+               MOVE 0 TO WS-SEC-FOUND
+               PERFORM VARYING WS-SEC-IDX FROM 1 BY 1
+                   UNTIL WS-SEC-IDX > WS-SECTION-COUNT
+                   IF WS-SECTION-LIST(WS-SEC-IDX) = SECTION-CODE(Y, S)
+                       MOVE 1 TO WS-SEC-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-SEC-FOUND = 0
+                   AND WS-SECTION-COUNT < WS-MAX-SECTIONS-PER-YEAR
+                   ADD 1 TO WS-SECTION-COUNT
+                   MOVE SECTION-CODE(Y, S)
+                       TO WS-SECTION-LIST(WS-SECTION-COUNT)
+               END-IF
+           END-PERFORM
+
+           IF WS-SECTION-COUNT > 1
+               WRITE STUDENT-REPORT-REC FROM WS-SECTION-COL-HDR
+               PERFORM VARYING WS-SEC-IDX FROM 1 BY 1
+                   UNTIL WS-SEC-IDX > WS-SECTION-COUNT
+                   MOVE 0 TO WS-SEC-STUDENTS
+                   MOVE 0 TO WS-SEC-PASSED
+                   MOVE 0 TO WS-SEC-FAILED
+                   PERFORM VARYING S FROM 1 BY 1
+                       UNTIL S > NUM-STUDENTS(Y)
+                       IF SECTION-CODE(Y, S) =
+                               WS-SECTION-LIST(WS-SEC-IDX)
+                           ADD 1 TO WS-SEC-STUDENTS
+                           IF AVERAGE-GRADE(Y, S) >=
+                                   PASSING-GRADE-FOR(Y)
+                               ADD 1 TO WS-SEC-PASSED
+                           ELSE
+                               ADD 1 TO WS-SEC-FAILED
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   MOVE WS-SECTION-LIST(WS-SEC-IDX) TO WS-SCL-SECTION
+                   MOVE WS-SEC-STUDENTS TO WS-SCL-COUNT
+                   MOVE WS-SEC-PASSED TO WS-SCL-PASSED
+                   MOVE WS-SEC-FAILED TO WS-SCL-FAILED
+                   WRITE STUDENT-REPORT-REC FROM WS-SECTION-LINE
+               END-PERFORM
+               WRITE STUDENT-REPORT-REC FROM WS-BLANK-LINE
+           END-IF.
+
+       WRITE-CSV-REPORT.
+      *----------------------------------------------------------------
+      * WRITE-CSV-REPORT - Structured (CSV) export of the same
+      * per-year summary printed by WRITE-REPORT: one row per year
+      * level plus a TOTAL row.
+      *----------------------------------------------------------------
+           OPEN OUTPUT STUDENT-CSV-FILE
+
+           MOVE "YEAR LEVEL,NO OF STUDENTS,PRELIM AVG,MIDTERM AVG,"
+               & "FINAL AVG,AVERAGE,PASSED,FAILED" TO WS-CSV-LINE
+           WRITE STUDENT-CSV-REC FROM WS-CSV-LINE
+
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-NUM-YEAR-LEVELS
+               PERFORM BUILD-CSV-DATA-LINE
+               WRITE STUDENT-CSV-REC FROM WS-CSV-LINE
+           END-PERFORM
+
+           MOVE GRAND-STUDENTS TO WS-CSV-COUNT-ED
+           MOVE SPACES TO WS-CSV-LINE
+           STRING "TOTAL" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-COUNT-ED) DELIMITED BY SIZE
+               ",,,,," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE GRAND-PASSED TO WS-CSV-COUNT-ED
+           STRING FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-COUNT-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE GRAND-FAILED TO WS-CSV-COUNT-ED
+           STRING FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-COUNT-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE STUDENT-CSV-REC FROM WS-CSV-LINE
+
+           CLOSE STUDENT-CSV-FILE.
+
+       BUILD-CSV-DATA-LINE.
+      *----------------------------------------------------------------
+      * BUILD-CSV-DATA-LINE - Assemble one CSV row for the year level
+      * currently indexed by Y. Same zero-REG-student divide-by-zero
+      * guard, and same REG-COUNT divisor, as WRITE-REPORT's detail-
+      * row averaging.
+      *----------------------------------------------------------------
+           IF REG-COUNT(Y) > 0
+               COMPUTE WS-AVG-PRELIM =
+                   SUM-PRELIM(Y) / REG-COUNT(Y)
+               COMPUTE WS-AVG-MIDTERM =
+                   SUM-MIDTERM(Y) / REG-COUNT(Y)
+               COMPUTE WS-AVG-FINAL =
+                   SUM-FINAL(Y) / REG-COUNT(Y)
+               COMPUTE WS-AVG-AVERAGE =
+                   SUM-AVG(Y) / REG-COUNT(Y)
+           ELSE
+               MOVE 0 TO WS-AVG-PRELIM
+               MOVE 0 TO WS-AVG-MIDTERM
+               MOVE 0 TO WS-AVG-FINAL
+               MOVE 0 TO WS-AVG-AVERAGE
+           END-IF
+
+           MOVE NUM-STUDENTS(Y) TO WS-CSV-COUNT-ED
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(YEAR-NAME(Y)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-COUNT-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE WS-AVG-PRELIM TO WS-CSV-GRADE-ED
+           STRING FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-GRADE-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE WS-AVG-MIDTERM TO WS-CSV-GRADE-ED
+           STRING FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-GRADE-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE WS-AVG-FINAL TO WS-CSV-GRADE-ED
+           STRING FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-GRADE-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE WS-AVG-AVERAGE TO WS-CSV-GRADE-ED
+           STRING FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-GRADE-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE PASSED-COUNT(Y) TO WS-CSV-COUNT-ED
+           STRING FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-COUNT-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE FAILED-COUNT(Y) TO WS-CSV-COUNT-ED
+           STRING FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-COUNT-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
