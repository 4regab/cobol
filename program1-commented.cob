@@ -2,8 +2,9 @@
       * PROGRAM: EMPLOYEE PAYROLL SYSTEM WITH INPUT VALIDATION
       *================================================================
       * PURPOSE: This program calculates payroll for different types
-      *          of employees (Faculty, Administrative, Utility, 
-      *          Security) and generates a formatted report.
+      *          of employees (Faculty, Administrative, Utility,
+      *          Security, Contractual/Job-Order) and generates a
+      *          formatted report.
       *          Includes comprehensive input validation.
       *
       * HOW IT WORKS:
@@ -18,8 +19,10 @@
       *
       * PAYROLL FORMULAS USED:
       *   - Basic Pay Total = Basic Pay × Number of Employees
-      *   - Allowance = 10% of Basic Pay Total
-      *   - Deduction = 12% of Basic Pay Total  
+      *   - Allowance = Basic Pay Total × per-type allowance rate
+      *     (Faculty 15% hazard/overload, Admin/Utility/Security 10%,
+      *      Contractual/Job-Order 0% - see WS-RATE-TABLE)
+      *   - Deduction = Basic Pay Total × per-type deduction rate
       *   - Gross Pay = Basic Pay Total + Allowance
       *   - Net Pay = Gross Pay - Deduction
       *
@@ -59,13 +62,80 @@
       * SELECT creates a file connection:
       *   - PAYROLL-INPUT-FILE = logical name used in COBOL code
       *   - "PAYROLL-INPUT.TXT" = actual filename on disk
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
       * LINE SEQUENTIAL = each record is one line of text
+            FILE STATUS IS WS-PAYROLL-INPUT-STATUS.
+      * Without this, OPEN INPUT on a missing file abends the whole
+      * run instead of letting CHECK-INPUT-LAYOUT/READ-INPUT report it
 
        SELECT PAYROLL-OUTPUT-FILE ASSIGN TO "PAYROLL-REPORT.TXT"
       * Output file where the report will be written
             ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT PAYROLL-EXCEPTIONS-FILE ASSIGN TO "PAYROLL-EXCEPTIONS.TXT"
+      * Records input lines beyond the WS-MAX-EMP-TYPES limit instead
+      * of silently dropping them
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-EXCEPTIONS-FILE-STATUS.
+
+       SELECT OPTIONAL PAYROLL-EMPLOYEES-FILE
+            ASSIGN TO "PAYROLL-EMPLOYEES.TXT"
+      * Optional per-employee ID/name roster (EmployeeType,ID,Name)
+      * used to print individual payslip records. OPTIONAL so the
+      * program still runs against the old type-only input format.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ROSTER-FILE-STATUS.
+
+       SELECT OPTIONAL PAYROLL-CHECKPOINT-FILE
+            ASSIGN TO "PAYROLL-CHECKPOINT.TXT"
+      * Restart/checkpoint support: one record per employee type
+      * whose payroll has already been calculated. If the run is
+      * interrupted and restarted, already-checkpointed types are
+      * restored instead of recalculated. Cleared on a clean finish.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       SELECT OPTIONAL PAYROLL-HISTORY-FILE
+            ASSIGN TO "PAYROLL-HISTORY.TXT"
+      * Month-over-month variance: holds the prior run's per-type and
+      * grand-total net/gross pay, overwritten after each clean run.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       SELECT PAYROLL-CSV-FILE ASSIGN TO "PAYROLL-REPORT.CSV"
+      * Structured export of the same report, one row per employee
+      * type plus a TOTAL row, for spreadsheets/downstream systems.
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL PAYROLL-YTD-FILE
+            ASSIGN TO "PAYROLL-YTD.TXT"
+      * Cumulative per-type basic pay earned so far this year, added
+      * to every run and used to compute 13th month pay on a
+      * year-end run. Reset to zero once a year-end run completes.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-YTD-FILE-STATUS.
+
+       SELECT OPTIONAL PAYROLL-YEAREND-FILE
+            ASSIGN TO "PAYROLL-YEAREND-TRIGGER.TXT"
+      * Mere presence of this file marks the current run as the
+      * year-end run: PAYROLL-13TH-MONTH.TXT is generated and the
+      * YTD basic pay accumulator is reset afterward.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-YEAREND-FILE-STATUS.
+
+       SELECT PAYROLL-13TH-MONTH-FILE
+            ASSIGN TO "PAYROLL-13TH-MONTH.TXT"
+      * 13th month pay per employee type, generated only on a
+      * year-end run (see PAYROLL-YEAREND-TRIGGER.TXT above).
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PAYROLL-PAYSLIP-FILE
+            ASSIGN TO "PAYROLL-PAYSLIPS.TXT"
+      * One payslip row per individual employee from the optional
+      * PAYROLL-EMPLOYEES.TXT roster, generated only when that
+      * roster was found (see WRITE-PAYSLIPS).
+            ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *----------------------------------------------------------------
       * DATA DIVISION - Defines all data structures and variables
@@ -82,8 +152,58 @@
 
        FD  PAYROLL-OUTPUT-FILE.
        01  PAYROLL-OUTPUT-RECORDS     PIC X(120).
+
+       FD  PAYROLL-EXCEPTIONS-FILE.
+       01  PAYROLL-EXCEPTIONS-RECORD  PIC X(120).
       * Output record - 120 chars to accommodate report width
 
+       FD  PAYROLL-EMPLOYEES-FILE.
+       01  PAYROLL-EMPLOYEES-RECORD   PIC X(100).
+
+       FD  PAYROLL-CHECKPOINT-FILE.
+       01  PAYROLL-CHECKPOINT-RECORD.
+      * Fixed-position fields, written and read back by this program
+      * only, so no delimiter parsing is needed to restore a type.
+               05 CKPT-IDX             PIC 9.
+               05 CKPT-TYPE            PIC X(15).
+               05 CKPT-BASIC-TOTAL     PIC 9(9)V99.
+               05 CKPT-ALLOWANCE       PIC 9(9)V99.
+               05 CKPT-DEDUCTION       PIC 9(9)V99.
+               05 CKPT-SSS             PIC 9(9)V99.
+               05 CKPT-PHILHEALTH      PIC 9(9)V99.
+               05 CKPT-PAGIBIG         PIC 9(9)V99.
+               05 CKPT-WTAX            PIC 9(9)V99.
+               05 CKPT-GROSS           PIC 9(9)V99.
+               05 CKPT-NET             PIC 9(9)V99.
+
+       FD  PAYROLL-HISTORY-FILE.
+       01  PAYROLL-HISTORY-RECORD.
+      * HIST-IDX 1-5 = one employee type, 0 = grand total row.
+               05 HIST-IDX             PIC 9.
+               05 HIST-TYPE            PIC X(15).
+               05 HIST-GROSS           PIC 9(9)V99.
+               05 HIST-NET             PIC 9(9)V99.
+
+       FD  PAYROLL-CSV-FILE.
+       01  PAYROLL-CSV-RECORD          PIC X(200).
+
+       FD  PAYROLL-YTD-FILE.
+       01  PAYROLL-YTD-RECORD.
+      * YTD-IDX 1-5 = one employee type. Cumulative, not a snapshot -
+      * every run adds this period's basic pay total onto YTD-BASIC.
+               05 YTD-IDX               PIC 9.
+               05 YTD-TYPE              PIC X(15).
+               05 YTD-BASIC             PIC 9(10)V99.
+
+       FD  PAYROLL-YEAREND-FILE.
+       01  PAYROLL-YEAREND-RECORD      PIC X(100).
+
+       FD  PAYROLL-13TH-MONTH-FILE.
+       01  PAYROLL-13TH-MONTH-RECORD   PIC X(120).
+
+       FD  PAYROLL-PAYSLIP-FILE.
+       01  PAYROLL-PAYSLIP-RECORD      PIC X(150).
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------
       * WORKING-STORAGE SECTION - Program variables
@@ -92,13 +212,69 @@
 
        01  WS-EMPLOYEE-TYPES.
       * Array to store employee type names
-               05 WS-EMP-TYPE            PIC X(15) OCCURS 4 TIMES.
-      * OCCURS 4 TIMES = Array with 4 elements
-      * Stores: "Faculty", "Administrative", "Utility", "Security"
+               05 WS-EMP-TYPE            PIC X(15) OCCURS 5 TIMES.
+      * OCCURS 5 TIMES = Array with 5 elements
+      * Stores: "Faculty", "Administrative", "Utility", "Security",
+      * "Contractual" (Job-Order staff, no regular allowance)
+
+      *----------------------------------------------------------------
+      * PER-EMPLOYEE-TYPE ALLOWANCE/DEDUCTION RATE TABLE
+      * Faculty carries a higher allowance (hazard/overload pay).
+      * Contractual/Job-Order staff are not regular employees and
+      * get no allowance at all. Looked up by type name so it does
+      * not depend on input line order.
+      *----------------------------------------------------------------
+      * The 12% deduction is broken into its actual government-
+      * mandated components (SSS, PhilHealth, Pag-IBIG, withholding
+      * tax) so payslips/audits can show where the money went
+      * instead of one lump figure.
+       01  WS-RATE-TABLE.
+               05 WS-RATE-ENTRY OCCURS 5 TIMES.
+                   10 WS-RATE-TYPE       PIC X(15).
+                   10 WS-RATE-ALLOWANCE  PIC V999.
+                   10 WS-RATE-DEDUCTION  PIC V999.
+                   10 WS-RATE-SSS        PIC V999.
+                   10 WS-RATE-PHILHEALTH PIC V999.
+                   10 WS-RATE-PAGIBIG    PIC V999.
+                   10 WS-RATE-WTAX       PIC V999.
+
+       01  WS-RATE-IDX                   PIC 9 VALUE 0.
+      * Index used while searching WS-RATE-TABLE
+
+       01  WS-CUR-ALLOW-PCT              PIC V999 VALUE .100.
+       01  WS-CUR-DEDUCT-PCT             PIC V999 VALUE .120.
+       01  WS-CUR-SSS-PCT                PIC V999 VALUE .045.
+       01  WS-CUR-PHILHEALTH-PCT         PIC V999 VALUE .030.
+       01  WS-CUR-PAGIBIG-PCT            PIC V999 VALUE .020.
+       01  WS-CUR-WTAX-PCT               PIC V999 VALUE .025.
+      * Rate percentages resolved for the employee type currently
+      * being processed by CALCULATE-PAYROLL
+
+      * Withholding tax is no longer a flat percentage - it now comes
+      * from a graduated monthly bracket table (BIR-style), looked up
+      * by COMPUTE-WTAX-FOR-AMOUNT against a taxable amount. WS-RATE-
+      * WTAX/WS-CUR-WTAX-PCT above are kept only as the pre-bracket
+      * behavior is no longer reachable from CALCULATE-PAYROLL/
+      * WRITE-PAYSLIPS, but are left in place rather than ripped out
+      * since nothing else in the program depends on removing them.
+       01  WS-WTAX-TABLE.
+               05 WS-WTAX-BRACKET OCCURS 6 TIMES.
+                   10 WS-WTAX-LOWER      PIC 9(9)V99.
+      * Lower bound of the bracket (monthly taxable amount)
+                   10 WS-WTAX-BASE       PIC 9(9)V99.
+      * Fixed tax already owed at the bracket's lower bound
+                   10 WS-WTAX-RATE       PIC V999.
+      * Rate applied to the amount over the bracket's lower bound
+
+       01  WS-WTAX-IDX                   PIC 9 VALUE 0.
+       01  WS-WTAX-BRACKET-IDX           PIC 9 VALUE 0.
+       01  WS-WTAX-INPUT                 PIC 9(9)V99 VALUE 0.
+       01  WS-WTAX-OUTPUT                PIC 9(9)V99 VALUE 0.
+       01  WS-WTAX-SUM                   PIC 9(9)V99 VALUE 0.
 
        01  WS-EMPLOYEE-DATA.
       * Array to store employee counts and pay rates
-               05  WS-EMP-ENTRY OCCURS 4 TIMES.
+               05  WS-EMP-ENTRY OCCURS 5 TIMES.
       * Each entry contains:
                    10 WS-NO-OF-EMPLOYEES PIC 999.
       * Number of employees (0-999)
@@ -108,11 +284,16 @@
 
        01  WS-CALCULATED-VALUES.
       * Array to store calculated payroll values
-               05  WS-CALC-ENTRY OCCURS 4 TIMES.
+               05  WS-CALC-ENTRY OCCURS 5 TIMES.
                    10 ALLOWANCE          PIC 9(9)V99.
-      * 10% of basic pay total
+      * Per-type allowance percentage of basic pay total
                    10 DEDUCTION          PIC 9(9)V99.
-      * 12% of basic pay total
+      * Total mandatory deductions (SSS+PhilHealth+Pag-IBIG+W/Tax)
+                   10 SSS-AMT            PIC 9(9)V99.
+                   10 PHILHEALTH-AMT     PIC 9(9)V99.
+                   10 PAGIBIG-AMT        PIC 9(9)V99.
+                   10 WITHTAX-AMT        PIC 9(9)V99.
+      * Government-mandated deduction breakdown for payslips/audits
                    10 GROSS-PAY          PIC 9(9)V99.
       * Basic + Allowance
                    10 NET-PAY            PIC 9(9)V99.
@@ -129,11 +310,272 @@
                05 WS-AT-GROSS            PIC 9(10)V99 VALUE ZEROS.
                05 WS-AT-DEDUCTION        PIC 9(10)V99 VALUE ZEROS.
                05 WS-AT-NET              PIC 9(10)V99 VALUE ZEROS.
+               05 WS-AT-SSS              PIC 9(10)V99 VALUE ZEROS.
+               05 WS-AT-PHILHEALTH       PIC 9(10)V99 VALUE ZEROS.
+               05 WS-AT-PAGIBIG          PIC 9(10)V99 VALUE ZEROS.
+               05 WS-AT-WTAX             PIC 9(10)V99 VALUE ZEROS.
 
        01  WS-COUNTERS.
       * Loop counter for iterating through arrays
                05 WS-COUNTER             PIC 9 VALUE 1.
 
+       01  WS-MAX-EMP-TYPES              PIC 9 VALUE 5.
+      * Number of employee-type slots: Faculty, Administrative,
+      * Utility, Security, Contractual/Job-Order
+
+       01  WS-EXTRA-COUNT                PIC 999 VALUE 0.
+      * Count of input lines beyond WS-MAX-EMP-TYPES (see req 003)
+
+       01  WS-INVALID-COUNT              PIC 999 VALUE 0.
+      * Count of input lines that failed field validation and were
+      * logged to PAYROLL-EXCEPTIONS.TXT instead of occupying a
+      * WS-EMP-TYPE slot, so a bad record in one type no longer
+      * blocks calculation/checkpointing of the other, valid types
+
+      *----------------------------------------------------------------
+      * INPUT FILE LAYOUT PRE-FLIGHT CHECK
+      * CHECK-INPUT-LAYOUT scans PAYROLL-INPUT.TXT once, before
+      * INITIALIZE-EMP-TYPE opens it for real, and reports any line
+      * whose comma-separated field count does not match the expected
+      * EmployeeType,Count,BasicPay shape - a diagnostic only, so a
+      * malformed line is called out clearly instead of silently
+      * mis-parsing through PARSE-TXT-LINE's own UNSTRING later.
+      *----------------------------------------------------------------
+       01  WS-LAYOUT-EXPECTED-FIELDS      PIC 99 VALUE 3.
+       01  WS-LAYOUT-LINE                 PIC X(100).
+       01  WS-LAYOUT-LINE-NUM             PIC 999 VALUE 0.
+       01  WS-LAYOUT-COMMA-COUNT          PIC 99 VALUE 0.
+       01  WS-LAYOUT-FIELD-COUNT          PIC 99 VALUE 0.
+       01  WS-LAYOUT-ISSUE-COUNT          PIC 999 VALUE 0.
+       01  WS-LAYOUT-EOF-FLAG             PIC 9 VALUE 0.
+
+      *----------------------------------------------------------------
+      * PER-EMPLOYEE ID/NAME ROSTER (optional PAYROLL-EMPLOYEES.TXT)
+      * Lets WRITE-REPORT print individual payslip records under each
+      * employee-type block instead of only type-level totals.
+      *----------------------------------------------------------------
+       01  WS-ROSTER-FILE-STATUS         PIC XX.
+       01  WS-ROSTER-AVAILABLE           PIC 9 VALUE 0.
+      * 1 once PAYROLL-EMPLOYEES.TXT is confirmed present and opened
+       01  WS-ROSTER-EOF-FLAG            PIC 9 VALUE 0.
+       01  WS-MAX-ROSTER-PER-TYPE        PIC 999 VALUE 200.
+
+       01  WS-EMPLOYEE-ROSTER.
+               05 WS-ROSTER-TYPE-ENTRY OCCURS 5 TIMES.
+                   10 WS-ROSTER-EMP-COUNT     PIC 999 VALUE 0.
+                   10 WS-ROSTER-EMPLOYEE OCCURS 200 TIMES.
+                       15 WS-ROSTER-EMP-ID    PIC X(10).
+                       15 WS-ROSTER-EMP-NAME  PIC X(25).
+                       15 WS-ROSTER-EMP-ABSENT PIC 9(5) VALUE 0.
+      * This employee's own absence days from the roster line's
+      * optional 4th field, kept per-employee (not just summed into
+      * the type-level WS-ROSTER-ABSENT-DAYS) so WRITE-PAYSLIPS can
+      * deduct each individual's own absences from their own pay.
+                       15 WS-ROSTER-EMP-DEPT  PIC X(10) VALUE "GENERAL".
+      * Department/cost-center code from the roster line's optional
+      * 5th field. Defaults to "GENERAL" for older 3/4-field roster
+      * lines that carry no department at all.
+                       15 WS-ROSTER-EMP-OT-PAY PIC 9(7)V99 VALUE 0.
+      * This employee's own overtime pay (OT hours x OT rate from the
+      * roster line's optional 6th/7th fields), kept per-employee so
+      * WRITE-PAYSLIPS can add each individual's own overtime on top
+      * of their own net pay, the same way absences are kept per-head.
+
+       01  WS-ROSTER-TXT-PARSE.
+               05 WS-ROSTER-TXT-LINE         PIC X(100).
+               05 WS-ROSTER-TXT-TYPE         PIC X(15).
+               05 WS-ROSTER-TXT-ID           PIC X(10).
+               05 WS-ROSTER-TXT-NAME         PIC X(25).
+               05 WS-ROSTER-TXT-ABSENT       PIC X(5).
+      * Optional 4th field: days this employee was absent this
+      * period. Absent from an older PAYROLL-EMPLOYEES.TXT line (no
+      * 4th comma-separated value) leaves this SPACES, treated as 0.
+      * Also serves as this employee's leave-without-pay (LWOP) days -
+      * a separate LWOP field would just duplicate this same
+      * days-times-daily-rate deduction already applied below.
+               05 WS-ROSTER-TXT-DEPT         PIC X(10).
+      * Optional 5th field: department/cost-center code for this
+      * employee. Absent from an older roster line leaves this
+      * SPACES, defaulted to "GENERAL" in PARSE-ROSTER-LINE.
+               05 WS-ROSTER-TXT-OT-HOURS     PIC X(6).
+               05 WS-ROSTER-TXT-OT-RATE      PIC X(8).
+      * Optional 6th/7th fields: overtime hours worked this period and
+      * this employee's overtime hourly rate. Absent from an older
+      * roster line leaves both SPACES, treated as no overtime pay.
+
+       01  WS-ROSTER-TYPE-IDX             PIC 9 VALUE 0.
+       01  WS-ROSTER-TYPE-SEARCH-IDX      PIC 9 VALUE 0.
+       01  WS-ROSTER-SLOT                 PIC 999 VALUE 0.
+
+      *----------------------------------------------------------------
+      * DEPARTMENT/COST-CENTER BREAKDOWN
+      * Built by BUILD-DEPT-BREAKDOWN from the optional roster's 5th
+      * field: which distinct departments appear under each employee
+      * type, and how many roster employees fall under each. Basic
+      * pay/allowance/deduction/net pay are split across departments
+      * by headcount share when the report is written, the same way
+      * WS-BASIC-PAY already represents one uniform per-head figure
+      * within a type (see reconciliation notes on req 023/024).
+      *----------------------------------------------------------------
+       01  WS-MAX-DEPTS-PER-TYPE          PIC 99 VALUE 10.
+       01  WS-DEPT-DATA-PRESENT           PIC 9 VALUE 0.
+      * 1 once any roster line supplies a non-blank department code -
+      * the breakdown section only prints when this is 1, so a roster
+      * with no department info at all leaves the report unchanged.
+       01  WS-DEPT-BREAKDOWN.
+               05 WS-DEPT-TYPE-ENTRY OCCURS 5 TIMES.
+                   10 WS-DEPT-COUNT-FOR-TYPE PIC 99 VALUE 0.
+                   10 WS-DEPT-ENTRY OCCURS 10 TIMES.
+                       15 WS-DEPT-CODE       PIC X(10).
+                       15 WS-DEPT-HEADCOUNT  PIC 999 VALUE 0.
+       01  WS-DEPT-IDX                     PIC 99 VALUE 0.
+       01  WS-DEPT-FOUND-IDX               PIC 99 VALUE 0.
+       01  WS-DEPT-SHARE-BASIC             PIC 9(9)V99 VALUE 0.
+       01  WS-DEPT-SHARE-ALLOW             PIC 9(9)V99 VALUE 0.
+       01  WS-DEPT-SHARE-DED               PIC 9(9)V99 VALUE 0.
+       01  WS-DEPT-SHARE-NET               PIC 9(9)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * ATTENDANCE/ABSENCES FACTORED INTO BASIC PAY
+      * WS-ROSTER-ABSENT-DAYS(idx) sums the optional 4th field of
+      * every PAYROLL-EMPLOYEES.TXT roster line for that type.
+      * CALCULATE-PAYROLL deducts (per-employee basic pay ÷ standard
+      * working days) × total absent days from that type's basic pay
+      * total before allowance/deduction/gross/net are computed.
+      *----------------------------------------------------------------
+       01  WS-ROSTER-ABSENT-DAYS OCCURS 5 TIMES PIC 9(5) VALUE 0.
+       01  WS-WORKING-DAYS-PER-MONTH      PIC 99 VALUE 22.
+       01  WS-ABSENCE-DEDUCTION OCCURS 5 TIMES PIC 9(9)V99 VALUE 0.
+       01  WS-AT-ABSENCE-DEDUCTION        PIC 9(10)V99 VALUE 0.
+       01  WS-RAW-BASIC-TOTAL             PIC 9(9)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * OVERTIME PAY FACTORED INTO NET PAY
+      * WS-ROSTER-OT-PAY(idx) sums each employee's OT hours x OT rate
+      * (the optional 6th/7th fields of every PAYROLL-EMPLOYEES.TXT
+      * roster line) for that type. CALCULATE-PAYROLL adds this on top
+      * of the standard Gross - Deduction formula, after the LWOP/
+      * absence deduction above has already been applied, since
+      * overtime pay is additive rather than a reduction to basic pay.
+      *----------------------------------------------------------------
+       01  WS-ROSTER-OT-PAY OCCURS 5 TIMES PIC 9(9)V99 VALUE 0.
+       01  WS-AT-OT-PAY                   PIC 9(10)V99 VALUE 0.
+       01  WS-OT-PAY-CALC                 PIC 9(7)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * RESTART/CHECKPOINT SUPPORT
+      * WS-CHECKPOINT-DONE(idx) = 1 once that employee type's payroll
+      * has been calculated and recorded in PAYROLL-CHECKPOINT.TXT.
+      * On the next run those types are restored, not recalculated.
+      *----------------------------------------------------------------
+       01  WS-CKPT-FILE-STATUS            PIC XX.
+       01  WS-CKPT-EOF-FLAG               PIC 9 VALUE 0.
+       01  WS-CHECKPOINT-DONE OCCURS 5 TIMES PIC 9 VALUE 0.
+       01  WS-CKPT-TYPE-MISMATCH-COUNT    PIC 999 VALUE 0.
+      * A checkpoint record's CKPT-TYPE is checked against this run's
+      * WS-EMP-TYPE(CKPT-IDX) before the record is trusted - if
+      * PAYROLL-INPUT.TXT's row order shifted since the interrupted
+      * run, the slot no longer means the same employee type and the
+      * restored figures must not be applied to it.
+
+      *----------------------------------------------------------------
+      * HR MASTER ROSTER CROSS-CHECK
+      * The per-employee roster loaded by READ-EMPLOYEE-ROSTER doubles
+      * as the HR master headcount for each type - compare its actual
+      * employee count against the declared WS-NO-OF-EMPLOYEES so a
+      * mismatched PAYROLL-INPUT.TXT figure does not go unnoticed.
+      *----------------------------------------------------------------
+       01  WS-HEADCOUNT-MISMATCH-COUNT    PIC 999 VALUE 0.
+       01  WS-HC-EXCEPTION-LINE           PIC X(120).
+       01  WS-EXCEPTIONS-FILE-STATUS      PIC XX.
+       01  WS-PAYROLL-INPUT-STATUS        PIC XX.
+      * "00" = opened/read successfully; anything else (e.g. "35" =
+      * file does not exist) means PAYROLL-INPUT.TXT could not be
+      * read this run - checked after every OPEN INPUT of this file
+      * instead of letting a missing file abend the whole program.
+
+      *----------------------------------------------------------------
+      * DUPLICATE/MISSING EMPLOYEE-TYPE ROW DETECTION
+      * A duplicate type row silently double-counts that type's
+      * totals (each row gets its own slot); a missing canonical type
+      * (from WS-RATE-TABLE) simply never gets a payroll. Both are
+      * advisories logged to PAYROLL-EXCEPTIONS.TXT, not fatal errors.
+      *----------------------------------------------------------------
+       01  WS-EMP-TYPES-READ              PIC 9 VALUE 0.
+      * Actual number of employee-type rows stored (WS-COUNTER is
+      * reused as a loop index elsewhere, so this is captured once
+      * READ-INPUT finishes)
+       01  WS-DUP-COUNT                   PIC 999 VALUE 0.
+       01  WS-MISSING-COUNT               PIC 999 VALUE 0.
+       01  WS-DUP-EXCEPTION-LINE          PIC X(120).
+       01  WS-DUP-I                       PIC 9 VALUE 0.
+       01  WS-DUP-J                       PIC 9 VALUE 0.
+       01  WS-TYPE-MATCH-FLAG             PIC 9 VALUE 0.
+
+      *----------------------------------------------------------------
+      * MONTH-OVER-MONTH PAYROLL VARIANCE
+      * WS-PRIOR-GROSS/NET(idx) hold the previous run's totals, loaded
+      * from PAYROLL-HISTORY.TXT by LOAD-HISTORY. WS-HISTORY-AVAILABLE
+      * is 1 only once a prior run's history has actually been found.
+      *----------------------------------------------------------------
+       01  WS-HIST-FILE-STATUS            PIC XX.
+       01  WS-HIST-EOF-FLAG               PIC 9 VALUE 0.
+       01  WS-HISTORY-AVAILABLE           PIC 9 VALUE 0.
+       01  WS-PRIOR-GROSS OCCURS 5 TIMES  PIC 9(9)V99 VALUE 0.
+       01  WS-PRIOR-NET   OCCURS 5 TIMES  PIC 9(9)V99 VALUE 0.
+       01  WS-PRIOR-GRAND-GROSS           PIC 9(9)V99 VALUE 0.
+       01  WS-PRIOR-GRAND-NET             PIC 9(9)V99 VALUE 0.
+       01  WS-NET-VARIANCE                PIC S9(9)V99 VALUE 0.
+       01  WS-HIST-TYPE-MISMATCH-COUNT    PIC 999 VALUE 0.
+      * A history record's HIST-TYPE is checked against this run's
+      * WS-EMP-TYPE(HIST-IDX) before its gross/net are trusted as the
+      * "prior period" figures for that slot - if PAYROLL-INPUT.TXT's
+      * row order shifted since last run, the slot no longer means
+      * the same employee type.
+
+      *----------------------------------------------------------------
+      * 13TH MONTH PAY / YEAR-END SUMMARY RUN
+      * WS-YTD-BASIC(idx) accumulates each run's BASIC-PAY-TOTAL for
+      * that employee type across the year (loaded from and saved
+      * back to PAYROLL-YTD.TXT every run). When PAYROLL-YEAREND-
+      * TRIGGER.TXT is present, this run also computes 13th month pay
+      * (standard formula: total basic salary earned / 12) per type
+      * and resets the accumulator for the next year.
+      *----------------------------------------------------------------
+       01  WS-YTD-FILE-STATUS             PIC XX.
+       01  WS-YTD-EOF-FLAG                PIC 9 VALUE 0.
+       01  WS-YTD-BASIC OCCURS 5 TIMES    PIC 9(10)V99 VALUE 0.
+       01  WS-YTD-LOADED-TYPE OCCURS 5 TIMES PIC X(15) VALUE SPACES.
+      * The YTD-TYPE label LOAD-YTD-BASIC actually read back for that
+      * slot, kept only so ACCUMULATE-YTD-BASIC can warn when this
+      * run's WS-EMP-TYPE(idx) no longer matches it - see
+      * WS-YTD-TYPE-MISMATCH-COUNT below.
+       01  WS-YTD-TYPE-MISMATCH-COUNT     PIC 999 VALUE 0.
+       01  WS-YEAREND-FILE-STATUS         PIC XX.
+       01  WS-YEAREND-RUN                 PIC 9 VALUE 0.
+       01  WS-13TH-MONTH OCCURS 5 TIMES   PIC 9(9)V99 VALUE 0.
+       01  WS-AT-13TH-MONTH               PIC 9(10)V99 VALUE 0.
+       01  WS-AT-YTD-BASIC                PIC 9(11)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * CSV EXPORT
+      * WS-CSV-LINE is assembled with STRING, one numeric field at a
+      * time trimmed of leading zero-suppression spaces, the same way
+      * the headcount-mismatch exception line is built in
+      * CROSSCHECK-HEADCOUNTS.
+      *----------------------------------------------------------------
+       01  WS-CSV-LINE                    PIC X(200).
+       01  WS-CSV-COUNT-ED                PIC ZZZ9.
+       01  WS-CSV-BASIC-ED                PIC ZZZZZZZZ9.99.
+       01  WS-CSV-ALLOW-ED                PIC ZZZZZZZZ9.99.
+       01  WS-CSV-GROSS-ED                PIC ZZZZZZZZ9.99.
+       01  WS-CSV-SSS-ED                  PIC ZZZZZZZZ9.99.
+       01  WS-CSV-PHIC-ED                 PIC ZZZZZZZZ9.99.
+       01  WS-CSV-HDMF-ED                 PIC ZZZZZZZZ9.99.
+       01  WS-CSV-WTAX-ED                 PIC ZZZZZZZZ9.99.
+       01  WS-CSV-DED-ED                  PIC ZZZZZZZZ9.99.
+       01  WS-CSV-NET-ED                  PIC ZZZZZZZZ9.99.
+
        01  WS-EOF-FLAG                   PIC 9 VALUE 0.
       * End-Of-File flag: 0 = more data, 1 = end reached
 
@@ -145,8 +587,16 @@
                05 WS-VALID-FLAG          PIC 9 VALUE 0.
       * Per-field validation result: 0 = valid, 1 = invalid
                05 WS-HAS-ERROR           PIC 9 VALUE 0.
-      * Global error flag: 0 = no errors, 1 = error found
-      * If this is 1, report will NOT be generated
+      * Global error flag: 0 = no errors, 1 = one or more input
+      * records were rejected this run. Still reported via
+      * RETURN-CODE to the caller, but no longer withholds the whole
+      * report - see WS-LINE-OK/WS-EMP-TYPES-READ below, which let
+      * the other, valid employee types still get calculated,
+      * checkpointed and reported.
+               05 WS-LINE-OK             PIC 9 VALUE 1.
+      * Per-record validation result for the line PARSE-TXT-LINE is
+      * currently on: 1 = stored into a WS-EMP-TYPE slot, 0 = rejected
+      * and logged to PAYROLL-EXCEPTIONS-FILE instead of consuming one
                05 WS-CHAR-INDEX          PIC 99 VALUE 0.
       * Loop counter for character-by-character validation
                05 WS-CURRENT-CHAR        PIC X(1).
@@ -235,6 +685,254 @@
                    10 FILLER              PIC X(4)  VALUE SPACES.
                    10 WS-TL-NET           PIC ZZZ,ZZ9.99.
 
+      *----------------------------------------------------------------
+      * GOVERNMENT-MANDATED DEDUCTION BREAKDOWN SECTION
+      * Splits the lump DEDUCTION figure above into its actual SSS,
+      * PhilHealth, Pag-IBIG and withholding tax components for
+      * payroll audits and employee payslip disputes.
+      *----------------------------------------------------------------
+       01  WS-DEDUCTION-HDG.
+               05 WS-DED-HEADER.
+                   10 FILLER              PIC X(30) VALUE SPACES.
+                   10 FILLER              PIC X(45)
+                       VALUE "GOVERNMENT-MANDATED DEDUCTION BREAKDOWN".
+               05 WS-DED-COL-HEADER.
+                   10 FILLER           PIC X(16) VALUE "EMPLOYEE TYPE".
+                   10 FILLER           PIC X(14) VALUE "SSS".
+                   10 FILLER           PIC X(14) VALUE "PHILHEALTH".
+                   10 FILLER           PIC X(14) VALUE "PAG-IBIG".
+                   10 FILLER           PIC X(14) VALUE "W/TAX".
+                   10 FILLER           PIC X(14) VALUE "TOTAL".
+               05 WS-DED-DETAIL-LINE.
+                   10 WS-DDL-EMP-TYPE     PIC X(16).
+                   10 WS-DDL-SSS          PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(4)  VALUE SPACES.
+                   10 WS-DDL-PHILHEALTH   PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(4)  VALUE SPACES.
+                   10 WS-DDL-PAGIBIG      PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(4)  VALUE SPACES.
+                   10 WS-DDL-WTAX         PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(4)  VALUE SPACES.
+                   10 WS-DDL-TOTAL        PIC ZZZ,ZZ9.99.
+               05 WS-DED-TOTAL-LINE.
+                   10 FILLER              PIC X(16) VALUE "TOTAL".
+                   10 WS-DTL-SSS          PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(4)  VALUE SPACES.
+                   10 WS-DTL-PHILHEALTH   PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(4)  VALUE SPACES.
+                   10 WS-DTL-PAGIBIG      PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(4)  VALUE SPACES.
+                   10 WS-DTL-WTAX         PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(4)  VALUE SPACES.
+                   10 WS-DTL-TOTAL        PIC ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * PER-EMPLOYEE PAYSLIP ROSTER SECTION
+      * Printed under each employee-type block, only when
+      * PAYROLL-EMPLOYEES.TXT was found (see READ-EMPLOYEE-ROSTER).
+      *----------------------------------------------------------------
+       01  WS-EMP-ROSTER-HDG.
+               05 WS-ROSTER-HDR.
+                   10 FILLER          PIC X(4) VALUE SPACES.
+                   10 FILLER          PIC X(12) VALUE "EMPLOYEE ID".
+                   10 FILLER          PIC X(4) VALUE SPACES.
+                   10 FILLER          PIC X(25) VALUE "EMPLOYEE NAME".
+               05 WS-ROSTER-LINE.
+                   10 FILLER          PIC X(4) VALUE SPACES.
+                   10 WS-EL-ID        PIC X(12).
+                   10 FILLER          PIC X(4) VALUE SPACES.
+                   10 WS-EL-NAME      PIC X(25).
+
+      *----------------------------------------------------------------
+      * MONTH-OVER-MONTH PAYROLL VARIANCE SECTION
+      * Printed only when PAYROLL-HISTORY.TXT held a prior run.
+      *----------------------------------------------------------------
+       01  WS-VARIANCE-HDG.
+               05 WS-VAR-HEADER.
+                   10 FILLER              PIC X(30) VALUE SPACES.
+                   10 FILLER              PIC X(30)
+                       VALUE "MONTH-OVER-MONTH VARIANCE".
+               05 WS-VAR-COL-HEADER.
+                   10 FILLER           PIC X(16) VALUE "EMPLOYEE TYPE".
+                   10 FILLER           PIC X(16) VALUE "PRIOR NET".
+                   10 FILLER           PIC X(16) VALUE "CURRENT NET".
+                   10 FILLER           PIC X(16) VALUE "VARIANCE".
+               05 WS-VAR-DETAIL-LINE.
+                   10 WS-VDL-EMP-TYPE     PIC X(16).
+                   10 WS-VDL-PRIOR-NET    PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(3)  VALUE SPACES.
+                   10 WS-VDL-CUR-NET      PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(3)  VALUE SPACES.
+                   10 WS-VDL-VARIANCE     PIC -ZZZ,ZZ9.99.
+               05 WS-VAR-TOTAL-LINE.
+                   10 FILLER              PIC X(16) VALUE "TOTAL".
+                   10 WS-VTL-PRIOR-NET    PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(3)  VALUE SPACES.
+                   10 WS-VTL-CUR-NET      PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(3)  VALUE SPACES.
+                   10 WS-VTL-VARIANCE     PIC -ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * ATTENDANCE ADJUSTMENTS SECTION
+      * Printed only when the optional roster supplied absence days
+      * for at least one employee type.
+      *----------------------------------------------------------------
+       01  WS-ATTENDANCE-HDG.
+               05 WS-AT-HEADER.
+                   10 FILLER              PIC X(30) VALUE SPACES.
+                   10 FILLER              PIC X(30)
+                       VALUE "ATTENDANCE ADJUSTMENTS".
+               05 WS-AT-COL-HEADER.
+                   10 FILLER           PIC X(16) VALUE "EMPLOYEE TYPE".
+                   10 FILLER           PIC X(16) VALUE "ABSENT DAYS".
+                   10 FILLER           PIC X(20)
+                       VALUE "ABSENCE DEDUCTION".
+               05 WS-AT-DETAIL-LINE.
+                   10 WS-ATDL-EMP-TYPE    PIC X(16).
+                   10 WS-ATDL-DAYS        PIC ZZ,ZZ9.
+                   10 FILLER              PIC X(7)  VALUE SPACES.
+                   10 WS-ATDL-DEDUCTION   PIC ZZZ,ZZ9.99.
+               05 WS-AT-TOTAL-LINE.
+                   10 FILLER              PIC X(16) VALUE "TOTAL".
+                   10 FILLER              PIC X(16) VALUE SPACES.
+                   10 FILLER              PIC X(7)  VALUE SPACES.
+                   10 WS-ATTL-DEDUCTION   PIC ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * OVERTIME PAY SECTION
+      * Printed only when the optional roster supplied overtime hours
+      * and rate for at least one employee type.
+      *----------------------------------------------------------------
+       01  WS-OT-HDG.
+               05 WS-OT-HEADER.
+                   10 FILLER              PIC X(30) VALUE SPACES.
+                   10 FILLER              PIC X(20)
+                       VALUE "OVERTIME PAY".
+               05 WS-OT-COL-HEADER.
+                   10 FILLER           PIC X(16) VALUE "EMPLOYEE TYPE".
+                   10 FILLER           PIC X(20)
+                       VALUE "OVERTIME PAY".
+               05 WS-OT-DETAIL-LINE.
+                   10 WS-OTDL-EMP-TYPE    PIC X(16).
+                   10 WS-OTDL-PAY         PIC ZZZ,ZZ9.99.
+               05 WS-OT-TOTAL-LINE.
+                   10 FILLER              PIC X(16) VALUE "TOTAL".
+                   10 WS-OTTL-PAY         PIC ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * DEPARTMENT/COST-CENTER BREAKDOWN SECTION
+      * Printed only when the optional roster supplied a department
+      * code for at least one employee (see WS-DEPT-DATA-PRESENT).
+      * Basic pay/allowance/deduction/net pay are each type's total
+      * split across its departments by headcount share.
+      *----------------------------------------------------------------
+       01  WS-DEPT-HDG.
+               05 WS-DPT-HEADER.
+                   10 FILLER              PIC X(25) VALUE SPACES.
+                   10 FILLER              PIC X(40)
+                       VALUE "DEPARTMENT / COST-CENTER BREAKDOWN".
+               05 WS-DPT-COL-HEADER.
+                   10 FILLER           PIC X(16) VALUE "EMPLOYEE TYPE".
+                   10 FILLER           PIC X(11) VALUE "DEPARTMENT".
+                   10 FILLER           PIC X(6)  VALUE "HEADCT".
+                   10 FILLER           PIC X(13) VALUE "BASIC PAY".
+                   10 FILLER           PIC X(12) VALUE "ALLOWANCE".
+                   10 FILLER           PIC X(12) VALUE "DEDUCTION".
+                   10 FILLER           PIC X(11) VALUE "NET PAY".
+               05 WS-DPT-DETAIL-LINE.
+                   10 WS-DPTL-EMP-TYPE    PIC X(16).
+                   10 WS-DPTL-DEPT        PIC X(11).
+                   10 WS-DPTL-COUNT       PIC ZZ9.
+                   10 FILLER              PIC X(3)  VALUE SPACES.
+                   10 WS-DPTL-BASIC       PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(1)  VALUE SPACES.
+                   10 WS-DPTL-ALLOWANCE   PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(1)  VALUE SPACES.
+                   10 WS-DPTL-DEDUCTION   PIC ZZZ,ZZ9.99.
+                   10 FILLER              PIC X(1)  VALUE SPACES.
+                   10 WS-DPTL-NET         PIC ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * 13TH MONTH PAY / YEAR-END SUMMARY REPORT (PAYROLL-13TH-MONTH.
+      * TXT) - written only on a year-end run (see PAYROLL-YEAREND-
+      * TRIGGER.TXT).
+      *----------------------------------------------------------------
+       01  WS-13M-TITLE-LINE.
+               05 FILLER              PIC X(25) VALUE SPACES.
+               05 FILLER              PIC X(40)
+                   VALUE "13TH MONTH PAY / YEAR-END SUMMARY".
+       01  WS-13M-COL-HEADER.
+               05 FILLER              PIC X(18) VALUE "EMPLOYEE TYPE".
+               05 FILLER              PIC X(18) VALUE "YTD BASIC PAY".
+               05 FILLER              PIC X(18) VALUE "13TH MONTH PAY".
+       01  WS-13M-DETAIL-LINE.
+               05 WS-13ML-EMP-TYPE     PIC X(18).
+               05 WS-13ML-YTD-BASIC    PIC ZZZZZZZZZ9.99.
+               05 FILLER               PIC X(3)  VALUE SPACES.
+               05 WS-13ML-13TH-MONTH   PIC ZZZZZZZZ9.99.
+       01  WS-13M-TOTAL-LINE.
+               05 FILLER               PIC X(18) VALUE "TOTAL".
+               05 WS-13TL-YTD-BASIC    PIC ZZZZZZZZZ9.99.
+               05 FILLER               PIC X(3)  VALUE SPACES.
+               05 WS-13TL-13TH-MONTH   PIC ZZZZZZZZ9.99.
+
+      *----------------------------------------------------------------
+      * PER-EMPLOYEE PAYSLIP OUTPUT (PAYROLL-PAYSLIPS.TXT)
+      * One row per individual employee from the optional
+      * PAYROLL-EMPLOYEES.TXT roster, computed with that employee's
+      * own type's rates (GET-RATE-FOR-TYPE) and own absence days
+      * applied to the type's per-head basic pay - unlike
+      * PAYROLL-REPORT.TXT, which only shows type-level aggregates.
+      * Written only when the roster was found.
+      *----------------------------------------------------------------
+       01  WS-PS-BASIC                 PIC 9(9)V99.
+       01  WS-PS-ABSENCE-DED           PIC 9(9)V99.
+       01  WS-PS-NET-BASIC             PIC 9(9)V99.
+       01  WS-PS-ALLOWANCE             PIC 9(9)V99.
+       01  WS-PS-SSS                   PIC 9(9)V99.
+       01  WS-PS-PHILHEALTH            PIC 9(9)V99.
+       01  WS-PS-PAGIBIG               PIC 9(9)V99.
+       01  WS-PS-WTAX                  PIC 9(9)V99.
+       01  WS-PS-DEDUCTION             PIC 9(9)V99.
+       01  WS-PS-GROSS                 PIC 9(9)V99.
+       01  WS-PS-NET                   PIC 9(9)V99.
+
+       01  WS-PAYSLIP-HDG.
+               05 WS-PS-TITLE-LINE.
+                   10 FILLER          PIC X(25) VALUE SPACES.
+                   10 FILLER          PIC X(20) VALUE
+                                          "EMPLOYEE PAYSLIPS".
+               05 WS-PS-COL-HEADER.
+                   10 FILLER          PIC X(12) VALUE "EMPLOYEE ID".
+                   10 FILLER          PIC X(2)  VALUE SPACES.
+                   10 FILLER          PIC X(25) VALUE "NAME".
+                   10 FILLER          PIC X(2)  VALUE SPACES.
+                   10 FILLER          PIC X(15) VALUE "TYPE".
+                   10 FILLER          PIC X(12) VALUE "BASIC PAY".
+                   10 FILLER          PIC X(2)  VALUE SPACES.
+                   10 FILLER          PIC X(12) VALUE "ALLOWANCE".
+                   10 FILLER          PIC X(2)  VALUE SPACES.
+                   10 FILLER          PIC X(12) VALUE "GROSS PAY".
+                   10 FILLER          PIC X(2)  VALUE SPACES.
+                   10 FILLER          PIC X(12) VALUE "DEDUCTION".
+                   10 FILLER          PIC X(2)  VALUE SPACES.
+                   10 FILLER          PIC X(12) VALUE "NET PAY".
+               05 WS-PS-DETAIL-LINE.
+                   10 WS-PSL-ID        PIC X(12).
+                   10 FILLER           PIC X(2)  VALUE SPACES.
+                   10 WS-PSL-NAME      PIC X(25).
+                   10 FILLER           PIC X(2)  VALUE SPACES.
+                   10 WS-PSL-TYPE      PIC X(15).
+                   10 WS-PSL-BASIC     PIC ZZZ,ZZ9.99.
+                   10 FILLER           PIC X(2)  VALUE SPACES.
+                   10 WS-PSL-ALLOWANCE PIC ZZZ,ZZ9.99.
+                   10 FILLER           PIC X(2)  VALUE SPACES.
+                   10 WS-PSL-GROSS     PIC ZZZ,ZZ9.99.
+                   10 FILLER           PIC X(2)  VALUE SPACES.
+                   10 WS-PSL-DEDUCTION PIC ZZZ,ZZ9.99.
+                   10 FILLER           PIC X(2)  VALUE SPACES.
+                   10 WS-PSL-NET       PIC ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
       *================================================================
       * PROCEDURE DIVISION - Executable program logic
@@ -246,24 +944,75 @@
       * MAIN-PROCEDURE - Program entry point and control flow
       * Orchestrates the overall program execution.
       *----------------------------------------------------------------
+           PERFORM CHECK-INPUT-LAYOUT.
+      * Step 0: Pre-flight structural check of PAYROLL-INPUT.TXT
+
            PERFORM INITIALIZE-EMP-TYPE.
       * Step 1: Open input and output files
 
            PERFORM READ-INPUT.
       * Step 2: Read and validate all input data
 
-           IF WS-HAS-ERROR = 0
-      * Step 3: Only proceed if NO validation errors occurred
+           IF WS-EXTRA-COUNT > 0
+      * Records beyond WS-MAX-EMP-TYPES were found - warn instead of
+      * letting them vanish silently
+               DISPLAY WS-EXTRA-COUNT
+                   " extra record(s) ignored, see"
+                   " PAYROLL-EXCEPTIONS.TXT"
+           END-IF.
+
+           IF WS-INVALID-COUNT > 0
+      * One or more records failed field validation - warn, but this
+      * no longer blocks the other, valid employee types from being
+      * calculated and reported (see WS-LINE-OK in PARSE-TXT-LINE)
+               DISPLAY WS-INVALID-COUNT
+                   " record(s) rejected by validation, see"
+                   " PAYROLL-EXCEPTIONS.TXT"
+           END-IF.
+
+           IF WS-EMP-TYPES-READ > 0
+      * Step 3: Proceed as long as at least one employee type was
+      * successfully validated - WS-HAS-ERROR may still be 1 (and is
+      * still surfaced via RETURN-CODE to the caller), but a bad
+      * record in one type must not withhold the report, checkpoint,
+      * CSV export, payslips, etc. for the other, valid types
+               PERFORM READ-EMPLOYEE-ROSTER
+      * Step 3a: Load the optional per-employee ID/name roster
+               PERFORM BUILD-DEPT-BREAKDOWN
+      * Step 3a2: Discover departments/cost-centers within each type
+      * from the roster's optional 5th field
+               PERFORM CROSSCHECK-HEADCOUNTS
+      * Step 3b: Compare declared headcounts against the HR roster
+               PERFORM CHECK-TYPE-COVERAGE
+      * Step 3b2: Flag duplicate or missing employee-type rows
+               PERFORM LOAD-CHECKPOINT
+      * Step 3c: Restore any employee types already calculated by a
+      * prior interrupted run
+               PERFORM LOAD-HISTORY
+      * Step 3d: Load last run's totals for the variance report
+               PERFORM LOAD-YTD-BASIC
+      * Step 3e: Load this year's cumulative basic pay so far
+               PERFORM CHECK-YEAREND-TRIGGER
+      * Step 3f: See if this run should also produce the year-end
+      * 13th month pay summary
                PERFORM CALCULATE-PAYROLL
       * Calculate payroll and generate report
            ELSE
-      * Validation failed - do not generate report
-               DISPLAY "Report not generated due to validation error/s."
+      * No employee type survived validation - nothing to calculate
+      * or report
+               DISPLAY "Report not generated - no valid employee"
+                   " type records found."
                CLOSE PAYROLL-OUTPUT-FILE
-      * Must close the file even on error
+      * Must close the file even when no report is written
            END-IF.
 
-           STOP RUN.
+           MOVE WS-HAS-ERROR TO RETURN-CODE
+      * RETURN-CODE lets a caller (e.g. the batch driver) see whether
+      * this run succeeded without parsing console output.
+           GOBACK.
+      * GOBACK instead of STOP RUN so this program can also be CALLed
+      * as a subprogram by the batch driver - GOBACK still ends the
+      * run unit when this program is the one actually started.
       * End program execution
 
        INITIALIZE-EMP-TYPE.
@@ -271,31 +1020,860 @@
       * INITIALIZE-EMP-TYPE - Open files for processing
       *----------------------------------------------------------------
            OPEN INPUT PAYROLL-INPUT-FILE
-      * Open for reading (file must exist)
-           OPEN OUTPUT PAYROLL-OUTPUT-FILE.
-      * Open for writing (creates or overwrites file)
+      * Open for reading - WS-PAYROLL-INPUT-STATUS is checked by
+      * READ-INPUT before it tries to READ, so a missing file is
+      * reported as a normal validation failure instead of an abend
+           OPEN OUTPUT PAYROLL-OUTPUT-FILE
+           OPEN OUTPUT PAYROLL-EXCEPTIONS-FILE
+           IF WS-PAYROLL-INPUT-STATUS NOT = "00"
+               DISPLAY "ERROR: PAYROLL-INPUT.TXT not found or could"
+                   " not be opened (status " WS-PAYROLL-INPUT-STATUS
+                   ")"
+               MOVE 1 TO WS-HAS-ERROR
+           END-IF
+           PERFORM LOAD-RATE-TABLE.
+           PERFORM LOAD-WTAX-TABLE.
+
+       LOAD-RATE-TABLE.
+      *----------------------------------------------------------------
+      * LOAD-RATE-TABLE - Set up the per-employee-type allowance and
+      * deduction percentages. Faculty gets 15% hazard/overload
+      * allowance; Utility and Security stay at the standard 10%;
+      * Contractual/Job-Order staff get no allowance at all.
+      * SSS/PhilHealth/Pagibig also vary by type per req001: Faculty's
+      * higher average salary bracket hits the SSS/PhilHealth
+      * contribution ceiling sooner, so its effective percentage is
+      * lower than the rank-and-file types, while Contractual/Job-
+      * Order staff are not covered by full Pagibig membership and
+      * carry a lower Pagibig rate.
+      *----------------------------------------------------------------
+           MOVE "Faculty"        TO WS-RATE-TYPE(1)
+           MOVE .150             TO WS-RATE-ALLOWANCE(1)
+           MOVE .120             TO WS-RATE-DEDUCTION(1)
+           MOVE .040             TO WS-RATE-SSS(1)
+           MOVE .025             TO WS-RATE-PHILHEALTH(1)
+           MOVE .020             TO WS-RATE-PAGIBIG(1)
+           MOVE .025             TO WS-RATE-WTAX(1)
+
+           MOVE "Administrative" TO WS-RATE-TYPE(2)
+           MOVE .100             TO WS-RATE-ALLOWANCE(2)
+           MOVE .120             TO WS-RATE-DEDUCTION(2)
+           MOVE .045             TO WS-RATE-SSS(2)
+           MOVE .030             TO WS-RATE-PHILHEALTH(2)
+           MOVE .020             TO WS-RATE-PAGIBIG(2)
+           MOVE .025             TO WS-RATE-WTAX(2)
+
+           MOVE "Utility"        TO WS-RATE-TYPE(3)
+           MOVE .100             TO WS-RATE-ALLOWANCE(3)
+           MOVE .120             TO WS-RATE-DEDUCTION(3)
+           MOVE .045             TO WS-RATE-SSS(3)
+           MOVE .030             TO WS-RATE-PHILHEALTH(3)
+           MOVE .020             TO WS-RATE-PAGIBIG(3)
+           MOVE .015             TO WS-RATE-WTAX(3)
+
+           MOVE "Security"       TO WS-RATE-TYPE(4)
+           MOVE .100             TO WS-RATE-ALLOWANCE(4)
+           MOVE .120             TO WS-RATE-DEDUCTION(4)
+           MOVE .045             TO WS-RATE-SSS(4)
+           MOVE .030             TO WS-RATE-PHILHEALTH(4)
+           MOVE .020             TO WS-RATE-PAGIBIG(4)
+           MOVE .015             TO WS-RATE-WTAX(4)
+
+           MOVE "Contractual"    TO WS-RATE-TYPE(5)
+           MOVE .000             TO WS-RATE-ALLOWANCE(5)
+           MOVE .120             TO WS-RATE-DEDUCTION(5)
+           MOVE .045             TO WS-RATE-SSS(5)
+           MOVE .030             TO WS-RATE-PHILHEALTH(5)
+           MOVE .015             TO WS-RATE-PAGIBIG(5)
+           MOVE .010             TO WS-RATE-WTAX(5).
+
+       GET-RATE-FOR-TYPE.
+      *----------------------------------------------------------------
+      * GET-RATE-FOR-TYPE - Look up the allowance/deduction rates for
+      * WS-EMP-TYPE(WS-COUNTER) by name. Defaults to the standard
+      * 10%/12% rates (and their standard component split) if the
+      * type is not found in the table.
+      *----------------------------------------------------------------
+           MOVE .100 TO WS-CUR-ALLOW-PCT
+           MOVE .120 TO WS-CUR-DEDUCT-PCT
+           MOVE .045 TO WS-CUR-SSS-PCT
+           MOVE .030 TO WS-CUR-PHILHEALTH-PCT
+           MOVE .020 TO WS-CUR-PAGIBIG-PCT
+           MOVE .025 TO WS-CUR-WTAX-PCT
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-MAX-EMP-TYPES
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       WS-RATE-TYPE(WS-RATE-IDX))) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       WS-EMP-TYPE(WS-COUNTER)))
+      * Case/whitespace-tolerant match so "faculty" or "FACULTY " in
+      * the input still finds the "Faculty" rate table entry
+                   MOVE WS-RATE-ALLOWANCE(WS-RATE-IDX)
+                       TO WS-CUR-ALLOW-PCT
+                   MOVE WS-RATE-DEDUCTION(WS-RATE-IDX)
+                       TO WS-CUR-DEDUCT-PCT
+                   MOVE WS-RATE-SSS(WS-RATE-IDX)
+                       TO WS-CUR-SSS-PCT
+                   MOVE WS-RATE-PHILHEALTH(WS-RATE-IDX)
+                       TO WS-CUR-PHILHEALTH-PCT
+                   MOVE WS-RATE-PAGIBIG(WS-RATE-IDX)
+                       TO WS-CUR-PAGIBIG-PCT
+                   MOVE WS-RATE-WTAX(WS-RATE-IDX)
+                       TO WS-CUR-WTAX-PCT
+               END-IF
+           END-PERFORM.
+
+       LOAD-WTAX-TABLE.
+      *----------------------------------------------------------------
+      * LOAD-WTAX-TABLE - Set up the graduated monthly withholding
+      * tax brackets (BIR-style: base tax at the bracket's floor plus
+      * a marginal rate on the excess), ascending by lower bound.
+      *----------------------------------------------------------------
+           MOVE 0            TO WS-WTAX-LOWER(1)
+           MOVE 0            TO WS-WTAX-BASE(1)
+           MOVE .000         TO WS-WTAX-RATE(1)
+
+           MOVE 20833.00     TO WS-WTAX-LOWER(2)
+           MOVE 0            TO WS-WTAX-BASE(2)
+           MOVE .150         TO WS-WTAX-RATE(2)
+
+           MOVE 33333.00     TO WS-WTAX-LOWER(3)
+           MOVE 1875.00      TO WS-WTAX-BASE(3)
+           MOVE .200         TO WS-WTAX-RATE(3)
+
+           MOVE 66667.00     TO WS-WTAX-LOWER(4)
+           MOVE 8541.80      TO WS-WTAX-BASE(4)
+           MOVE .250         TO WS-WTAX-RATE(4)
+
+           MOVE 166667.00    TO WS-WTAX-LOWER(5)
+           MOVE 33541.80     TO WS-WTAX-BASE(5)
+           MOVE .300         TO WS-WTAX-RATE(5)
+
+           MOVE 666667.00    TO WS-WTAX-LOWER(6)
+           MOVE 183541.80    TO WS-WTAX-BASE(6)
+           MOVE .350         TO WS-WTAX-RATE(6).
+
+       COMPUTE-WTAX-FOR-AMOUNT.
+      *----------------------------------------------------------------
+      * COMPUTE-WTAX-FOR-AMOUNT - Graduated withholding tax lookup.
+      * Given a monthly taxable amount in WS-WTAX-INPUT, finds the
+      * highest bracket whose lower bound the amount reaches and
+      * applies that bracket's base tax plus its rate on the excess
+      * over the bracket's own lower bound. Result in WS-WTAX-OUTPUT.
+      *----------------------------------------------------------------
+           MOVE 1 TO WS-WTAX-BRACKET-IDX
+           PERFORM VARYING WS-WTAX-IDX FROM 1 BY 1 UNTIL WS-WTAX-IDX > 6
+               IF WS-WTAX-INPUT >= WS-WTAX-LOWER(WS-WTAX-IDX)
+                   MOVE WS-WTAX-IDX TO WS-WTAX-BRACKET-IDX
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-WTAX-OUTPUT =
+               WS-WTAX-BASE(WS-WTAX-BRACKET-IDX) +
+               (WS-WTAX-INPUT - WS-WTAX-LOWER(WS-WTAX-BRACKET-IDX)) *
+                   WS-WTAX-RATE(WS-WTAX-BRACKET-IDX).
+
+       CHECK-INPUT-LAYOUT.
+      *----------------------------------------------------------------
+      * CHECK-INPUT-LAYOUT - Pre-flight structural check of
+      * PAYROLL-INPUT.TXT, run before INITIALIZE-EMP-TYPE opens the
+      * file for real reading. Counts the comma-separated fields on
+      * every non-blank line and warns about any that don't match the
+      * expected EmployeeType,Count,BasicPay shape, so a malformed
+      * line is flagged up front instead of quietly mis-parsing later.
+      * Advisory only - does not set WS-HAS-ERROR, since PARSE-TXT-LINE
+      * already validates each field's own content once it is read.
+      *----------------------------------------------------------------
+           MOVE 0 TO WS-LAYOUT-LINE-NUM
+           MOVE 0 TO WS-LAYOUT-ISSUE-COUNT
+           MOVE 0 TO WS-LAYOUT-EOF-FLAG
+           OPEN INPUT PAYROLL-INPUT-FILE
+           IF WS-PAYROLL-INPUT-STATUS NOT = "00"
+      * File missing/unreadable - nothing to scan here. READ-INPUT
+      * will hit the same status and report it as the real error;
+      * this pre-flight check just stays quiet rather than duplicating
+      * the message, and must not READ a file that never opened.
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-LAYOUT-EOF-FLAG = 1
+                   READ PAYROLL-INPUT-FILE INTO WS-LAYOUT-LINE
+                       AT END
+                           MOVE 1 TO WS-LAYOUT-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-LAYOUT-LINE-NUM
+                           IF FUNCTION TRIM(WS-LAYOUT-LINE) NOT = SPACES
+                               MOVE 0 TO WS-LAYOUT-COMMA-COUNT
+                               INSPECT WS-LAYOUT-LINE TALLYING
+                                   WS-LAYOUT-COMMA-COUNT FOR ALL ","
+                               COMPUTE WS-LAYOUT-FIELD-COUNT =
+                                   WS-LAYOUT-COMMA-COUNT + 1
+                               IF WS-LAYOUT-FIELD-COUNT NOT =
+                                     WS-LAYOUT-EXPECTED-FIELDS
+                                   ADD 1 TO WS-LAYOUT-ISSUE-COUNT
+                                   DISPLAY
+                                     "WARNING: PAYROLL-INPUT.TXT line "
+                                     WS-LAYOUT-LINE-NUM " has "
+                                     WS-LAYOUT-FIELD-COUNT
+                                     " field(s), expected "
+                                     WS-LAYOUT-EXPECTED-FIELDS
+                                     " - record may not parse as"
+                                     " intended"
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+      * Close unconditionally (safe even if OPEN above failed) so the
+      * real OPEN INPUT in INITIALIZE-EMP-TYPE starts from a clean
+      * state, same precedent as the OPTIONAL-file loaders use.
+           CLOSE PAYROLL-INPUT-FILE
+           IF WS-LAYOUT-ISSUE-COUNT > 0
+               DISPLAY WS-LAYOUT-ISSUE-COUNT
+                   " line(s) in PAYROLL-INPUT.TXT have an unexpected"
+                   " field count - see warnings above"
+           END-IF.
 
        READ-INPUT.
       *----------------------------------------------------------------
       * READ-INPUT - Read all records from input file
-      * Reads up to 4 employee type records.
+      * Reads up to WS-MAX-EMP-TYPES employee type records; any line
+      * beyond that limit is counted and logged to
+      * PAYROLL-EXCEPTIONS-FILE instead of being silently dropped.
       *----------------------------------------------------------------
            MOVE 1 TO WS-COUNTER
       * Start at record 1
 
-           PERFORM UNTIL WS-EOF-FLAG = 1 OR WS-COUNTER > 4
-      * Loop until end of file OR 4 records read
-               READ PAYROLL-INPUT-FILE INTO WS-TXT-LINE
-                   AT END
-                       MOVE 1 TO WS-EOF-FLAG
+           IF WS-PAYROLL-INPUT-STATUS NOT = "00"
+      * File never opened (see INITIALIZE-EMP-TYPE) - do not READ it,
+      * since READ on an unopened file never satisfies AT END and
+      * would spin this loop forever. WS-HAS-ERROR is already set;
+      * leaving WS-COUNTER at 1 makes WS-EMP-TYPES-READ come out 0
+      * below, which MAIN-PROCEDURE already treats as "no report".
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-EOF-FLAG = 1
+      * Loop until end of file - keep reading past the limit so
+      * extra records can be reported, not just discarded
+                   READ PAYROLL-INPUT-FILE INTO WS-TXT-LINE
+                       AT END
+                           MOVE 1 TO WS-EOF-FLAG
       * No more data
-                   NOT AT END
-                       PERFORM PARSE-TXT-LINE
+                       NOT AT END
+                           IF WS-COUNTER > WS-MAX-EMP-TYPES
+      * Beyond the supported number of employee types - log it
+                               ADD 1 TO WS-EXTRA-COUNT
+                               WRITE PAYROLL-EXCEPTIONS-RECORD
+                                   FROM WS-TXT-LINE
+                           ELSE
+                               PERFORM PARSE-TXT-LINE
       * Process the line (includes validation)
-                       ADD 1 TO WS-COUNTER
-               END-READ
+                               IF WS-LINE-OK = 1
+      * Stored into WS-EMP-TYPE(WS-COUNTER) - advance to next slot
+                                   ADD 1 TO WS-COUNTER
+                               ELSE
+      * Rejected - leave WS-COUNTER where it is so the next valid
+      * line fills this same slot instead of leaving it blank
+                                   ADD 1 TO WS-INVALID-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           COMPUTE WS-EMP-TYPES-READ = WS-COUNTER - 1
+      * Close unconditionally - safe even if the OPEN above failed
+           CLOSE PAYROLL-INPUT-FILE
+           CLOSE PAYROLL-EXCEPTIONS-FILE.
+
+       READ-EMPLOYEE-ROSTER.
+      *----------------------------------------------------------------
+      * READ-EMPLOYEE-ROSTER - Load the optional PAYROLL-EMPLOYEES.TXT
+      * roster (EmployeeType,EmployeeID,EmployeeName), one line per
+      * individual employee. Each entry is filed under the matching
+      * employee-type slot in WS-EMP-TYPE so WRITE-REPORT can print a
+      * payslip record per employee. Silently does nothing if the
+      * file is absent (FILE STATUS 35), since this data is optional.
+      *----------------------------------------------------------------
+           OPEN INPUT PAYROLL-EMPLOYEES-FILE
+           IF WS-ROSTER-FILE-STATUS = "00"
+               MOVE 1 TO WS-ROSTER-AVAILABLE
+               PERFORM UNTIL WS-ROSTER-EOF-FLAG = 1
+                   READ PAYROLL-EMPLOYEES-FILE INTO WS-ROSTER-TXT-LINE
+                       AT END
+                           MOVE 1 TO WS-ROSTER-EOF-FLAG
+                       NOT AT END
+                           PERFORM PARSE-ROSTER-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+      * Close unconditionally - even a failed OPEN (file absent) must
+      * be closed, otherwise GnuCOBOL treats the file as still open
+      * and a later OPEN of the same file fails with status 41.
+           CLOSE PAYROLL-EMPLOYEES-FILE.
+
+       CROSSCHECK-HEADCOUNTS.
+      *----------------------------------------------------------------
+      * CROSSCHECK-HEADCOUNTS - When the HR roster (PAYROLL-EMPLOYEES.
+      * TXT) is available, flag any employee type whose declared
+      * PAYROLL-INPUT.TXT headcount does not match the number of
+      * individual employees actually listed for that type. Types the
+      * roster says nothing about are left alone - the roster is not
+      * required to cover every type.
+      *----------------------------------------------------------------
+           IF WS-ROSTER-AVAILABLE = 1
+               OPEN EXTEND PAYROLL-EXCEPTIONS-FILE
+               IF WS-EXCEPTIONS-FILE-STATUS = "00"
+                   PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                       UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+                       IF WS-ROSTER-EMP-COUNT(WS-COUNTER) > 0
+                           AND WS-ROSTER-EMP-COUNT(WS-COUNTER)
+                               NOT = WS-NO-OF-EMPLOYEES(WS-COUNTER)
+                           ADD 1 TO WS-HEADCOUNT-MISMATCH-COUNT
+                           MOVE SPACES TO WS-HC-EXCEPTION-LINE
+                           STRING "HEADCOUNT MISMATCH: "
+                                   DELIMITED BY SIZE
+                               WS-EMP-TYPE(WS-COUNTER) DELIMITED BY " "
+                               " declared=" DELIMITED BY SIZE
+                               WS-NO-OF-EMPLOYEES(WS-COUNTER)
+                                   DELIMITED BY SIZE
+                               " roster=" DELIMITED BY SIZE
+                               WS-ROSTER-EMP-COUNT(WS-COUNTER)
+                                   DELIMITED BY SIZE
+                               INTO WS-HC-EXCEPTION-LINE
+                           WRITE PAYROLL-EXCEPTIONS-RECORD
+                               FROM WS-HC-EXCEPTION-LINE
+                       END-IF
+                   END-PERFORM
+                   CLOSE PAYROLL-EXCEPTIONS-FILE
+               END-IF
+               IF WS-HEADCOUNT-MISMATCH-COUNT > 0
+                   DISPLAY WS-HEADCOUNT-MISMATCH-COUNT
+                       " employee type(s) have a headcount mismatch,"
+                       " see PAYROLL-EXCEPTIONS.TXT"
+               END-IF
+           END-IF.
+
+       CHECK-TYPE-COVERAGE.
+      *----------------------------------------------------------------
+      * CHECK-TYPE-COVERAGE - Flag employee-type rows that repeat the
+      * same type, and canonical types (from WS-RATE-TABLE) that
+      * never appeared in the input at all. Both are logged as
+      * advisories to PAYROLL-EXCEPTIONS.TXT - a duplicate silently
+      * double-counts that type's totals (each row gets its own
+      * slot), and a missing type simply never gets a payroll.
+      *----------------------------------------------------------------
+           OPEN EXTEND PAYROLL-EXCEPTIONS-FILE
+           IF WS-EXCEPTIONS-FILE-STATUS = "00"
+               PERFORM VARYING WS-DUP-I FROM 1 BY 1
+                   UNTIL WS-DUP-I > WS-EMP-TYPES-READ
+                   COMPUTE WS-DUP-J = WS-DUP-I + 1
+                   PERFORM UNTIL WS-DUP-J > WS-EMP-TYPES-READ
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                               WS-EMP-TYPE(WS-DUP-I))) =
+                           FUNCTION UPPER-CASE(FUNCTION TRIM(
+                               WS-EMP-TYPE(WS-DUP-J)))
+                           ADD 1 TO WS-DUP-COUNT
+                           MOVE SPACES TO WS-DUP-EXCEPTION-LINE
+                           STRING "DUPLICATE EMPLOYEE TYPE: "
+                                   DELIMITED BY SIZE
+                               WS-EMP-TYPE(WS-DUP-I) DELIMITED BY " "
+                               " (records " DELIMITED BY SIZE
+                               WS-DUP-I DELIMITED BY SIZE
+                               " and " DELIMITED BY SIZE
+                               WS-DUP-J DELIMITED BY SIZE
+                               ")" DELIMITED BY SIZE
+                               INTO WS-DUP-EXCEPTION-LINE
+                           WRITE PAYROLL-EXCEPTIONS-RECORD
+                               FROM WS-DUP-EXCEPTION-LINE
+                       END-IF
+                       ADD 1 TO WS-DUP-J
+                   END-PERFORM
+               END-PERFORM
+
+               PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-MAX-EMP-TYPES
+                   MOVE 0 TO WS-TYPE-MATCH-FLAG
+                   PERFORM VARYING WS-DUP-I FROM 1 BY 1
+                       UNTIL WS-DUP-I > WS-EMP-TYPES-READ
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                               WS-RATE-TYPE(WS-RATE-IDX))) =
+                           FUNCTION UPPER-CASE(FUNCTION TRIM(
+                               WS-EMP-TYPE(WS-DUP-I)))
+                           MOVE 1 TO WS-TYPE-MATCH-FLAG
+                       END-IF
+                   END-PERFORM
+                   IF WS-TYPE-MATCH-FLAG = 0
+                       ADD 1 TO WS-MISSING-COUNT
+                       MOVE SPACES TO WS-DUP-EXCEPTION-LINE
+                       STRING "MISSING EMPLOYEE TYPE ROW: "
+                               DELIMITED BY SIZE
+                           WS-RATE-TYPE(WS-RATE-IDX) DELIMITED BY " "
+                           INTO WS-DUP-EXCEPTION-LINE
+                       WRITE PAYROLL-EXCEPTIONS-RECORD
+                           FROM WS-DUP-EXCEPTION-LINE
+                   END-IF
+               END-PERFORM
+               CLOSE PAYROLL-EXCEPTIONS-FILE
+           END-IF
+           IF WS-DUP-COUNT > 0 OR WS-MISSING-COUNT > 0
+               DISPLAY WS-DUP-COUNT " duplicate and "
+                   WS-MISSING-COUNT " missing employee type row(s),"
+                   " see PAYROLL-EXCEPTIONS.TXT"
+           END-IF.
+
+       LOAD-CHECKPOINT.
+      *----------------------------------------------------------------
+      * LOAD-CHECKPOINT - Restore employee types already calculated
+      * by a prior, interrupted run from PAYROLL-CHECKPOINT.TXT, so
+      * CALCULATE-PAYROLL does not redo work that already completed.
+      * Silently does nothing if the file is absent or empty, since a
+      * normal (non-restart) run has no checkpoint yet. CKPT-TYPE is
+      * checked against this run's WS-EMP-TYPE(CKPT-IDX) first -
+      * PAYROLL-INPUT.TXT's row order is never canonicalized, so a
+      * row added/removed/reordered since the interrupted run would
+      * otherwise silently attribute one type's restored figures to
+      * a different type's slot.
+      *----------------------------------------------------------------
+           OPEN INPUT PAYROLL-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-EOF-FLAG = 1
+                   READ PAYROLL-CHECKPOINT-FILE
+                       AT END
+                           MOVE 1 TO WS-CKPT-EOF-FLAG
+                       NOT AT END
+                           IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                   CKPT-TYPE)) =
+                               FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                   WS-EMP-TYPE(CKPT-IDX)))
+                               MOVE 1 TO WS-CHECKPOINT-DONE(CKPT-IDX)
+                               MOVE CKPT-BASIC-TOTAL
+                                   TO BASIC-PAY-TOTAL(CKPT-IDX)
+                               MOVE CKPT-ALLOWANCE
+                                   TO ALLOWANCE(CKPT-IDX)
+                               MOVE CKPT-DEDUCTION
+                                   TO DEDUCTION(CKPT-IDX)
+                               MOVE CKPT-SSS TO SSS-AMT(CKPT-IDX)
+                               MOVE CKPT-PHILHEALTH
+                                   TO PHILHEALTH-AMT(CKPT-IDX)
+                               MOVE CKPT-PAGIBIG
+                                   TO PAGIBIG-AMT(CKPT-IDX)
+                               MOVE CKPT-WTAX TO WITHTAX-AMT(CKPT-IDX)
+                               MOVE CKPT-GROSS TO GROSS-PAY(CKPT-IDX)
+                               MOVE CKPT-NET TO NET-PAY(CKPT-IDX)
+                           ELSE
+                               ADD 1 TO WS-CKPT-TYPE-MISMATCH-COUNT
+                               DISPLAY "WARNING: PAYROLL-CHECKPOINT.TXT"
+                                   " slot " CKPT-IDX " was type "
+                                   CKPT-TYPE " but this run's slot "
+                                   CKPT-IDX " is type "
+                                   WS-EMP-TYPE(CKPT-IDX)
+                                   " - ignoring checkpoint, type will"
+                                   " be recalculated"
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+      * Close unconditionally - a failed OPEN (no checkpoint yet)
+      * still leaves the file logically open, which would make the
+      * later OPEN EXTEND in CALCULATE-PAYROLL fail with status 41.
+           CLOSE PAYROLL-CHECKPOINT-FILE.
+           IF WS-CKPT-TYPE-MISMATCH-COUNT > 0
+               DISPLAY WS-CKPT-TYPE-MISMATCH-COUNT
+                   " checkpoint slot(s) ignored due to a type"
+                   " mismatch - see warnings above"
+           END-IF.
+
+       LOAD-HISTORY.
+      *----------------------------------------------------------------
+      * LOAD-HISTORY - Read last run's per-type and grand-total gross/
+      * net pay from PAYROLL-HISTORY.TXT for the variance report.
+      * Silently does nothing if there is no prior run yet. HIST-TYPE
+      * is checked against this run's WS-EMP-TYPE(HIST-IDX) first,
+      * same reasoning as LOAD-CHECKPOINT - PAYROLL-INPUT.TXT's row
+      * order is never canonicalized, so a reordered row would
+      * otherwise print one type's label next to a different type's
+      * prior-period figures.
+      *----------------------------------------------------------------
+           OPEN INPUT PAYROLL-HISTORY-FILE
+           IF WS-HIST-FILE-STATUS = "00"
+               MOVE 1 TO WS-HISTORY-AVAILABLE
+               PERFORM UNTIL WS-HIST-EOF-FLAG = 1
+                   READ PAYROLL-HISTORY-FILE
+                       AT END
+                           MOVE 1 TO WS-HIST-EOF-FLAG
+                       NOT AT END
+                           IF HIST-IDX = 0
+                               MOVE HIST-GROSS TO WS-PRIOR-GRAND-GROSS
+                               MOVE HIST-NET TO WS-PRIOR-GRAND-NET
+                           ELSE
+                               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                       HIST-TYPE)) =
+                                   FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                       WS-EMP-TYPE(HIST-IDX)))
+                                   MOVE HIST-GROSS
+                                       TO WS-PRIOR-GROSS(HIST-IDX)
+                                   MOVE HIST-NET
+                                       TO WS-PRIOR-NET(HIST-IDX)
+                               ELSE
+                                   ADD 1 TO WS-HIST-TYPE-MISMATCH-COUNT
+                                   DISPLAY "WARNING: PAYROLL-HISTORY."
+                                       "TXT slot " HIST-IDX
+                                       " was type " HIST-TYPE
+                                       " but this run's slot "
+                                       HIST-IDX " is type "
+                                       WS-EMP-TYPE(HIST-IDX)
+                                       " - prior-period figures"
+                                       " ignored for this slot"
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+      * Close unconditionally - a failed OPEN (no prior history yet)
+      * still leaves the file logically open, which would make the
+      * later OPEN OUTPUT in SAVE-HISTORY fail with status 41.
+           CLOSE PAYROLL-HISTORY-FILE.
+           IF WS-HIST-TYPE-MISMATCH-COUNT > 0
+               DISPLAY WS-HIST-TYPE-MISMATCH-COUNT
+                   " history slot(s) ignored due to a type mismatch"
+                   " - see warnings above"
+           END-IF.
+
+       SAVE-HISTORY.
+      *----------------------------------------------------------------
+      * SAVE-HISTORY - Overwrite PAYROLL-HISTORY.TXT with this run's
+      * per-type and grand totals so the next run can report variance
+      * against it.
+      *----------------------------------------------------------------
+           OPEN OUTPUT PAYROLL-HISTORY-FILE
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+               MOVE WS-COUNTER TO HIST-IDX
+               MOVE WS-EMP-TYPE(WS-COUNTER) TO HIST-TYPE
+               MOVE GROSS-PAY(WS-COUNTER) TO HIST-GROSS
+               MOVE NET-PAY(WS-COUNTER) TO HIST-NET
+               WRITE PAYROLL-HISTORY-RECORD
+           END-PERFORM
+           MOVE 0 TO HIST-IDX
+           MOVE "TOTAL" TO HIST-TYPE
+           MOVE WS-AT-GROSS TO HIST-GROSS
+           MOVE WS-AT-NET TO HIST-NET
+           WRITE PAYROLL-HISTORY-RECORD
+           CLOSE PAYROLL-HISTORY-FILE.
+
+       LOAD-YTD-BASIC.
+      *----------------------------------------------------------------
+      * LOAD-YTD-BASIC - Read this year's cumulative per-type basic
+      * pay total so far from PAYROLL-YTD.TXT. Silently does nothing
+      * if no run has created it yet (a fresh year). YTD-TYPE is also
+      * read back into WS-YTD-LOADED-TYPE so ACCUMULATE-YTD-BASIC can
+      * warn if this run's employee-type order no longer matches the
+      * slot it is about to add onto.
+      *----------------------------------------------------------------
+           OPEN INPUT PAYROLL-YTD-FILE
+           IF WS-YTD-FILE-STATUS = "00"
+               PERFORM UNTIL WS-YTD-EOF-FLAG = 1
+                   READ PAYROLL-YTD-FILE
+                       AT END
+                           MOVE 1 TO WS-YTD-EOF-FLAG
+                       NOT AT END
+                           MOVE YTD-BASIC TO WS-YTD-BASIC(YTD-IDX)
+                           MOVE YTD-TYPE
+                               TO WS-YTD-LOADED-TYPE(YTD-IDX)
+                   END-READ
+               END-PERFORM
+           END-IF
+      * Close unconditionally - a failed OPEN (no YTD file yet)
+      * still leaves the file logically open, which would make the
+      * later OPEN OUTPUT in SAVE-YTD-BASIC fail with status 41.
+           CLOSE PAYROLL-YTD-FILE.
+
+       CHECK-YEAREND-TRIGGER.
+      *----------------------------------------------------------------
+      * CHECK-YEAREND-TRIGGER - The mere presence of PAYROLL-YEAREND-
+      * TRIGGER.TXT marks this as the year-end run: 13th month pay is
+      * reported and the YTD accumulator is reset afterward.
+      *----------------------------------------------------------------
+           OPEN INPUT PAYROLL-YEAREND-FILE
+           IF WS-YEAREND-FILE-STATUS = "00"
+               MOVE 1 TO WS-YEAREND-RUN
+           END-IF
+           CLOSE PAYROLL-YEAREND-FILE.
+
+       ACCUMULATE-YTD-BASIC.
+      *----------------------------------------------------------------
+      * ACCUMULATE-YTD-BASIC - Add this run's per-type basic pay
+      * total onto the running year-to-date figure. WS-YTD-BASIC is
+      * keyed purely by slot position (WS-COUNTER, i.e. this run's
+      * PAYROLL-INPUT.TXT row order), not by employee-type identity,
+      * so a row added/removed/reordered since the run that last
+      * wrote this slot would silently fold one type's basic pay into
+      * another type's YTD total. WS-YTD-LOADED-TYPE(WS-COUNTER) -
+      * the label LOAD-YTD-BASIC read back for this slot - is checked
+      * against WS-EMP-TYPE(WS-COUNTER) first so that case is at
+      * least loudly flagged instead of passing silently.
+      *----------------------------------------------------------------
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+               IF WS-YTD-LOADED-TYPE(WS-COUNTER) NOT = SPACES
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-YTD-LOADED-TYPE(WS-COUNTER))) NOT =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           WS-EMP-TYPE(WS-COUNTER)))
+                   ADD 1 TO WS-YTD-TYPE-MISMATCH-COUNT
+                   DISPLAY "WARNING: PAYROLL-YTD.TXT slot "
+                       WS-COUNTER " was type "
+                       WS-YTD-LOADED-TYPE(WS-COUNTER)
+                       " but this run's slot " WS-COUNTER
+                       " is type " WS-EMP-TYPE(WS-COUNTER)
+                       " - year-to-date basic pay may be"
+                       " misattributed, verify PAYROLL-YTD.TXT before"
+                       " trusting 13th month pay"
+               END-IF
+               ADD BASIC-PAY-TOTAL(WS-COUNTER)
+                   TO WS-YTD-BASIC(WS-COUNTER)
            END-PERFORM
-           CLOSE PAYROLL-INPUT-FILE.
+           IF WS-YTD-TYPE-MISMATCH-COUNT > 0
+               DISPLAY WS-YTD-TYPE-MISMATCH-COUNT
+                   " YTD slot(s) may hold a different employee"
+                   " type's basic pay - see warnings above"
+           END-IF.
+
+       SAVE-YTD-BASIC.
+      *----------------------------------------------------------------
+      * SAVE-YTD-BASIC - Persist the (possibly just-reset) YTD basic
+      * pay accumulator so the next run can keep adding to it. Bound
+      * on WS-MAX-EMP-TYPES (not WS-EMP-TYPES-READ) deliberately -
+      * WS-YTD-BASIC(idx) may carry a running total for a type this
+      * particular run's PAYROLL-INPUT.TXT didn't happen to include;
+      * rewriting the file with only this run's types would silently
+      * drop that type's accumulator instead of carrying it forward.
+      * The label written to YTD-TYPE IS now read back by
+      * LOAD-YTD-BASIC/checked by ACCUMULATE-YTD-BASIC (see there), so
+      * it must reflect whatever identity this slot was actually last
+      * accumulated under: this run's own WS-EMP-TYPE(idx) when this
+      * run read that slot, else whatever label a prior run already
+      * stored there (WS-YTD-LOADED-TYPE), else WS-RATE-TYPE only as
+      * a last resort for a slot neither this run nor any loaded file
+      * has ever labeled (e.g. the very first run for a new site).
+      *----------------------------------------------------------------
+           OPEN OUTPUT PAYROLL-YTD-FILE
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-MAX-EMP-TYPES
+               MOVE WS-COUNTER TO YTD-IDX
+               IF WS-COUNTER <= WS-EMP-TYPES-READ
+                   AND WS-EMP-TYPE(WS-COUNTER) NOT = SPACES
+                   MOVE WS-EMP-TYPE(WS-COUNTER) TO YTD-TYPE
+               ELSE
+                   IF WS-YTD-LOADED-TYPE(WS-COUNTER) NOT = SPACES
+                       MOVE WS-YTD-LOADED-TYPE(WS-COUNTER) TO YTD-TYPE
+                   ELSE
+                       MOVE WS-RATE-TYPE(WS-COUNTER) TO YTD-TYPE
+                   END-IF
+               END-IF
+               MOVE WS-YTD-BASIC(WS-COUNTER) TO YTD-BASIC
+               WRITE PAYROLL-YTD-RECORD
+           END-PERFORM
+           CLOSE PAYROLL-YTD-FILE.
+
+       RESET-YTD-BASIC.
+      *----------------------------------------------------------------
+      * RESET-YTD-BASIC - Zero the accumulator after a year-end run
+      * so the next year's 13th month pay starts fresh. Bound on
+      * WS-MAX-EMP-TYPES (not WS-EMP-TYPES-READ) deliberately - this
+      * must fully reset every slot for the new year, including types
+      * this particular run didn't read, not just this run's types.
+      * WS-YTD-BASIC always carries a VALUE 0 default, so looping
+      * over unused slots here is safe.
+      *----------------------------------------------------------------
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-MAX-EMP-TYPES
+               MOVE 0 TO WS-YTD-BASIC(WS-COUNTER)
+           END-PERFORM.
+
+       WRITE-13TH-MONTH-REPORT.
+      *----------------------------------------------------------------
+      * WRITE-13TH-MONTH-REPORT - Year-end run only. 13th month pay
+      * per type = year-to-date basic pay / 12 (standard formula),
+      * plus a grand total, written to PAYROLL-13TH-MONTH.TXT.
+      * Bound on WS-MAX-EMP-TYPES (not WS-EMP-TYPES-READ), like
+      * RESET-YTD-BASIC just after it - WS-YTD-BASIC(idx) is the
+      * year's accumulated total for that type slot and may hold a
+      * carried-over balance for a type this particular year-end run
+      * didn't happen to read from PAYROLL-INPUT.TXT; skipping it here
+      * would still let RESET-YTD-BASIC zero it out, silently losing
+      * that type's earned 13th month pay. A slot with nothing
+      * accumulated (WS-YTD-BASIC = 0) is skipped so it doesn't print
+      * a blank employee-type name. The label itself comes from
+      * WS-RATE-TYPE, not WS-EMP-TYPE - WS-RATE-TYPE is populated for
+      * all WS-MAX-EMP-TYPES slots unconditionally by LOAD-RATE-TABLE,
+      * while WS-EMP-TYPE(idx) is only set for types this run's
+      * PAYROLL-INPUT.TXT actually read, so it's still uninitialized
+      * for a slot whose YTD balance was carried over from an earlier
+      * run.
+      *----------------------------------------------------------------
+           OPEN OUTPUT PAYROLL-13TH-MONTH-FILE
+           WRITE PAYROLL-13TH-MONTH-RECORD FROM WS-13M-TITLE-LINE
+           MOVE SPACES TO PAYROLL-13TH-MONTH-RECORD
+           WRITE PAYROLL-13TH-MONTH-RECORD
+           WRITE PAYROLL-13TH-MONTH-RECORD FROM WS-13M-COL-HEADER
+
+           MOVE 0 TO WS-AT-13TH-MONTH
+           MOVE 0 TO WS-AT-YTD-BASIC
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-MAX-EMP-TYPES
+               IF WS-YTD-BASIC(WS-COUNTER) > 0
+                   COMPUTE WS-13TH-MONTH(WS-COUNTER) =
+                       WS-YTD-BASIC(WS-COUNTER) / 12
+                   ADD WS-13TH-MONTH(WS-COUNTER) TO WS-AT-13TH-MONTH
+                   ADD WS-YTD-BASIC(WS-COUNTER) TO WS-AT-YTD-BASIC
+                   MOVE WS-RATE-TYPE(WS-COUNTER) TO WS-13ML-EMP-TYPE
+                   MOVE WS-YTD-BASIC(WS-COUNTER) TO WS-13ML-YTD-BASIC
+                   MOVE WS-13TH-MONTH(WS-COUNTER) TO WS-13ML-13TH-MONTH
+                   WRITE PAYROLL-13TH-MONTH-RECORD
+                       FROM WS-13M-DETAIL-LINE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-AT-YTD-BASIC TO WS-13TL-YTD-BASIC
+           MOVE WS-AT-13TH-MONTH TO WS-13TL-13TH-MONTH
+           WRITE PAYROLL-13TH-MONTH-RECORD FROM WS-13M-TOTAL-LINE
+           CLOSE PAYROLL-13TH-MONTH-FILE
+           DISPLAY "Year-end 13th month pay report generated: "
+               "PAYROLL-13TH-MONTH.TXT".
+
+       PARSE-ROSTER-LINE.
+      *----------------------------------------------------------------
+      * PARSE-ROSTER-LINE - Split one roster line and file it under
+      * its matching employee-type slot
+      *----------------------------------------------------------------
+           MOVE SPACES TO WS-ROSTER-TXT-ABSENT
+           MOVE SPACES TO WS-ROSTER-TXT-DEPT
+           MOVE SPACES TO WS-ROSTER-TXT-OT-HOURS
+           MOVE SPACES TO WS-ROSTER-TXT-OT-RATE
+      * UNSTRING leaves a receiving field untouched (not spaces) when
+      * the line runs out of delimited values, so an older 3/4/5-field
+      * roster line would otherwise pick up the previous line's
+      * absence count/department/overtime instead of defaulting to
+      * none
+           UNSTRING WS-ROSTER-TXT-LINE DELIMITED BY ","
+               INTO WS-ROSTER-TXT-TYPE
+                    WS-ROSTER-TXT-ID
+                    WS-ROSTER-TXT-NAME
+                    WS-ROSTER-TXT-ABSENT
+                    WS-ROSTER-TXT-DEPT
+                    WS-ROSTER-TXT-OT-HOURS
+                    WS-ROSTER-TXT-OT-RATE
+           END-UNSTRING
+
+           MOVE 0 TO WS-ROSTER-TYPE-IDX
+           PERFORM VARYING WS-ROSTER-TYPE-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-ROSTER-TYPE-SEARCH-IDX > WS-EMP-TYPES-READ
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       WS-EMP-TYPE(WS-ROSTER-TYPE-SEARCH-IDX))) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       WS-ROSTER-TXT-TYPE))
+      * Case/whitespace-tolerant match, same as GET-RATE-FOR-TYPE
+                   MOVE WS-ROSTER-TYPE-SEARCH-IDX TO WS-ROSTER-TYPE-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-ROSTER-TYPE-IDX > 0
+               AND WS-ROSTER-EMP-COUNT(WS-ROSTER-TYPE-IDX)
+                       < WS-MAX-ROSTER-PER-TYPE
+               ADD 1 TO WS-ROSTER-EMP-COUNT(WS-ROSTER-TYPE-IDX)
+               MOVE WS-ROSTER-EMP-COUNT(WS-ROSTER-TYPE-IDX)
+                   TO WS-ROSTER-SLOT
+               MOVE FUNCTION TRIM(WS-ROSTER-TXT-ID)
+                   TO WS-ROSTER-EMP-ID(WS-ROSTER-TYPE-IDX,
+                       WS-ROSTER-SLOT)
+               MOVE FUNCTION TRIM(WS-ROSTER-TXT-NAME)
+                   TO WS-ROSTER-EMP-NAME(WS-ROSTER-TYPE-IDX,
+                       WS-ROSTER-SLOT)
+               IF FUNCTION TRIM(WS-ROSTER-TXT-ABSENT) IS NUMERIC
+                   ADD FUNCTION NUMVAL(WS-ROSTER-TXT-ABSENT)
+                       TO WS-ROSTER-ABSENT-DAYS(WS-ROSTER-TYPE-IDX)
+                   MOVE FUNCTION NUMVAL(WS-ROSTER-TXT-ABSENT)
+                       TO WS-ROSTER-EMP-ABSENT(WS-ROSTER-TYPE-IDX,
+                           WS-ROSTER-SLOT)
+               END-IF
+      * Optional 4th field. Blank (older roster files) or
+      * non-numeric leaves the absence count for this employee at 0
+
+               IF FUNCTION TRIM(WS-ROSTER-TXT-DEPT) = SPACES
+                   MOVE "GENERAL" TO
+                       WS-ROSTER-EMP-DEPT(WS-ROSTER-TYPE-IDX,
+                           WS-ROSTER-SLOT)
+               ELSE
+                   MOVE FUNCTION TRIM(WS-ROSTER-TXT-DEPT)
+                       TO WS-ROSTER-EMP-DEPT(WS-ROSTER-TYPE-IDX,
+                           WS-ROSTER-SLOT)
+                   MOVE 1 TO WS-DEPT-DATA-PRESENT
+               END-IF
+      * Optional 5th field: department/cost-center code
+
+               IF FUNCTION TRIM(WS-ROSTER-TXT-OT-HOURS) IS NUMERIC
+                       AND FUNCTION TRIM(WS-ROSTER-TXT-OT-RATE)
+                           IS NUMERIC
+                   COMPUTE WS-OT-PAY-CALC ROUNDED =
+                       FUNCTION NUMVAL(WS-ROSTER-TXT-OT-HOURS) *
+                       FUNCTION NUMVAL(WS-ROSTER-TXT-OT-RATE)
+                   MOVE WS-OT-PAY-CALC TO
+                       WS-ROSTER-EMP-OT-PAY(WS-ROSTER-TYPE-IDX,
+                           WS-ROSTER-SLOT)
+                   ADD WS-OT-PAY-CALC
+                       TO WS-ROSTER-OT-PAY(WS-ROSTER-TYPE-IDX)
+               END-IF
+      * Optional 6th/7th fields: overtime hours x overtime rate.
+      * Blank (older roster files) or non-numeric leaves this
+      * employee's overtime pay at 0
+           END-IF.
+
+       BUILD-DEPT-BREAKDOWN.
+      *----------------------------------------------------------------
+      * BUILD-DEPT-BREAKDOWN - Scan the roster loaded by
+      * READ-EMPLOYEE-ROSTER and, for each employee type, count how
+      * many employees fall under each distinct department code that
+      * appears. There is no separate "declare your departments up
+      * front" input, so the set of departments is discovered from
+      * the roster data itself, the same way program2 discovers
+      * sections within a year level.
+      *----------------------------------------------------------------
+           IF WS-ROSTER-AVAILABLE = 1 AND WS-DEPT-DATA-PRESENT = 1
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+                   PERFORM VARYING WS-ROSTER-SLOT FROM 1 BY 1
+                       UNTIL WS-ROSTER-SLOT >
+                           WS-ROSTER-EMP-COUNT(WS-COUNTER)
+                       MOVE 0 TO WS-DEPT-FOUND-IDX
+                       PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                           UNTIL WS-DEPT-IDX >
+                               WS-DEPT-COUNT-FOR-TYPE(WS-COUNTER)
+                           IF WS-DEPT-CODE(WS-COUNTER, WS-DEPT-IDX) =
+                               WS-ROSTER-EMP-DEPT(WS-COUNTER,
+                                   WS-ROSTER-SLOT)
+                               MOVE WS-DEPT-IDX TO WS-DEPT-FOUND-IDX
+                           END-IF
+                       END-PERFORM
+                       IF WS-DEPT-FOUND-IDX > 0
+                           ADD 1 TO WS-DEPT-HEADCOUNT(WS-COUNTER,
+                               WS-DEPT-FOUND-IDX)
+                       ELSE
+                           IF WS-DEPT-COUNT-FOR-TYPE(WS-COUNTER) <
+                                   WS-MAX-DEPTS-PER-TYPE
+                               ADD 1 TO
+                                   WS-DEPT-COUNT-FOR-TYPE(WS-COUNTER)
+                               MOVE WS-ROSTER-EMP-DEPT(WS-COUNTER,
+                                       WS-ROSTER-SLOT)
+                                   TO WS-DEPT-CODE(WS-COUNTER,
+                                       WS-DEPT-COUNT-FOR-TYPE(
+                                           WS-COUNTER))
+                               MOVE 1 TO WS-DEPT-HEADCOUNT(WS-COUNTER,
+                                   WS-DEPT-COUNT-FOR-TYPE(WS-COUNTER))
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
 
        PARSE-TXT-LINE.
       *----------------------------------------------------------------
@@ -323,13 +1901,17 @@
                TO WS-TRIMMED-BASIC
 
       * VALIDATION CHAIN - Each field validated in sequence
+           MOVE 1 TO WS-LINE-OK
            PERFORM VALIDATE-EMP-TYPE
            IF WS-VALID-FLAG = 1
       * Employee type validation FAILED
                DISPLAY "ERROR: Invalid employee type at record "
                    WS-COUNTER ": " WS-TRIMMED-TYPE
                MOVE 1 TO WS-HAS-ERROR
-      * Set global error flag - report will not be generated
+               MOVE 0 TO WS-LINE-OK
+               WRITE PAYROLL-EXCEPTIONS-RECORD FROM WS-TXT-LINE
+      * Set global error flag and log the rejected line - this slot
+      * is left for the next valid record rather than storing garbage
            ELSE
       * Employee type is valid, check employee count
                PERFORM VALIDATE-EMP-COUNT
@@ -338,6 +1920,8 @@
                    DISPLAY "ERROR: Invalid employee count at record "
                        WS-COUNTER ": " WS-TRIMMED-COUNT
                    MOVE 1 TO WS-HAS-ERROR
+                   MOVE 0 TO WS-LINE-OK
+                   WRITE PAYROLL-EXCEPTIONS-RECORD FROM WS-TXT-LINE
                ELSE
       * Employee count is valid, check basic pay
                    PERFORM VALIDATE-BASIC-PAY
@@ -346,9 +1930,11 @@
                        DISPLAY "ERROR: Invalid basic pay at record "
                            WS-COUNTER ": " WS-TRIMMED-BASIC
                        MOVE 1 TO WS-HAS-ERROR
+                       MOVE 0 TO WS-LINE-OK
+                       WRITE PAYROLL-EXCEPTIONS-RECORD FROM WS-TXT-LINE
                    ELSE
       * ALL VALIDATIONS PASSED - Store the data
-                       MOVE WS-TRIMMED-TYPE 
+                       MOVE WS-TRIMMED-TYPE
                            TO WS-EMP-TYPE(WS-COUNTER)
                        MOVE FUNCTION NUMVAL(WS-TRIMMED-COUNT)
                            TO WS-NO-OF-EMPLOYEES(WS-COUNTER)
@@ -402,6 +1988,13 @@
       * TEST-NUMVAL returns 0 for valid numbers
       * Non-zero means the string cannot be converted to a number
                MOVE 1 TO WS-VALID-FLAG
+           ELSE
+      * TEST-NUMVAL alone accepts negative numbers as "valid". The
+      * target field is an unsigned PIC 999, which would silently
+      * strip the sign, so a negative count must be rejected here.
+               IF WS-TRIMMED-COUNT(1:1) = "-"
+                   MOVE 1 TO WS-VALID-FLAG
+               END-IF
            END-IF.
 
        VALIDATE-BASIC-PAY.
@@ -412,6 +2005,11 @@
            MOVE 0 TO WS-VALID-FLAG
            IF FUNCTION TEST-NUMVAL(WS-TRIMMED-BASIC) IS NOT ZERO
                MOVE 1 TO WS-VALID-FLAG
+           ELSE
+      * Same unsigned-field sign-loss concern as VALIDATE-EMP-COUNT.
+               IF WS-TRIMMED-BASIC(1:1) = "-"
+                   MOVE 1 TO WS-VALID-FLAG
+               END-IF
            END-IF.
 
        CALCULATE-PAYROLL.
@@ -423,31 +2021,122 @@
       *   Deduction = 12% of Basic Pay Total
       *   Gross Pay = Basic Pay Total + Allowance
       *   Net Pay = Gross Pay - Deduction
+      * Allowance/deduction percentages now come from WS-RATE-TABLE
+      * (see LOAD-RATE-TABLE/GET-RATE-FOR-TYPE) instead of a single
+      * hard-coded 10%/12%, since each employee type has its own rate.
       *----------------------------------------------------------------
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 4
-      * Loop through all 4 employee types
+           OPEN EXTEND PAYROLL-CHECKPOINT-FILE
+      * Append mode: newly-calculated types are recorded as they go
 
-               COMPUTE BASIC-PAY-TOTAL(WS-COUNTER) =
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+      * Loop through all employee types
+
+               COMPUTE WS-RAW-BASIC-TOTAL =
                    WS-BASIC-PAY(WS-COUNTER) *
                    WS-NO-OF-EMPLOYEES(WS-COUNTER)
       * Total = Pay × Employees
 
-               COMPUTE ALLOWANCE(WS-COUNTER) =
-                   BASIC-PAY-TOTAL(WS-COUNTER) * 0.10
-      * 10% allowance
+               COMPUTE WS-ABSENCE-DEDUCTION(WS-COUNTER) =
+                   (WS-BASIC-PAY(WS-COUNTER) /
+                       WS-WORKING-DAYS-PER-MONTH) *
+                   WS-ROSTER-ABSENT-DAYS(WS-COUNTER)
+      * Deduction = (per-employee daily rate) × total absent days
+      * for this type, from the optional roster's 4th field. Computed
+      * every iteration, even for a checkpoint-restored type, since
+      * WS-BASIC-PAY/WS-ROSTER-ABSENT-DAYS are both populated fresh
+      * every run regardless of checkpoint status and there is no
+      * checkpoint field for this figure - otherwise a run resumed
+      * from checkpoint would report a zero absence deduction for the
+      * restored type even though its restored NET-PAY/BASIC-PAY-TOTAL
+      * already reflects one, hiding the ATTENDANCE ADJUSTMENTS
+      * section entirely when every type happens to be restored.
+
+               IF WS-ABSENCE-DEDUCTION(WS-COUNTER) >
+                       WS-RAW-BASIC-TOTAL
+                   MOVE WS-RAW-BASIC-TOTAL TO
+                       WS-ABSENCE-DEDUCTION(WS-COUNTER)
+      * Cap the deduction so BASIC-PAY-TOTAL (unsigned) cannot go
+      * negative if absences exceed what the type actually earned
+               END-IF
+
+               IF WS-CHECKPOINT-DONE(WS-COUNTER) = 1
+      * Already calculated in a prior run - values were restored by
+      * LOAD-CHECKPOINT, so skip straight to accumulating totals
+                   CONTINUE
+               ELSE
+                   PERFORM GET-RATE-FOR-TYPE
+
+                   COMPUTE BASIC-PAY-TOTAL(WS-COUNTER) =
+                       WS-RAW-BASIC-TOTAL -
+                       WS-ABSENCE-DEDUCTION(WS-COUNTER)
 
-               COMPUTE DEDUCTION(WS-COUNTER) =
-                   BASIC-PAY-TOTAL(WS-COUNTER) * 0.12
-      * 12% deduction
+                   COMPUTE ALLOWANCE(WS-COUNTER) =
+                       BASIC-PAY-TOTAL(WS-COUNTER) * WS-CUR-ALLOW-PCT
+      * Per-type allowance percentage
+
+                   COMPUTE SSS-AMT(WS-COUNTER) =
+                       BASIC-PAY-TOTAL(WS-COUNTER) * WS-CUR-SSS-PCT
+                   COMPUTE PHILHEALTH-AMT(WS-COUNTER) =
+                       BASIC-PAY-TOTAL(WS-COUNTER) *
+                           WS-CUR-PHILHEALTH-PCT
+                   COMPUTE PAGIBIG-AMT(WS-COUNTER) =
+                       BASIC-PAY-TOTAL(WS-COUNTER) * WS-CUR-PAGIBIG-PCT
+
+                   COMPUTE GROSS-PAY(WS-COUNTER) =
+                       BASIC-PAY-TOTAL(WS-COUNTER) +
+                       ALLOWANCE(WS-COUNTER)
+      * Gross = Basic + Allowance. Computed here, before the
+      * withholding-tax lookup below, because req 024 calls for the
+      * graduated bracket to be applied against GROSS-PAY (not basic
+      * pay alone).
+
+                   IF WS-ROSTER-EMP-COUNT(WS-COUNTER) > 0
+                       AND WS-ROSTER-EMP-COUNT(WS-COUNTER) =
+                           WS-NO-OF-EMPLOYEES(WS-COUNTER)
+                       PERFORM SUM-ROSTER-WTAX-FOR-TYPE
+      * Roster fully covers this type's headcount, so resolve each
+      * employee's own graduated WTAX against their own gross pay
+      * (absences/overtime/allowance included) and sum, instead of
+      * resolving the bracket once at the type's average - the two
+      * diverge once gross pay varies within a type, since WTAX is a
+      * graduated (non-linear) function of income. This keeps
+      * PAYROLL-REPORT.TXT reconciling with WRITE-PAYSLIPS's figures.
+                   ELSE
+                       IF WS-NO-OF-EMPLOYEES(WS-COUNTER) > 0
+                           COMPUTE WS-WTAX-INPUT =
+                               GROSS-PAY(WS-COUNTER) /
+                                   WS-NO-OF-EMPLOYEES(WS-COUNTER)
+                       ELSE
+                           MOVE 0 TO WS-WTAX-INPUT
+                       END-IF
+                       PERFORM COMPUTE-WTAX-FOR-AMOUNT
+                       COMPUTE WITHTAX-AMT(WS-COUNTER) =
+                           WS-WTAX-OUTPUT *
+                               WS-NO-OF-EMPLOYEES(WS-COUNTER)
+      * No roster, or the roster only partially covers this type's
+      * headcount (already flagged as a HEADCOUNT MISMATCH exception)
+      * - not enough per-employee data to sum from, so fall back to
+      * resolving the bracket once at the type's average gross pay
+      * per head, then scaling by head count.
+                   END-IF
+      * Government-mandated deduction breakdown
 
-               COMPUTE GROSS-PAY(WS-COUNTER) =
-                   BASIC-PAY-TOTAL(WS-COUNTER) +
-                   ALLOWANCE(WS-COUNTER)
-      * Gross = Basic + Allowance
+                   COMPUTE DEDUCTION(WS-COUNTER) =
+                       SSS-AMT(WS-COUNTER) + PHILHEALTH-AMT(WS-COUNTER)
+                       + PAGIBIG-AMT(WS-COUNTER) +
+                       WITHTAX-AMT(WS-COUNTER)
+      * Total deduction = sum of the mandated components
 
-               COMPUTE NET-PAY(WS-COUNTER) =
-                   GROSS-PAY(WS-COUNTER) - DEDUCTION(WS-COUNTER)
-      * Net = Gross - Deduction
+                   COMPUTE NET-PAY(WS-COUNTER) =
+                       GROSS-PAY(WS-COUNTER) - DEDUCTION(WS-COUNTER)
+                       + WS-ROSTER-OT-PAY(WS-COUNTER)
+      * Net = Gross - Deduction, plus this type's overtime pay (OT
+      * hours x OT rate from the optional roster's 6th/7th fields),
+      * added on top of the standard formula per req 028
+
+                   PERFORM WRITE-CHECKPOINT-RECORD
+               END-IF
 
       * Accumulate grand totals
                ADD WS-NO-OF-EMPLOYEES(WS-COUNTER) TO WS-AT-EMPLOYEES
@@ -456,9 +2145,181 @@
                ADD GROSS-PAY(WS-COUNTER) TO WS-AT-GROSS
                ADD DEDUCTION(WS-COUNTER) TO WS-AT-DEDUCTION
                ADD NET-PAY(WS-COUNTER) TO WS-AT-NET
+               ADD SSS-AMT(WS-COUNTER) TO WS-AT-SSS
+               ADD PHILHEALTH-AMT(WS-COUNTER) TO WS-AT-PHILHEALTH
+               ADD PAGIBIG-AMT(WS-COUNTER) TO WS-AT-PAGIBIG
+               ADD WITHTAX-AMT(WS-COUNTER) TO WS-AT-WTAX
+               ADD WS-ABSENCE-DEDUCTION(WS-COUNTER)
+                   TO WS-AT-ABSENCE-DEDUCTION
+               ADD WS-ROSTER-OT-PAY(WS-COUNTER) TO WS-AT-OT-PAY
            END-PERFORM.
 
+           CLOSE PAYROLL-CHECKPOINT-FILE
+
            PERFORM WRITE-REPORT.
+           PERFORM WRITE-CSV-REPORT.
+
+      * Run completed successfully - clear the checkpoint so the next
+      * run starts fresh instead of restoring these already-reported
+      * totals.
+           OPEN OUTPUT PAYROLL-CHECKPOINT-FILE
+           CLOSE PAYROLL-CHECKPOINT-FILE.
+
+           PERFORM SAVE-HISTORY.
+      * Record this run's totals as next run's "prior" comparison.
+
+           PERFORM ACCUMULATE-YTD-BASIC.
+      * Add this run's basic pay onto the year-to-date figure
+
+           IF WS-YEAREND-RUN = 1
+               PERFORM WRITE-13TH-MONTH-REPORT
+               PERFORM RESET-YTD-BASIC
+      * Year-end run: report 13th month pay, then start the next
+      * year's accumulator from zero
+           END-IF
+
+           PERFORM SAVE-YTD-BASIC.
+
+           IF WS-ROSTER-AVAILABLE = 1
+               PERFORM WRITE-PAYSLIPS
+           END-IF.
+
+       SUM-ROSTER-WTAX-FOR-TYPE.
+      *----------------------------------------------------------------
+      * SUM-ROSTER-WTAX-FOR-TYPE - Resolve WS-COUNTER's withholding tax
+      * from the roster: each employee's own gross pay (this type's
+      * basic pay less that employee's own absence deduction, plus
+      * their share of the type's allowance) is run through the same
+      * graduated bracket lookup WRITE-PAYSLIPS uses, and the
+      * individual results are summed into WITHTAX-AMT(WS-COUNTER).
+      * Mirrors the per-employee gross-pay calculation in
+      * WRITE-PAYSLIPS so both figures reconcile. Req 024 calls for
+      * the bracket to be applied against gross pay, not basic pay.
+      *----------------------------------------------------------------
+           MOVE 0 TO WS-WTAX-SUM
+           PERFORM VARYING WS-ROSTER-SLOT FROM 1 BY 1
+               UNTIL WS-ROSTER-SLOT > WS-ROSTER-EMP-COUNT(WS-COUNTER)
+               MOVE WS-BASIC-PAY(WS-COUNTER) TO WS-PS-BASIC
+               COMPUTE WS-PS-ABSENCE-DED =
+                   (WS-BASIC-PAY(WS-COUNTER) /
+                       WS-WORKING-DAYS-PER-MONTH) *
+                   WS-ROSTER-EMP-ABSENT(WS-COUNTER, WS-ROSTER-SLOT)
+               IF WS-PS-ABSENCE-DED > WS-PS-BASIC
+                   MOVE WS-PS-BASIC TO WS-PS-ABSENCE-DED
+               END-IF
+               COMPUTE WS-PS-NET-BASIC =
+                   WS-PS-BASIC - WS-PS-ABSENCE-DED
+               COMPUTE WS-PS-ALLOWANCE =
+                   WS-PS-NET-BASIC * WS-CUR-ALLOW-PCT
+               COMPUTE WS-PS-GROSS =
+                   WS-PS-NET-BASIC + WS-PS-ALLOWANCE
+               MOVE WS-PS-GROSS TO WS-WTAX-INPUT
+               PERFORM COMPUTE-WTAX-FOR-AMOUNT
+               ADD WS-WTAX-OUTPUT TO WS-WTAX-SUM
+           END-PERFORM
+           MOVE WS-WTAX-SUM TO WITHTAX-AMT(WS-COUNTER).
+
+       WRITE-PAYSLIPS.
+      *----------------------------------------------------------------
+      * WRITE-PAYSLIPS - Generate one payslip row per individual
+      * employee in the optional PAYROLL-EMPLOYEES.TXT roster.
+      * Re-resolves each type's rates via GET-RATE-FOR-TYPE (WS-CUR-*
+      * only holds the last type processed by CALCULATE-PAYROLL's own
+      * loop by this point) and applies them, plus that employee's
+      * own absence days, to the type's per-head basic pay - giving
+      * each employee their own figures instead of the type-level
+      * aggregate shown in PAYROLL-REPORT.TXT.
+      *----------------------------------------------------------------
+           OPEN OUTPUT PAYROLL-PAYSLIP-FILE
+           WRITE PAYROLL-PAYSLIP-RECORD FROM WS-PS-TITLE-LINE
+           WRITE PAYROLL-PAYSLIP-RECORD FROM WS-BLANK-LINE
+           WRITE PAYROLL-PAYSLIP-RECORD FROM WS-PS-COL-HEADER
+           WRITE PAYROLL-PAYSLIP-RECORD FROM WS-BLANK-LINE
+
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+               IF WS-ROSTER-EMP-COUNT(WS-COUNTER) > 0
+                   PERFORM GET-RATE-FOR-TYPE
+
+                   PERFORM VARYING WS-ROSTER-SLOT FROM 1 BY 1
+                       UNTIL WS-ROSTER-SLOT >
+                           WS-ROSTER-EMP-COUNT(WS-COUNTER)
+
+                       MOVE WS-BASIC-PAY(WS-COUNTER) TO WS-PS-BASIC
+
+                       COMPUTE WS-PS-ABSENCE-DED =
+                           (WS-BASIC-PAY(WS-COUNTER) /
+                               WS-WORKING-DAYS-PER-MONTH) *
+                           WS-ROSTER-EMP-ABSENT(WS-COUNTER,
+                               WS-ROSTER-SLOT)
+                       IF WS-PS-ABSENCE-DED > WS-PS-BASIC
+                           MOVE WS-PS-BASIC TO WS-PS-ABSENCE-DED
+      * Cap so this employee's own net basic pay cannot go negative
+                       END-IF
+
+                       COMPUTE WS-PS-NET-BASIC =
+                           WS-PS-BASIC - WS-PS-ABSENCE-DED
+
+                       COMPUTE WS-PS-ALLOWANCE =
+                           WS-PS-NET-BASIC * WS-CUR-ALLOW-PCT
+                       COMPUTE WS-PS-SSS =
+                           WS-PS-NET-BASIC * WS-CUR-SSS-PCT
+                       COMPUTE WS-PS-PHILHEALTH =
+                           WS-PS-NET-BASIC * WS-CUR-PHILHEALTH-PCT
+                       COMPUTE WS-PS-PAGIBIG =
+                           WS-PS-NET-BASIC * WS-CUR-PAGIBIG-PCT
+                       COMPUTE WS-PS-GROSS =
+                           WS-PS-NET-BASIC + WS-PS-ALLOWANCE
+      * Gross computed before the WTAX lookup below - req 024 calls
+      * for the graduated bracket to be applied against gross pay
+                       MOVE WS-PS-GROSS TO WS-WTAX-INPUT
+                       PERFORM COMPUTE-WTAX-FOR-AMOUNT
+                       MOVE WS-WTAX-OUTPUT TO WS-PS-WTAX
+                       COMPUTE WS-PS-DEDUCTION =
+                           WS-PS-SSS + WS-PS-PHILHEALTH +
+                           WS-PS-PAGIBIG + WS-PS-WTAX
+                       COMPUTE WS-PS-NET =
+                           WS-PS-GROSS - WS-PS-DEDUCTION +
+                           WS-ROSTER-EMP-OT-PAY(WS-COUNTER,
+                               WS-ROSTER-SLOT)
+      * Plus this employee's own overtime pay, per req 028
+
+                       MOVE WS-ROSTER-EMP-ID(WS-COUNTER,
+                           WS-ROSTER-SLOT) TO WS-PSL-ID
+                       MOVE WS-ROSTER-EMP-NAME(WS-COUNTER,
+                           WS-ROSTER-SLOT) TO WS-PSL-NAME
+                       MOVE WS-EMP-TYPE(WS-COUNTER) TO WS-PSL-TYPE
+                       MOVE WS-PS-NET-BASIC TO WS-PSL-BASIC
+                       MOVE WS-PS-ALLOWANCE TO WS-PSL-ALLOWANCE
+                       MOVE WS-PS-GROSS TO WS-PSL-GROSS
+                       MOVE WS-PS-DEDUCTION TO WS-PSL-DEDUCTION
+                       MOVE WS-PS-NET TO WS-PSL-NET
+                       WRITE PAYROLL-PAYSLIP-RECORD
+                           FROM WS-PS-DETAIL-LINE
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           CLOSE PAYROLL-PAYSLIP-FILE
+           DISPLAY "Payslips generated: PAYROLL-PAYSLIPS.TXT".
+
+       WRITE-CHECKPOINT-RECORD.
+
+      * WRITE-CHECKPOINT-RECORD - Record one freshly-calculated
+      * employee type so a later restart can restore it without
+      * recomputing.
+           MOVE WS-COUNTER          TO CKPT-IDX
+           MOVE WS-EMP-TYPE(WS-COUNTER) TO CKPT-TYPE
+           MOVE BASIC-PAY-TOTAL(WS-COUNTER) TO CKPT-BASIC-TOTAL
+           MOVE ALLOWANCE(WS-COUNTER)       TO CKPT-ALLOWANCE
+           MOVE DEDUCTION(WS-COUNTER)       TO CKPT-DEDUCTION
+           MOVE SSS-AMT(WS-COUNTER)         TO CKPT-SSS
+           MOVE PHILHEALTH-AMT(WS-COUNTER)  TO CKPT-PHILHEALTH
+           MOVE PAGIBIG-AMT(WS-COUNTER)     TO CKPT-PAGIBIG
+           MOVE WITHTAX-AMT(WS-COUNTER)     TO CKPT-WTAX
+           MOVE GROSS-PAY(WS-COUNTER)       TO CKPT-GROSS
+           MOVE NET-PAY(WS-COUNTER)         TO CKPT-NET
+           WRITE PAYROLL-CHECKPOINT-RECORD.
 
        WRITE-REPORT.
       *----------------------------------------------------------------
@@ -476,7 +2337,8 @@
            WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
 
       * Write data rows for each employee type
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 4
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMP-TYPES-READ
                MOVE WS-EMP-TYPE(WS-COUNTER) TO WS-DL-EMP-TYPE
                MOVE WS-NO-OF-EMPLOYEES(WS-COUNTER) TO WS-DL-NO-EMPS
                MOVE BASIC-PAY-TOTAL(WS-COUNTER) TO WS-DL-BASIC
@@ -485,6 +2347,21 @@
                MOVE DEDUCTION(WS-COUNTER) TO WS-DL-DEDUCTION
                MOVE NET-PAY(WS-COUNTER) TO WS-DL-NET
                WRITE PAYROLL-OUTPUT-RECORDS FROM WS-DETAIL-LINE
+
+      * Per-employee payslip roster for this type (if provided)
+               IF WS-ROSTER-AVAILABLE = 1
+                   AND WS-ROSTER-EMP-COUNT(WS-COUNTER) > 0
+                   WRITE PAYROLL-OUTPUT-RECORDS FROM WS-ROSTER-HDR
+                   PERFORM VARYING WS-ROSTER-SLOT FROM 1 BY 1
+                       UNTIL WS-ROSTER-SLOT >
+                           WS-ROSTER-EMP-COUNT(WS-COUNTER)
+                       MOVE WS-ROSTER-EMP-ID(WS-COUNTER, WS-ROSTER-SLOT)
+                           TO WS-EL-ID
+                       MOVE WS-ROSTER-EMP-NAME(WS-COUNTER,
+                           WS-ROSTER-SLOT) TO WS-EL-NAME
+                       WRITE PAYROLL-OUTPUT-RECORDS FROM WS-ROSTER-LINE
+                   END-PERFORM
+               END-IF
                WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
            END-PERFORM.
 
@@ -497,10 +2374,276 @@
            MOVE WS-AT-NET TO WS-TL-NET
            WRITE PAYROLL-OUTPUT-RECORDS FROM WS-TOTAL-LINE
 
+      * Write the government-mandated deduction breakdown section
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-DED-HEADER
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-DED-COL-HEADER
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+               MOVE WS-EMP-TYPE(WS-COUNTER) TO WS-DDL-EMP-TYPE
+               MOVE SSS-AMT(WS-COUNTER) TO WS-DDL-SSS
+               MOVE PHILHEALTH-AMT(WS-COUNTER) TO WS-DDL-PHILHEALTH
+               MOVE PAGIBIG-AMT(WS-COUNTER) TO WS-DDL-PAGIBIG
+               MOVE WITHTAX-AMT(WS-COUNTER) TO WS-DDL-WTAX
+               MOVE DEDUCTION(WS-COUNTER) TO WS-DDL-TOTAL
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-DED-DETAIL-LINE
+           END-PERFORM.
+
+           MOVE WS-AT-SSS TO WS-DTL-SSS
+           MOVE WS-AT-PHILHEALTH TO WS-DTL-PHILHEALTH
+           MOVE WS-AT-PAGIBIG TO WS-DTL-PAGIBIG
+           MOVE WS-AT-WTAX TO WS-DTL-WTAX
+           MOVE WS-AT-DEDUCTION TO WS-DTL-TOTAL
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-DED-TOTAL-LINE
+
+      * Write the month-over-month variance section, if a prior run's
+      * history is available
+           IF WS-HISTORY-AVAILABLE = 1
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-VAR-HEADER
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-VAR-COL-HEADER
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+                   MOVE WS-EMP-TYPE(WS-COUNTER) TO WS-VDL-EMP-TYPE
+                   MOVE WS-PRIOR-NET(WS-COUNTER) TO WS-VDL-PRIOR-NET
+                   MOVE NET-PAY(WS-COUNTER) TO WS-VDL-CUR-NET
+                   COMPUTE WS-NET-VARIANCE =
+                       NET-PAY(WS-COUNTER) - WS-PRIOR-NET(WS-COUNTER)
+                   MOVE WS-NET-VARIANCE TO WS-VDL-VARIANCE
+                   WRITE PAYROLL-OUTPUT-RECORDS FROM WS-VAR-DETAIL-LINE
+               END-PERFORM
+
+               MOVE WS-PRIOR-GRAND-NET TO WS-VTL-PRIOR-NET
+               MOVE WS-AT-NET TO WS-VTL-CUR-NET
+               COMPUTE WS-NET-VARIANCE =
+                   WS-AT-NET - WS-PRIOR-GRAND-NET
+               MOVE WS-NET-VARIANCE TO WS-VTL-VARIANCE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-VAR-TOTAL-LINE
+           END-IF.
+
+      * Write the attendance adjustments section, if the optional
+      * roster reported any absence days for any employee type
+           IF WS-AT-ABSENCE-DEDUCTION > 0
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-AT-HEADER
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-AT-COL-HEADER
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+                   IF WS-ROSTER-ABSENT-DAYS(WS-COUNTER) > 0
+                       MOVE WS-EMP-TYPE(WS-COUNTER) TO WS-ATDL-EMP-TYPE
+                       MOVE WS-ROSTER-ABSENT-DAYS(WS-COUNTER)
+                           TO WS-ATDL-DAYS
+                       MOVE WS-ABSENCE-DEDUCTION(WS-COUNTER)
+                           TO WS-ATDL-DEDUCTION
+                       WRITE PAYROLL-OUTPUT-RECORDS FROM
+                           WS-AT-DETAIL-LINE
+                   END-IF
+               END-PERFORM
+
+               MOVE WS-AT-ABSENCE-DEDUCTION TO WS-ATTL-DEDUCTION
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-AT-TOTAL-LINE
+           END-IF.
+
+      * Write the overtime pay section, if the optional roster
+      * reported any overtime hours/rate for any employee type
+           IF WS-AT-OT-PAY > 0
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-OT-HEADER
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-OT-COL-HEADER
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+                   IF WS-ROSTER-OT-PAY(WS-COUNTER) > 0
+                       MOVE WS-EMP-TYPE(WS-COUNTER) TO WS-OTDL-EMP-TYPE
+                       MOVE WS-ROSTER-OT-PAY(WS-COUNTER)
+                           TO WS-OTDL-PAY
+                       WRITE PAYROLL-OUTPUT-RECORDS FROM
+                           WS-OT-DETAIL-LINE
+                   END-IF
+               END-PERFORM
+
+               MOVE WS-AT-OT-PAY TO WS-OTTL-PAY
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+               WRITE PAYROLL-OUTPUT-RECORDS FROM WS-OT-TOTAL-LINE
+           END-IF.
+
+           IF WS-DEPT-DATA-PRESENT = 1
+               PERFORM WRITE-DEPT-BREAKDOWN
+           END-IF.
+
            CLOSE PAYROLL-OUTPUT-FILE.
       * Always close files when done
 
            DISPLAY "Report generated: PAYROLL-REPORT.TXT".
       * Confirm completion to user
 
+       WRITE-DEPT-BREAKDOWN.
+      *----------------------------------------------------------------
+      * WRITE-DEPT-BREAKDOWN - One row per department/cost-center
+      * found under each employee type, splitting that type's basic
+      * pay/allowance/deduction/net pay across departments by
+      * headcount share so Finance can charge each department's
+      * budget for its own portion of payroll.
+      *----------------------------------------------------------------
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-DPT-HEADER
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-DPT-COL-HEADER
+           WRITE PAYROLL-OUTPUT-RECORDS FROM WS-BLANK-LINE
+
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+               PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-FOR-TYPE(
+                       WS-COUNTER)
+                   MOVE WS-EMP-TYPE(WS-COUNTER) TO WS-DPTL-EMP-TYPE
+                   MOVE WS-DEPT-CODE(WS-COUNTER, WS-DEPT-IDX)
+                       TO WS-DPTL-DEPT
+                   MOVE WS-DEPT-HEADCOUNT(WS-COUNTER, WS-DEPT-IDX)
+                       TO WS-DPTL-COUNT
+
+      * Each department's share of its type's totals, proportional to
+      * its share of that type's roster headcount
+                   COMPUTE WS-DEPT-SHARE-BASIC ROUNDED =
+                       BASIC-PAY-TOTAL(WS-COUNTER) *
+                       WS-DEPT-HEADCOUNT(WS-COUNTER, WS-DEPT-IDX) /
+                       WS-ROSTER-EMP-COUNT(WS-COUNTER)
+                   COMPUTE WS-DEPT-SHARE-ALLOW ROUNDED =
+                       ALLOWANCE(WS-COUNTER) *
+                       WS-DEPT-HEADCOUNT(WS-COUNTER, WS-DEPT-IDX) /
+                       WS-ROSTER-EMP-COUNT(WS-COUNTER)
+                   COMPUTE WS-DEPT-SHARE-DED ROUNDED =
+                       DEDUCTION(WS-COUNTER) *
+                       WS-DEPT-HEADCOUNT(WS-COUNTER, WS-DEPT-IDX) /
+                       WS-ROSTER-EMP-COUNT(WS-COUNTER)
+                   COMPUTE WS-DEPT-SHARE-NET ROUNDED =
+                       NET-PAY(WS-COUNTER) *
+                       WS-DEPT-HEADCOUNT(WS-COUNTER, WS-DEPT-IDX) /
+                       WS-ROSTER-EMP-COUNT(WS-COUNTER)
+
+                   MOVE WS-DEPT-SHARE-BASIC TO WS-DPTL-BASIC
+                   MOVE WS-DEPT-SHARE-ALLOW TO WS-DPTL-ALLOWANCE
+                   MOVE WS-DEPT-SHARE-DED TO WS-DPTL-DEDUCTION
+                   MOVE WS-DEPT-SHARE-NET TO WS-DPTL-NET
+                   WRITE PAYROLL-OUTPUT-RECORDS FROM WS-DPT-DETAIL-LINE
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-CSV-REPORT.
+      *----------------------------------------------------------------
+      * WRITE-CSV-REPORT - Structured (CSV) export of the same figures
+      * printed by WRITE-REPORT: one row per employee type plus a
+      * TOTAL row, including the government-mandated deduction
+      * breakdown, for spreadsheets/downstream systems to consume.
+      *----------------------------------------------------------------
+           OPEN OUTPUT PAYROLL-CSV-FILE
+
+           MOVE "EMPLOYEE TYPE,NO OF EMPLOYEES,BASIC PAY,ALLOWANCE,"
+               & "GROSS PAY,SSS,PHILHEALTH,PAGIBIG,WTAX,DEDUCTION,"
+               & "NET PAY" TO WS-CSV-LINE
+           WRITE PAYROLL-CSV-RECORD FROM WS-CSV-LINE
+
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMP-TYPES-READ
+               PERFORM BUILD-CSV-DATA-LINE
+               WRITE PAYROLL-CSV-RECORD FROM WS-CSV-LINE
+           END-PERFORM.
+
+           MOVE WS-AT-EMPLOYEES TO WS-CSV-COUNT-ED
+           MOVE WS-AT-BASIC TO WS-CSV-BASIC-ED
+           MOVE WS-AT-ALLOWANCE TO WS-CSV-ALLOW-ED
+           MOVE WS-AT-GROSS TO WS-CSV-GROSS-ED
+           MOVE WS-AT-SSS TO WS-CSV-SSS-ED
+           MOVE WS-AT-PHILHEALTH TO WS-CSV-PHIC-ED
+           MOVE WS-AT-PAGIBIG TO WS-CSV-HDMF-ED
+           MOVE WS-AT-WTAX TO WS-CSV-WTAX-ED
+           MOVE WS-AT-DEDUCTION TO WS-CSV-DED-ED
+           MOVE WS-AT-NET TO WS-CSV-NET-ED
+           MOVE SPACES TO WS-CSV-LINE
+           STRING "TOTAL" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-COUNT-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-BASIC-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ALLOW-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-GROSS-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-SSS-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-PHIC-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-HDMF-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-WTAX-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-DED-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-NET-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE PAYROLL-CSV-RECORD FROM WS-CSV-LINE
+
+           CLOSE PAYROLL-CSV-FILE.
+           DISPLAY "Structured export generated: PAYROLL-REPORT.CSV".
+
+       BUILD-CSV-DATA-LINE.
+      *----------------------------------------------------------------
+      * BUILD-CSV-DATA-LINE - Assemble one CSV row for the employee
+      * type currently indexed by WS-COUNTER.
+      *----------------------------------------------------------------
+           MOVE WS-NO-OF-EMPLOYEES(WS-COUNTER) TO WS-CSV-COUNT-ED
+           MOVE BASIC-PAY-TOTAL(WS-COUNTER) TO WS-CSV-BASIC-ED
+           MOVE ALLOWANCE(WS-COUNTER) TO WS-CSV-ALLOW-ED
+           MOVE GROSS-PAY(WS-COUNTER) TO WS-CSV-GROSS-ED
+           MOVE SSS-AMT(WS-COUNTER) TO WS-CSV-SSS-ED
+           MOVE PHILHEALTH-AMT(WS-COUNTER) TO WS-CSV-PHIC-ED
+           MOVE PAGIBIG-AMT(WS-COUNTER) TO WS-CSV-HDMF-ED
+           MOVE WITHTAX-AMT(WS-COUNTER) TO WS-CSV-WTAX-ED
+           MOVE DEDUCTION(WS-COUNTER) TO WS-CSV-DED-ED
+           MOVE NET-PAY(WS-COUNTER) TO WS-CSV-NET-ED
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(WS-EMP-TYPE(WS-COUNTER))
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-COUNT-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-BASIC-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ALLOW-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-GROSS-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-SSS-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-PHIC-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-HDMF-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-WTAX-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-DED-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-NET-ED) DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+
        END PROGRAM EMPLOYEE-PAYROLL.
