@@ -0,0 +1,173 @@
+      *================================================================
+      * PROGRAM: BATCH DRIVER FOR PAYROLL AND GRADING JOBS
+      *================================================================
+      * PURPOSE: Runs the EMPLOYEE-PAYROLL job and the
+      *          STUDENT-GRADING-SYSTEM job back to back as a single
+      *          batch, and writes a combined run log (success/failure
+      *          per job) to BATCH-RUN-LOG.TXT.
+      *
+      * HOW IT WORKS:
+      *   1. CALLs EMPLOYEE-PAYROLL, checks RETURN-CODE
+      *   2. CALLs STUDENT-GRADING-SYSTEM, checks RETURN-CODE
+      *   3. Logs SUCCESS/FAILED for each job to BATCH-RUN-LOG.TXT
+      *
+      *   Both jobs end with GOBACK (not STOP RUN) and set
+      *   RETURN-CODE from their own WS-HAS-ERROR flag before
+      *   returning, so this driver can tell whether each job's
+      *   validation passed without parsing its console output.
+      *
+      * AUTHOR: GROUP2
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * IDENTIFICATION DIVISION - Required in every COBOL program
+      * This section identifies the program with basic metadata.
+      *----------------------------------------------------------------
+       PROGRAM-ID. BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------
+      * ENVIRONMENT DIVISION - File connections
+      *----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LOG-FILE ASSIGN TO "BATCH-RUN-LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------
+      * DATA DIVISION - Data structures
+      *----------------------------------------------------------------
+       FILE SECTION.
+       FD  BATCH-LOG-FILE.
+       01  BATCH-LOG-RECORD                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-LINE                     PIC X(100).
+       01  WS-JOB-NAME                     PIC X(30).
+       01  WS-JOB-STATUS                   PIC X(10).
+       01  WS-BATCH-FAIL-COUNT             PIC 9 VALUE 0.
+       01  WS-BATCH-RESULT                 PIC X(7).
+
+      * Run timestamp, stamped on the log title and each job/result
+      * line so BATCH-RUN-LOG.TXT shows when the night's batch ran.
+       01  WS-CURRENT-DATETIME             PIC X(21).
+       01  WS-TIMESTAMP.
+           05 WS-TS-YEAR                   PIC X(4).
+           05 WS-TS-MONTH                  PIC X(2).
+           05 WS-TS-DAY                    PIC X(2).
+           05 WS-TS-HOUR                   PIC X(2).
+           05 WS-TS-MIN                    PIC X(2).
+           05 WS-TS-SEC                    PIC X(2).
+       01  WS-TIMESTAMP-DISPLAY            PIC X(19).
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * PROCEDURE DIVISION - Executable program logic
+      * Contains all the instructions that perform the actual work.
+      *================================================================
+
+       MAIN-PROCEDURE.
+      *----------------------------------------------------------------
+      * MAIN-PROCEDURE - Program entry point and control flow
+      * Orchestrates the overall batch run.
+      *----------------------------------------------------------------
+           OPEN OUTPUT BATCH-LOG-FILE.
+           PERFORM STAMP-TIMESTAMP
+           MOVE SPACES TO WS-LOG-LINE
+           STRING "BATCH RUN LOG - " DELIMITED BY SIZE
+               WS-TIMESTAMP-DISPLAY DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE.
+
+           PERFORM RUN-PAYROLL-JOB.
+      * Step 1: Run the payroll job and log its outcome
+
+           PERFORM RUN-GRADING-JOB.
+      * Step 2: Run the grading job and log its outcome
+
+           IF WS-BATCH-FAIL-COUNT = 0
+               MOVE "SUCCESS" TO WS-BATCH-RESULT
+           ELSE
+               MOVE "FAILED" TO WS-BATCH-RESULT
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-TIMESTAMP-DISPLAY DELIMITED BY SIZE
+               " BATCH RESULT: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BATCH-RESULT) DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE.
+
+           CLOSE BATCH-LOG-FILE.
+           DISPLAY "Batch run complete, see BATCH-RUN-LOG.TXT".
+           STOP RUN.
+      * This driver is the outermost program in the run unit, so it
+      * uses STOP RUN rather than GOBACK.
+
+       RUN-PAYROLL-JOB.
+      *----------------------------------------------------------------
+      * RUN-PAYROLL-JOB - Run EMPLOYEE-PAYROLL and log the result
+      *----------------------------------------------------------------
+           MOVE "EMPLOYEE-PAYROLL" TO WS-JOB-NAME
+           CALL "EMPLOYEE-PAYROLL"
+           PERFORM LOG-JOB-RESULT.
+
+       RUN-GRADING-JOB.
+      *----------------------------------------------------------------
+      * RUN-GRADING-JOB - Run STUDENT-GRADING-SYSTEM and log the
+      * result
+      *----------------------------------------------------------------
+           MOVE "STUDENT-GRADING-SYSTEM" TO WS-JOB-NAME
+           CALL "STUDENT-GRADING-SYSTEM"
+           PERFORM LOG-JOB-RESULT.
+
+       LOG-JOB-RESULT.
+      *----------------------------------------------------------------
+      * LOG-JOB-RESULT - Write a SUCCESS/FAILED line for the job that
+      * just returned, based on RETURN-CODE set by the called program.
+      *----------------------------------------------------------------
+           IF RETURN-CODE = 0
+               MOVE "SUCCESS" TO WS-JOB-STATUS
+           ELSE
+               MOVE "FAILED" TO WS-JOB-STATUS
+               ADD 1 TO WS-BATCH-FAIL-COUNT
+           END-IF
+
+           PERFORM STAMP-TIMESTAMP
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-TIMESTAMP-DISPLAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-NAME) DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-STATUS) DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE.
+
+       STAMP-TIMESTAMP.
+      *----------------------------------------------------------------
+      * STAMP-TIMESTAMP - Refresh WS-TIMESTAMP-DISPLAY from the
+      * current date/time, formatted as YYYY-MM-DD HH:MM:SS.
+      *----------------------------------------------------------------
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:4)  TO WS-TS-YEAR
+           MOVE WS-CURRENT-DATETIME(5:2)  TO WS-TS-MONTH
+           MOVE WS-CURRENT-DATETIME(7:2)  TO WS-TS-DAY
+           MOVE WS-CURRENT-DATETIME(9:2)  TO WS-TS-HOUR
+           MOVE WS-CURRENT-DATETIME(11:2) TO WS-TS-MIN
+           MOVE WS-CURRENT-DATETIME(13:2) TO WS-TS-SEC
+           STRING WS-TS-YEAR DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-TS-MONTH DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-TS-DAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-TS-HOUR DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-TS-MIN DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-TS-SEC DELIMITED BY SIZE
+               INTO WS-TIMESTAMP-DISPLAY.
+
+       END PROGRAM BATCH-DRIVER.
